@@ -2,21 +2,55 @@
       *      BOOK DO TREINAMENTO EM COBOL/MAINFRAME - EXERCÍCIO 2      *
       *----------------------------------------------------------------*
       * NOME DO BOOK: SAI02105                                         *
-      * DESCRIÇÃO   : ARQUIVO DE DEPOSITOS EM CONTA CORRENTE           *
-      * TAMANHO     : 61 BYTES                                         *
+      * DESCRIÇÃO   : ARQUIVO DE DEPOSITOS E SAQUES EM CONTA CORRENTE  *
+      * TAMANHO     : 114 BYTES                                        *
       * AUTORA      : JULIANA SOARES                                   *
       * DATA        : 17/01/2023                                       *
+      * ALTERACOES:                                                    *
+      *  25/01/2026 - J.SOARES - SEPARACAO DO TOTAL EM DEPOSITOS,      *
+      *                          SAQUES E MOVIMENTO LIQUIDO            *
+      *  26/01/2026 - J.SOARES - INCLUSAO DO MENOR E DO MAIOR          *
+      *                          DEPOSITO INDIVIDUAL DO CPF            *
+      *  27/01/2026 - J.SOARES - QUEBRA ADICIONAL POR ANO/MES - UM     *
+      *                          REGISTRO POR CLIENTE POR PERIODO      *
+      *  09/08/2026 - J.SOARES - INCLUSAO DO CODIGO DA MOEDA DO        *
+      *                          PERIODO (QUEBRA TAMBEM POR MOEDA)     *
+      *  09/08/2026 - J.SOARES - INCLUSAO DOS JUROS PROJETADOS PARA O  *
+      *                          PROXIMO PERIODO SOBRE O MOVIMENTO     *
+      *                          LIQUIDO POSITIVO                     *
       *----------------------------------------------------------------*
       *                       DADOS DE SAIDA                           *
       *----------------------------------------------------------------*
-      * MASK-CPF : MÁSCARA DO CPF
-      * MASK-DAT : MÁSCARA DA DATA
-      * MASK-VAL : MÁSCARA DO VALOR
+      * MASK-CPF        : MÁSCARA DO CPF
+      * MASK-MOEDA      : CODIGO DA MOEDA DO PERIODO
+      * MASK-PERIODO    : MÁSCARA DO PERIODO (MES/ANO) DO EXTRATO
+      * MASK-DAT        : MÁSCARA DA DATA
+      * MASK-VAL-DEPOS   : MÁSCARA DO TOTAL DE DEPOSITOS
+      * MASK-VAL-SAQUE   : MÁSCARA DO TOTAL DE SAQUES
+      * MASK-VAL-LIQUIDO : MÁSCARA DO MOVIMENTO LIQUIDO (DEPOSITO-SAQUE)
+      * MASK-VAL-MENOR   : MÁSCARA DO MENOR DEPOSITO INDIVIDUAL DO CPF
+      * MASK-VAL-MAIOR   : MÁSCARA DO MAIOR DEPOSITO INDIVIDUAL DO CPF
+      * MASK-VAL-JUROS-PROJ : MÁSCARA DOS JUROS PROJETADOS P/ PROX.
+      *                       PERIODO SOBRE O MOVIMENTO LIQUIDO
       *----------------------------------------------------------------*
 
        01 ARQSAI01-REGISTRO.
           03 ARQSAI01-MASK-CPF                      PIC 999.999.999.99.
           03 FILLER                                 PIC X VALUE ';'.
+          03 ARQSAI01-MASK-MOEDA                    PIC X(03).
+          03 FILLER                                 PIC X VALUE ';'.
+          03 ARQSAI01-MASK-PERIODO                  PIC 99.9999.
+          03 FILLER                                 PIC X VALUE ';'.
           03 ARQSAI01-MASK-DAT                      PIC 99.99.9999.
-          03 FILLER                                 PIC X VALUE ';'.          
-          03 ARQSAI01-MASK-VAL                      PIC Z.ZZZ.ZZ9,99.
\ No newline at end of file
+          03 FILLER                                 PIC X VALUE ';'.
+          03 ARQSAI01-MASK-VAL-DEPOS                PIC Z.ZZZ.ZZ9,99.
+          03 FILLER                                 PIC X VALUE ';'.
+          03 ARQSAI01-MASK-VAL-SAQUE                PIC Z.ZZZ.ZZ9,99.
+          03 FILLER                                 PIC X VALUE ';'.
+          03 ARQSAI01-MASK-VAL-LIQUIDO               PIC -ZZZ.ZZ9,99.
+          03 FILLER                                 PIC X VALUE ';'.
+          03 ARQSAI01-MASK-VAL-MENOR                 PIC Z.ZZZ.ZZ9,99.
+          03 FILLER                                 PIC X VALUE ';'.
+          03 ARQSAI01-MASK-VAL-MAIOR                 PIC Z.ZZZ.ZZ9,99.
+          03 FILLER                                 PIC X VALUE ';'.
+          03 ARQSAI01-MASK-VAL-JUROS-PROJ            PIC Z.ZZZ.ZZ9,99.
