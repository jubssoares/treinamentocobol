@@ -0,0 +1,33 @@
+      *----------------------------------------------------------------*
+      *      BOOK DO TREINAMENTO EM COBOL/MAINFRAME - EXERCÍCIO 4      *
+      *----------------------------------------------------------------*
+      * NOME DO BOOK: END04105                                         *
+      * DESCRIÇÃO   : ARQUIVO COM O DETALHE DOS ENDERECOS DO CLIENTE,  *
+      *               UM REGISTRO POR ENDERECO CADASTRADO NO DB2       *
+      *               (ENDER_PSSOA)                                    *
+      * TAMANHO     : 113 BYTES                                        *
+      * AUTORA      : JULIANA SOARES                                   *
+      * DATA        : 09/08/2026                                       *
+      *----------------------------------------------------------------*
+      *                       DADOS DE SAIDA                           *
+      *----------------------------------------------------------------*
+      * COD-CLI     : CODIGO DO CLIENTE (CCLUB)                        *
+      * LOGRADOURO  : LOGRADOURO DO ENDERECO                           *
+      * BAIRRO      : BAIRRO DO ENDERECO                                *
+      * MUNICIPIO   : MUNICIPIO DO ENDERECO                             *
+      * UF          : UNIDADE DA FEDERACAO DO ENDERECO                 *
+      * CEP         : CEP DO ENDERECO                                  *
+      *----------------------------------------------------------------*
+
+       01 ARQSAI03-REGISTRO.
+           03 ARQSAI03-COD-CLI                 PIC 9.999.999.999.
+           03 FILLER                           PIC X(01) VALUE ';'.
+           03 ARQSAI03-LOGRADOURO              PIC X(40) VALUE SPACES.
+           03 FILLER                           PIC X(01) VALUE ';'.
+           03 ARQSAI03-BAIRRO                  PIC X(20) VALUE SPACES.
+           03 FILLER                           PIC X(01) VALUE ';'.
+           03 ARQSAI03-MUNICIPIO               PIC X(25) VALUE SPACES.
+           03 FILLER                           PIC X(01) VALUE ';'.
+           03 ARQSAI03-UF                      PIC X(02) VALUE SPACES.
+           03 FILLER                           PIC X(01) VALUE ';'.
+           03 ARQSAI03-CEP                     PIC 9(08) VALUE ZEROS.
