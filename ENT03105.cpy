@@ -3,20 +3,37 @@
       *----------------------------------------------------------------*
       * NOME DO BOOK: ENT03105                                         *
       * DESCRIÇÃO   : ARQUIVO DE DEPOSITOS EM CONTA CORRENTE           *
-      * TAMANHO     : 56 BYTES                                         *
+      * TAMANHO     : 122 BYTES                                        *
       * AUTORA      : JULIANA SOARES                                   *
       * DATA        : 19/01/2023                                       *
+      * ALTERACOES:                                                    *
+      *  28/01/2026 - J.SOARES - INCLUSAO DO VALOR DO EMPRESTIMO PARA  *
+      *                          CALCULO DE MULTA POR ATRASO           *
+      *  09/08/2026 - J.SOARES - INCLUSAO DO NUMERO DO EMPRESTIMO,     *
+      *                          PERMITINDO VARIOS EMPRESTIMOS         *
+      *                          SIMULTANEOS POR CONTA                 *
+      *  09/08/2026 - J.SOARES - INCLUSAO DO TELEFONE E DO E-MAIL DE   *
+      *                          CONTATO DO CLIENTE                   *
       *----------------------------------------------------------------*
       *                       DADOS DE ENTRADA                         *
       *----------------------------------------------------------------*
-      * COD-AGENCIA: CÓDIGO DA AGENCIA                                 *
-      * NUM-CONTA  : NUMERO DA CONTA                                   *
-      * NOM-CLIENTE: NOME DO CLIENTE                                   *
-      * DAT-EMPRE  : DATA DO EMPRESTIMO                                *
-      *----------------------------------------------------------------* 
+      * COD-AGENCIA   : CÓDIGO DA AGENCIA                              *
+      * NUM-CONTA     : NUMERO DA CONTA                                *
+      * NUM-EMPRESTIMO: NUMERO DO EMPRESTIMO DENTRO DA CONTA           *
+      * NOM-CLIENTE   : NOME DO CLIENTE                                *
+      * DAT-EMPRE     : DATA DO EMPRESTIMO                             *
+      * VAL-EMPRESTIMO: VALOR DO EMPRESTIMO CONCEDIDO                  *
+      * TEL-CLIENTE   : TELEFONE DE CONTATO DO CLIENTE                 *
+      * EMAIL-CLIENTE : E-MAIL DE CONTATO DO CLIENTE                   *
+      *----------------------------------------------------------------*
 
-        01 ARQENT01-REGISTRO.                                             
-          03 ARQENT01-COD-AGENCIA          PIC 9(03) VALUE 0.            
-          03 ARQENT01-NUM-CONTA            PIC 9(03) VALUE 0.            
-          03 ARQENT01-NOM-CLIENTE          PIC X(40) VALUE SPACES.       
-          03 ARQENT01-DAT-EMPRE            PIC X(10) VALUE SPACES. 
\ No newline at end of file
+        01 ARQENT01-REGISTRO.
+          03 ARQENT01-COD-AGENCIA          PIC 9(03) VALUE 0.
+          03 ARQENT01-NUM-CONTA            PIC 9(03) VALUE 0.
+          03 ARQENT01-NUM-EMPRESTIMO       PIC 9(03) VALUE 0.
+          03 ARQENT01-NOM-CLIENTE          PIC X(40) VALUE SPACES.
+          03 ARQENT01-DAT-EMPRE            PIC X(10) VALUE SPACES.
+          03 ARQENT01-VAL-EMPRESTIMO       PIC S9(13)V99 COMP-3
+                                                          VALUE +0.
+          03 ARQENT01-TEL-CLIENTE          PIC X(15) VALUE SPACES.
+          03 ARQENT01-EMAIL-CLIENTE        PIC X(40) VALUE SPACES.
