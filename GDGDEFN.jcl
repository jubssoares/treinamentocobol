@@ -0,0 +1,69 @@
+//GDGDEFN  JOB (TREINO01),'DEFINE GDG BASES',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//*  JOBNAME..: GDGDEFN                                          *
+//*  OBJETIVO.: DEFINIR AS BASES GDG DOS ARQUIVOS DE SAIDA        *
+//*             (ARQSAIxx) DOS PROGRAMAS EXER0105/0205/0305/0405/ *
+//*             0505, PARA QUE CADA EXECUCAO GRAVE UMA NOVA       *
+//*             GERACAO EM VEZ DE SOBREPOR O ARQUIVO ANTERIOR.    *
+//*  AUTORA...: JULIANA SOARES                                   *
+//*--------------------------------------------------------------*
+//* HISTORICO DE ALTERACOES:                                     *
+//* 09/08/2026 JS  JOB INICIAL - UMA UNICA EXECUCAO NA IMPLANT.   *
+//*--------------------------------------------------------------*
+//PASSO010 EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DEFINE GDG (NAME(TREINO.COBOL.EXER0105.ARQSAI01)     -
+              LIMIT(10)                                 -
+              NOEMPTY                                    -
+              SCRATCH)
+  DEFINE GDG (NAME(TREINO.COBOL.EXER0205.ARQSAI01)     -
+              LIMIT(10)                                 -
+              NOEMPTY                                    -
+              SCRATCH)
+  DEFINE GDG (NAME(TREINO.COBOL.EXER0305.ARQSAI01)     -
+              LIMIT(10)                                 -
+              NOEMPTY                                    -
+              SCRATCH)
+  DEFINE GDG (NAME(TREINO.COBOL.EXER0305.ARQSAI02)     -
+              LIMIT(10)                                 -
+              NOEMPTY                                    -
+              SCRATCH)
+  DEFINE GDG (NAME(TREINO.COBOL.EXER0305.ARQSAI03)     -
+              LIMIT(10)                                 -
+              NOEMPTY                                    -
+              SCRATCH)
+  DEFINE GDG (NAME(TREINO.COBOL.EXER0305.ARQSAI04)     -
+              LIMIT(10)                                 -
+              NOEMPTY                                    -
+              SCRATCH)
+  DEFINE GDG (NAME(TREINO.COBOL.EXER0305.ARQSAI05)     -
+              LIMIT(10)                                 -
+              NOEMPTY                                    -
+              SCRATCH)
+  DEFINE GDG (NAME(TREINO.COBOL.EXER0305.ARQSAI06)     -
+              LIMIT(10)                                 -
+              NOEMPTY                                    -
+              SCRATCH)
+  DEFINE GDG (NAME(TREINO.COBOL.EXER0405.ARQSAI01)     -
+              LIMIT(10)                                 -
+              NOEMPTY                                    -
+              SCRATCH)
+  DEFINE GDG (NAME(TREINO.COBOL.EXER0405.ARQSAI02)     -
+              LIMIT(10)                                 -
+              NOEMPTY                                    -
+              SCRATCH)
+  DEFINE GDG (NAME(TREINO.COBOL.EXER0405.ARQSAI03)     -
+              LIMIT(10)                                 -
+              NOEMPTY                                    -
+              SCRATCH)
+  DEFINE GDG (NAME(TREINO.COBOL.EXER0505.ARQSAI01)     -
+              LIMIT(10)                                 -
+              NOEMPTY                                    -
+              SCRATCH)
+  DEFINE GDG (NAME(TREINO.COBOL.EXER0505.ARQSAI02)     -
+              LIMIT(10)                                 -
+              NOEMPTY                                    -
+              SCRATCH)
+/*
