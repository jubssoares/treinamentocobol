@@ -0,0 +1,26 @@
+      *----------------------------------------------------------------*
+      *      BOOK DO TREINAMENTO EM COBOL/MAINFRAME - EXERCÍCIO 2      *
+      *----------------------------------------------------------------*
+      * NOME DO BOOK: EXC02105                                         *
+      * DESCRIÇÃO   : ARQUIVO DE EXCECOES DE CPF FORA DE SEQUENCIA     *
+      * TAMANHO     : 64 BYTES                                         *
+      * AUTORA      : JULIANA SOARES                                   *
+      * DATA        : 26/01/2026                                       *
+      *----------------------------------------------------------------*
+      *                       DADOS DE SAIDA                           *
+      *----------------------------------------------------------------*
+      * COD-CPF      : CPF DO REGISTRO QUE REABRIU O GRUPO             *
+      * DIG-CPF      : DIGITO VERIFICADOR INFORMADO                    *
+      * DAT-DEPOS    : DATA DO MOVIMENTO QUE DETECTOU A EXCECAO        *
+      * COD-CPF-MAIOR: MAIOR CPF JA PROCESSADO ATE O MOMENTO           *
+      * DIG-CPF-MAIOR: DIGITO VERIFICADOR DO MAIOR CPF JA PROCESSADO   *
+      * DESC-MOTIVO  : DESCRICAO DO MOTIVO DA EXCECAO                  *
+      *----------------------------------------------------------------*
+
+       01 ARQEXC01-REGISTRO.
+          03 ARQEXC01-COD-CPF            PIC 9(09).
+          03 ARQEXC01-DIG-CPF            PIC 9(02).
+          03 ARQEXC01-DAT-DEPOS          PIC X(10).
+          03 ARQEXC01-COD-CPF-MAIOR      PIC 9(09).
+          03 ARQEXC01-DIG-CPF-MAIOR      PIC 9(02).
+          03 ARQEXC01-DESC-MOTIVO        PIC X(32).
