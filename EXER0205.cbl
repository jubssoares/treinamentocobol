@@ -8,15 +8,18 @@
       *    PROGRAMADOR.: JULIANA SOARES
       *    DATA........: 17/01/2023                                    *
       *----------------------------------------------------------------*
-      *    OBJETIVO....: GERAR ARQUIVO CSV, ONDE CADA REGISTRO CONTERA 
-      *                  O VALOR TOTAL DE DEPOSITOS E A DATA DO DEPOSITO 
-      *                  MAIS RECENTE, OBTIDOS EM UM ARQUIVO DE ENTRADA 
-      *                  QUE CONTEM OS DEPOSITOS DOS CLIENTES POR CPF.
+      *    OBJETIVO....: GERAR ARQUIVO CSV, ONDE CADA REGISTRO CONTERA
+      *                  O VALOR TOTAL DE DEPOSITOS E A DATA DO DEPOSITO
+      *                  MAIS RECENTE, OBTIDOS EM UM ARQUIVO DE ENTRADA
+      *                  QUE CONTEM OS DEPOSITOS DOS CLIENTES POR CPF,
+      *                  COM QUEBRA ADICIONAL POR MOEDA E SUBTOTAIS DE
+      *                  DEPOSITOS POR MOEDA NO PERIODO.
       *----------------------------------------------------------------*
       *    ARQUIVOS:                                                   *
       *       DDNAME                                 INCLUDE/BOOK      *
       *      ARQENT01                                  ENT02105
       *      ARQSAI01                                  SAI02105
+      *      ARQMOE01                                  MOE02105
       *----------------------------------------------------------------*
       *    ROTINAS.....:                                               *
       *                                                                *
@@ -44,6 +47,27 @@
 .
            SELECT ARQSAI01 ASSIGN       TO UT-S-ARQSAI01
                       FILE STATUS      IS WRK-FS-ARQSAI01.
+.
+           SELECT ARQREJ01 ASSIGN       TO UT-S-ARQREJ01
+                      FILE STATUS      IS WRK-FS-ARQREJ01.
+.
+           SELECT ARQEXC01 ASSIGN       TO UT-S-ARQEXC01
+                      FILE STATUS      IS WRK-FS-ARQEXC01.
+.
+           SELECT ARQALR01 ASSIGN       TO UT-S-ARQALR01
+                      FILE STATUS      IS WRK-FS-ARQALR01.
+.
+           SELECT OPTIONAL ARQPARM ASSIGN TO UT-S-ARQPARM
+                      FILE STATUS      IS WRK-FS-ARQPARM.
+.
+           SELECT ARQRNK01 ASSIGN       TO UT-S-ARQRNK01
+                      FILE STATUS      IS WRK-FS-ARQRNK01.
+.
+           SELECT ARQAUD01 ASSIGN       TO UT-S-ARQAUD01
+                      FILE STATUS      IS WRK-FS-ARQAUD01.
+.
+           SELECT ARQMOE01 ASSIGN       TO UT-S-ARQMOE01
+                      FILE STATUS      IS WRK-FS-ARQMOE01.
       *
       *================================================================*
        DATA                            DIVISION.
@@ -59,25 +83,103 @@
       *
       *----------------------------------------------------------------*
       *    INPUT:     ARQUIVO DE ENTRADA                               *
-      *               ORG. SEQUENCIAL   -   LRECL = 030                *
+      *               ORG. SEQUENCIAL   -   LRECL = 034                *
       *----------------------------------------------------------------*
 
        FD  ARQENT01
            RECORDING MODE IS F
            LABEL RECORD   IS STANDARD
            BLOCK CONTAINS  0 RECORDS.
-       01 FD-ARQENT01             PIC X(030).
+       01 FD-ARQENT01             PIC X(034).
 
       *---------------------------------------------------------------*
       *   OUTPUT:     ARQUIVO DE SAIDA                                *
-      *               ORG. SEQUENCIAL   -   LRECL = 061               *
+      *               ORG. SEQUENCIAL   -   LRECL = 114               *
       *---------------------------------------------------------------*
 
        FD  ARQSAI01
            RECORDING MODE IS F
            LABEL RECORD IS STANDARD
            BLOCK CONTAINS 0 RECORDS.
-       01 FD-ARQSAI01             PIC X(061).
+       01 FD-ARQSAI01             PIC X(114).
+
+      *---------------------------------------------------------------*
+      *   OUTPUT:     ARQUIVO DE MOVIMENTOS REJEITADOS                *
+      *               ORG. SEQUENCIAL   -   LRECL = 062               *
+      *---------------------------------------------------------------*
+
+       FD  ARQREJ01
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01 FD-ARQREJ01             PIC X(062).
+
+      *---------------------------------------------------------------*
+      *   OUTPUT:     ARQUIVO DE EXCECOES DE CPF FORA DE SEQUENCIA    *
+      *               ORG. SEQUENCIAL   -   LRECL = 064               *
+      *---------------------------------------------------------------*
+
+       FD  ARQEXC01
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01 FD-ARQEXC01             PIC X(064).
+
+      *---------------------------------------------------------------*
+      *   OUTPUT:     ARQUIVO DE ALERTA DE DEPOSITOS DE VALOR ELEVADO *
+      *               ORG. SEQUENCIAL   -   LRECL = 030               *
+      *---------------------------------------------------------------*
+
+       FD  ARQALR01
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01 FD-ARQALR01             PIC X(030).
+
+      *---------------------------------------------------------------*
+      *   INPUT:     CARTAO DE PARAMETROS (OPCIONAL)                  *
+      *               ORG. SEQUENCIAL   -   LRECL = 80                *
+      *---------------------------------------------------------------*
+
+       FD  ARQPARM
+           RECORDING MODE IS F
+           LABEL RECORD   IS STANDARD
+           BLOCK CONTAINS  0 RECORDS.
+       01 FD-ARQPARM              PIC X(80).
+
+      *---------------------------------------------------------------*
+      *   OUTPUT:     RANKING DOS MAIORES DEPOSITANTES DO PERIODO     *
+      *               ORG. SEQUENCIAL   -   LRECL = 030               *
+      *---------------------------------------------------------------*
+
+       FD  ARQRNK01
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01 FD-ARQRNK01             PIC X(030).
+
+      *---------------------------------------------------------------*
+      *   OUTPUT:     LOG DE AUDITORIA DE EXECUCAO (COMPARTILHADO     *
+      *               COM OS DEMAIS PROGRAMAS DO BOOK)                *
+      *               ORG. SEQUENCIAL   -   LRECL = 51                *
+      *---------------------------------------------------------------*
+
+       FD  ARQAUD01
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01 FD-ARQAUD01              PIC X(51).
+
+      *---------------------------------------------------------------*
+      *   OUTPUT:     SUBTOTAIS DE DEPOSITOS POR MOEDA NO PERIODO     *
+      *               ORG. SEQUENCIAL   -   LRECL = 016               *
+      *---------------------------------------------------------------*
+
+       FD  ARQMOE01
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01 FD-ARQMOE01             PIC X(016).
 
       *
       *
@@ -96,6 +198,77 @@
        77 WRK-ACU-LIDOS-ARQENT01  PIC 9(005) VALUE ZEROS.
        77 WRK-ACU-GRAVA-ARQSAI01  PIC 9(005) VALUE ZEROS.
        77 WRK-ACU-DEPOSITOS       PIC S9(017)V99 COMP-3 VALUE +0.
+       77 WRK-ACU-SAQUES          PIC S9(017)V99 COMP-3 VALUE +0.
+       77 WRK-ACU-LIQUIDO         PIC S9(017)V99 COMP-3 VALUE +0.
+       77 WRK-ACU-REJEITA-ARQENT01 PIC 9(005) VALUE ZEROS.
+       77 WRK-ACU-MENOR-DEPOSITO  PIC S9(017)V99 COMP-3 VALUE +0.
+       77 WRK-ACU-MAIOR-DEPOSITO  PIC S9(017)V99 COMP-3 VALUE +0.
+       77 WRK-ACU-QTDE-DEPOSITOS  PIC 9(005) VALUE ZEROS.
+       77 WRK-ACU-GRAVA-ARQEXC01  PIC 9(005) VALUE ZEROS.
+       77 WRK-ACU-GRAVA-ARQALR01  PIC 9(005) VALUE ZEROS.
+       77 WRK-VAL-LIMIAR-ALERTA   PIC S9(015)V99 COMP-3 VALUE +10000,00.
+       77 WRK-ANO-MES-ANT         PIC 9(006) VALUE ZEROS.
+       77 WRK-PERIODO-MMAAAA      PIC 9(006) VALUE ZEROS.
+       77 WRK-ACU-DEPOSITOS-CLIE  PIC S9(017)V99 COMP-3 VALUE +0.
+       77 WRK-TAXA-JUROS-MENSAL   PIC 9(003)V9(004) VALUE 000,5000.
+       77 WRK-VAL-JUROS-PROJETADO PIC S9(015)V99 COMP-3 VALUE +0.
+
+       01 WRK-TOP-TABELA.
+          05 WRK-TOP-LINHA        OCCURS 20 TIMES.
+             10 WRK-TOP-CPF.
+                15 WRK-TOP-COD-CPF PIC 9(009).
+                15 WRK-TOP-DIG-CPF PIC 9(002).
+             10 WRK-TOP-VAL-TOTAL PIC S9(015)V99 COMP-3.
+
+       77 WRK-TOP-QTDE            PIC 9(002) VALUE ZEROS.
+       77 WRK-TOP-IDX-ATUAL       PIC 9(002) VALUE ZEROS.
+       77 WRK-TOP-IDX-DISPLAY     PIC 9(002) VALUE ZEROS.
+
+       77 WRK-MOEDA-ANT           PIC X(003) VALUE SPACES.
+
+       01 WRK-MOE-TABELA.
+          05 WRK-MOE-LINHA        OCCURS 20 TIMES.
+             10 WRK-MOE-COD-MOEDA PIC X(003).
+             10 WRK-MOE-VAL-TOTAL PIC S9(015)V99 COMP-3.
+
+       77 WRK-MOE-QTDE            PIC 9(002) VALUE ZEROS.
+       77 WRK-MOE-IDX             PIC 9(002) VALUE ZEROS.
+       77 WRK-MOE-IDX-ACHADO      PIC 9(002) VALUE ZEROS.
+       77 WRK-MOE-IDX-DISPLAY     PIC 9(002) VALUE ZEROS.
+
+       01 WRK-SW-MOEDA-ACHADA     PIC X(001) VALUE 'N'.
+          88 WRK-MOEDA-ACHADA                 VALUE 'S'.
+          88 WRK-MOEDA-NAO-ACHADA             VALUE 'N'.
+
+       01 WRK-TOP-LINHA-AUX.
+          05 WRK-TOP-AUX-CPF.
+             10 WRK-TOP-AUX-COD-CPF   PIC 9(009).
+             10 WRK-TOP-AUX-DIG-CPF   PIC 9(002).
+          05 WRK-TOP-AUX-VAL-TOTAL PIC S9(015)V99 COMP-3.
+
+       01 WRK-PARM-REGISTRO.
+          05 WRK-PARM-VAL-LIMIAR  PIC 9(013)V99 VALUE ZEROS.
+          05 WRK-PARM-TAXA-JUROS  PIC 9(003)V9(004) VALUE ZEROS.
+          05 FILLER               PIC X(058) VALUE SPACES.
+
+       01 WRK-CPF-DIGITOS.
+          05 WRK-CPF-DIGITO       OCCURS 9 TIMES PIC 9(001).
+
+       77 WRK-CPF-IDX             PIC 9(002) VALUE ZEROS.
+       77 WRK-CPF-PESO            PIC 9(002) VALUE ZEROS.
+       77 WRK-CPF-SOMA            PIC 9(004) VALUE ZEROS.
+       77 WRK-CPF-RESTO           PIC 9(004) VALUE ZEROS.
+       77 WRK-CPF-DIG1            PIC 9(001) VALUE ZEROS.
+       77 WRK-CPF-DIG2            PIC 9(001) VALUE ZEROS.
+       77 WRK-CPF-DIG-ESPERADO    PIC 9(002) VALUE ZEROS.
+
+       01 WRK-SW-CPF-CONTROLE     PIC X(001) VALUE 'S'.
+          88 WRK-CPF-VALIDO                   VALUE 'S'.
+          88 WRK-CPF-INVALIDO                 VALUE 'N'.
+
+       01 WRK-CABEC-REJ.
+          03 WRK-CABEC-ARQREJ01   PIC X(048) VALUE
+          'CPF;DIGITO;DATA;VALOR;MOTIVO;DESCRICAO DO MOTIVO'.
        
        01 WRK-DATA-LIDA-INV.
           03 WRK-ANO-LIDO         PIC 9(004) VALUE ZEROS.
@@ -115,7 +288,11 @@
        01 WRK-CPF-ANT.
           03 WRK-COD-CPF-ANT      PIC 9(009) VALUE ZEROS.
           03 WRK-DIG-CPF-ANT      PIC 9(002) VALUE ZEROS.
-       
+
+       01 WRK-CPF-MAIOR-PROC.
+          03 WRK-COD-CPF-MAIOR    PIC 9(009) VALUE ZEROS.
+          03 WRK-DIG-CPF-MAIOR    PIC 9(002) VALUE ZEROS.
+
        01 WRK-DATA-ANT-INV.
           03 WRK-ANO              PIC 9(004) VALUES ZEROS.
           03 WRK-MES              PIC 9(002) VALUES ZEROS.
@@ -124,6 +301,11 @@
        77 WRK-ARQUIVO             PIC X(008) VALUE SPACES.
           88 WRK-CN-ARQENT01      VALUE 'ENT02105'.
           88 WRK-CN-ARQSAI01      VALUE 'SAI02105'.
+          88 WRK-CN-ARQREJ01      VALUE 'REJ02105'.
+          88 WRK-CN-ARQEXC01      VALUE 'EXC02105'.
+          88 WRK-CN-ARQALR01      VALUE 'ALR02105'.
+          88 WRK-CN-ARQRNK01      VALUE 'RNK02105'.
+          88 WRK-CN-ARQMOE01      VALUE 'MOE02105'.
 
        77 WRK-COMANDO             PIC X(005) VALUE SPACES.
           88 WRK-CN-OPEN          VALUE 'OPEN '.
@@ -133,11 +315,29 @@
        
        01 WRK-CABEC.
           03 WRK-CABEC-ARQSAI01.
-             05 FILLER           PIC X(036) VALUE 
-             'CPF DO CLIENTE;DATA ULTIMO DEPOSITO;'.
-             05 FILLER           PIC X(025) VALUE 
-             'VALOR TOTAL DOS DEPOSITOS'.
-      
+             05 FILLER           PIC X(040) VALUE
+             'CPF DO CLIENTE;MOEDA;PERIODO;DATA MOVIME'.
+             05 FILLER           PIC X(040) VALUE
+             'NTO;DEPOSITOS;SAQUES;LIQUIDO;MENOR DEPOS'.
+             05 FILLER           PIC X(034) VALUE
+             'ITO;MAIOR DEPOSITO;JUROS PROJETADO'.
+
+       01 WRK-CABEC-EXC.
+          03 WRK-CABEC-ARQEXC01   PIC X(064) VALUE
+          'CPF;DIGITO;DATA;MAIOR CPF PROCESSADO;DIGITO;DESCRICAO'.
+
+       01 WRK-CABEC-ALR.
+          03 WRK-CABEC-ARQALR01   PIC X(030) VALUE
+          'CPF;DIGITO;DATA;VALOR DEPOSITO'.
+
+       01 WRK-CABEC-RNK.
+          03 WRK-CABEC-ARQRNK01   PIC X(030) VALUE
+          'POSICAO;CPF;TOTAL DE DEPOSITOS'.
+
+       01 WRK-CABEC-MOE.
+          03 WRK-CABEC-ARQMOE01   PIC X(016) VALUE
+          'MOEDA;TOTAL'.
+
       *----------------------------------------------------------------*
        01 FILLER                  PIC X(050) VALUE
              'AREA PARA TRATAMENTO DE FILE-STATUS'.
@@ -149,6 +349,20 @@
              88 WRK-FS-ENT01-FIM  VALUE '10'.
           05 WRK-FS-ARQSAI01      PIC X(002) VALUE SPACES.
              88 WRK-FS-SAI01-OK   VALUE '00'.
+          05 WRK-FS-ARQREJ01      PIC X(002) VALUE SPACES.
+             88 WRK-FS-REJ01-OK   VALUE '00'.
+          05 WRK-FS-ARQEXC01      PIC X(002) VALUE SPACES.
+             88 WRK-FS-EXC01-OK   VALUE '00'.
+          05 WRK-FS-ARQALR01      PIC X(002) VALUE SPACES.
+             88 WRK-FS-ALR01-OK   VALUE '00'.
+          05 WRK-FS-ARQPARM       PIC X(002) VALUE SPACES.
+             88 WRK-FS-PARM-OK    VALUE '00'.
+          05 WRK-FS-ARQRNK01      PIC X(002) VALUE SPACES.
+             88 WRK-FS-RNK01-OK   VALUE '00'.
+          05 WRK-FS-ARQAUD01      PIC X(002) VALUE SPACES.
+             88 WRK-FS-AUD01-OK   VALUE '00'.
+          05 WRK-FS-ARQMOE01      PIC X(002) VALUE SPACES.
+             88 WRK-FS-MOE01-OK   VALUE '00'.
           05 WRK-FS-DISPLAY       PIC X(002) VALUE SPACES.
       *
       *----------------------------------------------------------------*
@@ -160,7 +374,13 @@
 
            COPY ENT02105.
            COPY SAI02105.
-      
+           COPY REJ02105.
+           COPY EXC02105.
+           COPY ALR02105.
+           COPY RNK02105.
+           COPY AUD00105.
+           COPY MOE02105.
+
       *----------------------------------------------------------------*
        01 FILLER                  PIC  X(050) VALUE
              'EXER0105 - FIM DA AREA DE WORKING'.
@@ -200,14 +420,58 @@
               MOVE WRK-FS-ARQENT01 TO WRK-FS-DISPLAY 
               PERFORM 9000-ERROS-ARQUIVOS
            END-IF
-      .
+
            OPEN OUTPUT ARQSAI01
-           
-           IF NOT WRK-FS-ENT01-OK 
-              MOVE WRK-FS-ARQENT01 TO WRK-FS-DISPLAY 
+
+           IF NOT WRK-FS-ENT01-OK
+              MOVE WRK-FS-ARQENT01 TO WRK-FS-DISPLAY
+              PERFORM 9000-ERROS-ARQUIVOS
+           END-IF
+
+           OPEN OUTPUT ARQREJ01
+
+           IF NOT WRK-FS-REJ01-OK
+              MOVE WRK-FS-ARQREJ01 TO WRK-FS-DISPLAY
+              PERFORM 9000-ERROS-ARQUIVOS
+           END-IF
+
+           OPEN OUTPUT ARQEXC01
+
+           IF NOT WRK-FS-EXC01-OK
+              MOVE WRK-FS-ARQEXC01 TO WRK-FS-DISPLAY
+              PERFORM 9000-ERROS-ARQUIVOS
+           END-IF
+
+           OPEN OUTPUT ARQALR01
+
+           IF NOT WRK-FS-ALR01-OK
+              MOVE WRK-FS-ARQALR01 TO WRK-FS-DISPLAY
+              PERFORM 9000-ERROS-ARQUIVOS
+           END-IF
+
+           OPEN OUTPUT ARQRNK01
+
+           IF NOT WRK-FS-RNK01-OK
+              MOVE WRK-FS-ARQRNK01 TO WRK-FS-DISPLAY
               PERFORM 9000-ERROS-ARQUIVOS
            END-IF
 
+           OPEN EXTEND ARQAUD01
+
+           IF NOT WRK-FS-AUD01-OK
+              MOVE WRK-FS-ARQAUD01 TO WRK-FS-DISPLAY
+              PERFORM 9000-ERROS-ARQUIVOS
+           END-IF
+
+           OPEN OUTPUT ARQMOE01
+
+           IF NOT WRK-FS-MOE01-OK
+              MOVE WRK-FS-ARQMOE01 TO WRK-FS-DISPLAY
+              PERFORM 9000-ERROS-ARQUIVOS
+           END-IF
+
+           PERFORM 3700-LER-PARAMETRO
+
            PERFORM 3800-LER-DEPOSITOS
 
            IF WRK-FS-ENT01-FIM
@@ -224,12 +488,41 @@
 
            WRITE FD-ARQSAI01             FROM WRK-CABEC
 
-           IF NOT WRK-FS-SAI01-OK 
+           IF NOT WRK-FS-SAI01-OK
               MOVE WRK-FS-ARQSAI01       TO WRK-FS-DISPLAY
               PERFORM 9000-ERROS-ARQUIVOS
-           END-IF 
+           END-IF
+
+           SET WRK-CN-ARQREJ01           TO TRUE
+
+           WRITE FD-ARQREJ01             FROM WRK-CABEC-REJ
+
+           IF NOT WRK-FS-REJ01-OK
+              MOVE WRK-FS-ARQREJ01       TO WRK-FS-DISPLAY
+              PERFORM 9000-ERROS-ARQUIVOS
+           END-IF
+
+           SET WRK-CN-ARQEXC01           TO TRUE
+
+           WRITE FD-ARQEXC01             FROM WRK-CABEC-EXC
+
+           IF NOT WRK-FS-EXC01-OK
+              MOVE WRK-FS-ARQEXC01       TO WRK-FS-DISPLAY
+              PERFORM 9000-ERROS-ARQUIVOS
+           END-IF
+
+           SET WRK-CN-ARQALR01           TO TRUE
+
+           WRITE FD-ARQALR01             FROM WRK-CABEC-ALR
+
+           IF NOT WRK-FS-ALR01-OK
+              MOVE WRK-FS-ARQALR01       TO WRK-FS-DISPLAY
+              PERFORM 9000-ERROS-ARQUIVOS
+           END-IF
 
            MOVE ARQENT01-CPF             TO WRK-CPF-ANT
+           MOVE WRK-DATA-LIDA-INV (1:6)  TO WRK-ANO-MES-ANT
+           MOVE ARQENT01-COD-MOEDA       TO WRK-MOEDA-ANT
            .
       *
       *----------------------------------------------------------------*
@@ -243,38 +536,101 @@
        3000-PROCESSAR SECTION.
       *----------------------------------------------------------------*
       *
-           PERFORM 3100-TRATAMENTO-DEPOSITO
+           PERFORM 3100-TRATAMENTO-MOVIMENTO
                UNTIL (ARQENT01-CPF NOT EQUAL WRK-CPF-ANT)
+               OR    (WRK-DATA-LIDA-INV (1:6) NOT EQUAL WRK-ANO-MES-ANT)
                OR    (WRK-FS-ENT01-FIM)
-           
+
            PERFORM 3900-GRAVAR-SAIDA
 
-           IF NOT WRK-FS-ENT01-FIM 
-              MOVE ZEROS               TO WRK-ACU-DEPOSITOS 
+           PERFORM 3995-ATUALIZAR-MOEDA
+
+           ADD WRK-ACU-DEPOSITOS TO WRK-ACU-DEPOSITOS-CLIE
+
+           IF WRK-CPF-ANT GREATER WRK-CPF-MAIOR-PROC
+              MOVE WRK-CPF-ANT         TO WRK-CPF-MAIOR-PROC
+           END-IF
+
+           IF (ARQENT01-CPF NOT EQUAL WRK-CPF-ANT) OR (WRK-FS-ENT01-FIM)
+              PERFORM 3990-ATUALIZAR-RANKING
+              MOVE ZEROS               TO WRK-ACU-DEPOSITOS-CLIE
+           END-IF
+
+           IF NOT WRK-FS-ENT01-FIM
+              IF ARQENT01-CPF NOT EQUAL WRK-CPF-ANT
+                 AND ARQENT01-CPF LESS WRK-CPF-MAIOR-PROC
+                 PERFORM 3970-GRAVAR-EXCECAO
+              END-IF
+
+              MOVE ZEROS               TO WRK-ACU-DEPOSITOS
+                                          WRK-ACU-SAQUES
+                                          WRK-ACU-MENOR-DEPOSITO
+                                          WRK-ACU-MAIOR-DEPOSITO
+                                          WRK-ACU-QTDE-DEPOSITOS
               MOVE ARQENT01-CPF        TO WRK-CPF-ANT
+              MOVE WRK-DATA-LIDA-INV (1:6) TO WRK-ANO-MES-ANT
+              MOVE ARQENT01-COD-MOEDA  TO WRK-MOEDA-ANT
               MOVE WRK-DATA-LIDA-INV   TO WRK-DATA-ANT-INV
-                                          WRK-DATA-RECENTE-INV 
+                                          WRK-DATA-RECENTE-INV
            END-IF
 
            .
       *
       *----------------------------------------------------------------*
-       3000-99-FIM.                    
+       3000-99-FIM.
            EXIT.
       *----------------------------------------------------------------*
       *----------------------------------------------------------------*
-      *    ACUMULA DEPOSITOS E DATA MAIS RECENTE
+      *    ACUMULA DEPOSITOS/SAQUES E DATA MAIS RECENTE
       *----------------------------------------------------------------*
-       3100-TRATAMENTO-DEPOSITO          SECTION.
+       3100-TRATAMENTO-MOVIMENTO         SECTION.
       *----------------------------------------------------------------*
       *
-           IF WRK-DATA-LIDA-INV GREATER WRK-DATA-RECENTE-INV 
-              MOVE WRK-DATA-LIDA-INV TO WRK-DATA-RECENTE-INV
+           PERFORM 3050-VALIDA-CPF
+
+           IF WRK-CPF-INVALIDO
+              PERFORM 3960-GRAVAR-REJEITO
+           ELSE
+           IF ARQENT01-VAL-DEPOS NOT GREATER ZEROS
+              PERFORM 3961-GRAVAR-REJEITO-VALOR
+           ELSE
+              IF WRK-DATA-LIDA-INV GREATER WRK-DATA-RECENTE-INV
+                 MOVE WRK-DATA-LIDA-INV TO WRK-DATA-RECENTE-INV
+              END-IF
+
+              EVALUATE TRUE
+                 WHEN ARQENT01-TRANS-SAQUE
+                    COMPUTE WRK-ACU-SAQUES = WRK-ACU-SAQUES +
+                                             ARQENT01-VAL-DEPOS
+                 WHEN OTHER
+                    COMPUTE WRK-ACU-DEPOSITOS = WRK-ACU-DEPOSITOS +
+                                             ARQENT01-VAL-DEPOS
+
+                    IF ARQENT01-VAL-DEPOS GREATER WRK-VAL-LIMIAR-ALERTA
+                       PERFORM 3980-GRAVAR-ALERTA
+                    END-IF
+
+                    ADD 1 TO WRK-ACU-QTDE-DEPOSITOS
+
+                    IF WRK-ACU-QTDE-DEPOSITOS EQUAL 1
+                       MOVE ARQENT01-VAL-DEPOS TO
+                            WRK-ACU-MENOR-DEPOSITO
+                            WRK-ACU-MAIOR-DEPOSITO
+                    ELSE
+                       IF ARQENT01-VAL-DEPOS LESS WRK-ACU-MENOR-DEPOSITO
+                          MOVE ARQENT01-VAL-DEPOS TO
+                                                WRK-ACU-MENOR-DEPOSITO
+                       END-IF
+                       IF ARQENT01-VAL-DEPOS GREATER
+                                                WRK-ACU-MAIOR-DEPOSITO
+                          MOVE ARQENT01-VAL-DEPOS TO
+                                                WRK-ACU-MAIOR-DEPOSITO
+                       END-IF
+                    END-IF
+              END-EVALUATE
+           END-IF
            END-IF
 
-           COMPUTE WRK-ACU-DEPOSITOS = WRK-ACU-DEPOSITOS +
-                                       ARQENT01-VAL-DEPOS 
-           
            PERFORM 3800-LER-DEPOSITOS
            .
       *
@@ -282,6 +638,403 @@
        3100-99-FIM.
            EXIT.
       *----------------------------------------------------------------*
+      *    VALIDA O DIGITO VERIFICADOR DO CPF LIDO (MODULO 11)
+      *----------------------------------------------------------------*
+       3050-VALIDA-CPF SECTION.
+      *----------------------------------------------------------------*
+      *
+           SET WRK-CPF-VALIDO         TO TRUE
+
+           PERFORM 3051-EXTRAIR-DIGITO
+               VARYING WRK-CPF-IDX FROM 1 BY 1
+               UNTIL WRK-CPF-IDX GREATER 9
+
+           MOVE ZEROS                 TO WRK-CPF-SOMA
+
+           PERFORM 3052-SOMAR-PESO-1
+               VARYING WRK-CPF-IDX FROM 1 BY 1
+               UNTIL WRK-CPF-IDX GREATER 9
+
+           DIVIDE WRK-CPF-SOMA BY 11 GIVING WRK-CPF-RESTO
+               REMAINDER WRK-CPF-RESTO
+
+           IF WRK-CPF-RESTO LESS 2
+              MOVE ZEROS               TO WRK-CPF-DIG1
+           ELSE
+              COMPUTE WRK-CPF-DIG1 = 11 - WRK-CPF-RESTO
+           END-IF
+
+           MOVE ZEROS                 TO WRK-CPF-SOMA
+
+           PERFORM 3053-SOMAR-PESO-2
+               VARYING WRK-CPF-IDX FROM 1 BY 1
+               UNTIL WRK-CPF-IDX GREATER 9
+
+           COMPUTE WRK-CPF-SOMA = WRK-CPF-SOMA + (WRK-CPF-DIG1 * 2)
+
+           DIVIDE WRK-CPF-SOMA BY 11 GIVING WRK-CPF-RESTO
+               REMAINDER WRK-CPF-RESTO
+
+           IF WRK-CPF-RESTO LESS 2
+              MOVE ZEROS               TO WRK-CPF-DIG2
+           ELSE
+              COMPUTE WRK-CPF-DIG2 = 11 - WRK-CPF-RESTO
+           END-IF
+
+           COMPUTE WRK-CPF-DIG-ESPERADO = (WRK-CPF-DIG1 * 10) +
+                                            WRK-CPF-DIG2
+
+           IF WRK-CPF-DIG-ESPERADO NOT EQUAL ARQENT01-DIG-CPF
+              SET WRK-CPF-INVALIDO     TO TRUE
+           END-IF
+           .
+      *
+      *----------------------------------------------------------------*
+       3050-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    EXTRAI OS 9 DIGITOS BASE DO CPF PARA A TABELA DE TRABALHO
+      *----------------------------------------------------------------*
+       3051-EXTRAIR-DIGITO SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE ARQENT01-COD-CPF (WRK-CPF-IDX:1)
+                                   TO WRK-CPF-DIGITO (WRK-CPF-IDX)
+           .
+      *
+      *----------------------------------------------------------------*
+       3051-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    SOMATORIO PONDERADO PARA O 1O DIGITO VERIFICADOR (PESOS 10-2)
+      *----------------------------------------------------------------*
+       3052-SOMAR-PESO-1 SECTION.
+      *----------------------------------------------------------------*
+      *
+           COMPUTE WRK-CPF-PESO = 11 - WRK-CPF-IDX
+
+           COMPUTE WRK-CPF-SOMA = WRK-CPF-SOMA +
+                   (WRK-CPF-DIGITO (WRK-CPF-IDX) * WRK-CPF-PESO)
+           .
+      *
+      *----------------------------------------------------------------*
+       3052-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    SOMATORIO PONDERADO PARA O 2O DIGITO VERIFICADOR (PESOS 11-3)
+      *----------------------------------------------------------------*
+       3053-SOMAR-PESO-2 SECTION.
+      *----------------------------------------------------------------*
+      *
+           COMPUTE WRK-CPF-PESO = 12 - WRK-CPF-IDX
+
+           COMPUTE WRK-CPF-SOMA = WRK-CPF-SOMA +
+                   (WRK-CPF-DIGITO (WRK-CPF-IDX) * WRK-CPF-PESO)
+           .
+      *
+      *----------------------------------------------------------------*
+       3053-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    GRAVA NO ARQUIVO DE REJEITOS O MOVIMENTO COM CPF INVALIDO
+      *----------------------------------------------------------------*
+       3960-GRAVAR-REJEITO SECTION.
+      *----------------------------------------------------------------*
+      *
+           INITIALIZE                 ARQREJ01-REGISTRO
+
+           MOVE ARQENT01-COD-CPF      TO ARQREJ01-COD-CPF
+           MOVE ARQENT01-DIG-CPF      TO ARQREJ01-DIG-CPF
+           MOVE ARQENT01-DAT-DEPOS    TO ARQREJ01-DAT-DEPOS
+           MOVE ARQENT01-VAL-DEPOS    TO ARQREJ01-VAL-DEPOS
+           MOVE 01                    TO ARQREJ01-COD-MOTIVO
+           MOVE 'DIGITO VERIFICADOR INVALIDO' TO ARQREJ01-DESC-MOTIVO
+
+           SET WRK-CN-WRITE           TO TRUE
+           SET WRK-CN-ARQREJ01        TO TRUE
+
+           WRITE FD-ARQREJ01          FROM ARQREJ01-REGISTRO
+
+           IF NOT WRK-FS-REJ01-OK
+              MOVE WRK-FS-ARQREJ01    TO WRK-FS-DISPLAY
+              PERFORM 9000-ERROS-ARQUIVOS
+           END-IF
+
+           ADD 1 TO WRK-ACU-REJEITA-ARQENT01
+           .
+      *
+      *----------------------------------------------------------------*
+       3960-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      *    GRAVA NO ARQUIVO DE REJEITOS O MOVIMENTO COM VALOR ZERADO
+      *    OU NEGATIVO
+      *----------------------------------------------------------------*
+       3961-GRAVAR-REJEITO-VALOR SECTION.
+      *----------------------------------------------------------------*
+      *
+           INITIALIZE                 ARQREJ01-REGISTRO
+
+           MOVE ARQENT01-COD-CPF      TO ARQREJ01-COD-CPF
+           MOVE ARQENT01-DIG-CPF      TO ARQREJ01-DIG-CPF
+           MOVE ARQENT01-DAT-DEPOS    TO ARQREJ01-DAT-DEPOS
+           MOVE ARQENT01-VAL-DEPOS    TO ARQREJ01-VAL-DEPOS
+           MOVE 02                    TO ARQREJ01-COD-MOTIVO
+           MOVE 'VALOR ZERADO OU NEGATIVO' TO ARQREJ01-DESC-MOTIVO
+
+           SET WRK-CN-WRITE           TO TRUE
+           SET WRK-CN-ARQREJ01        TO TRUE
+
+           WRITE FD-ARQREJ01          FROM ARQREJ01-REGISTRO
+
+           IF NOT WRK-FS-REJ01-OK
+              MOVE WRK-FS-ARQREJ01    TO WRK-FS-DISPLAY
+              PERFORM 9000-ERROS-ARQUIVOS
+           END-IF
+
+           ADD 1 TO WRK-ACU-REJEITA-ARQENT01
+           .
+      *
+      *----------------------------------------------------------------*
+       3961-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      *    GRAVA NO ARQUIVO DE EXCECOES O CPF QUE REABRIU UM GRUPO JA
+      *    ENCERRADO, FORA DA SEQUENCIA ASCENDENTE ESPERADA DE ENT02105
+      *----------------------------------------------------------------*
+       3970-GRAVAR-EXCECAO SECTION.
+      *----------------------------------------------------------------*
+      *
+           INITIALIZE                 ARQEXC01-REGISTRO
+
+           MOVE ARQENT01-COD-CPF      TO ARQEXC01-COD-CPF
+           MOVE ARQENT01-DIG-CPF      TO ARQEXC01-DIG-CPF
+           MOVE ARQENT01-DAT-DEPOS    TO ARQEXC01-DAT-DEPOS
+           MOVE WRK-COD-CPF-MAIOR     TO ARQEXC01-COD-CPF-MAIOR
+           MOVE WRK-DIG-CPF-MAIOR     TO ARQEXC01-DIG-CPF-MAIOR
+           MOVE 'CPF FORA DE SEQUENCIA NO ARQUIVO'
+                                      TO ARQEXC01-DESC-MOTIVO
+
+           SET WRK-CN-WRITE           TO TRUE
+           SET WRK-CN-ARQEXC01        TO TRUE
+
+           WRITE FD-ARQEXC01          FROM ARQEXC01-REGISTRO
+
+           IF NOT WRK-FS-EXC01-OK
+              MOVE WRK-FS-ARQEXC01    TO WRK-FS-DISPLAY
+              PERFORM 9000-ERROS-ARQUIVOS
+           END-IF
+
+           ADD 1 TO WRK-ACU-GRAVA-ARQEXC01
+           .
+      *
+      *----------------------------------------------------------------*
+       3970-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      *    ATUALIZA O TOP-20 DE CLIENTES PELO TOTAL DE DEPOSITOS
+      *----------------------------------------------------------------*
+       3990-ATUALIZAR-RANKING SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF WRK-TOP-QTDE LESS 20
+              ADD 1 TO WRK-TOP-QTDE
+              MOVE WRK-COD-CPF-ANT     TO WRK-TOP-COD-CPF (WRK-TOP-QTDE)
+              MOVE WRK-DIG-CPF-ANT     TO WRK-TOP-DIG-CPF (WRK-TOP-QTDE)
+              MOVE WRK-ACU-DEPOSITOS-CLIE TO
+                                       WRK-TOP-VAL-TOTAL (WRK-TOP-QTDE)
+              MOVE WRK-TOP-QTDE        TO WRK-TOP-IDX-ATUAL
+              PERFORM 3991-REORDENAR-RANKING
+           ELSE
+              IF WRK-ACU-DEPOSITOS-CLIE GREATER WRK-TOP-VAL-TOTAL (20)
+                 MOVE WRK-COD-CPF-ANT  TO WRK-TOP-COD-CPF (20)
+                 MOVE WRK-DIG-CPF-ANT  TO WRK-TOP-DIG-CPF (20)
+                 MOVE WRK-ACU-DEPOSITOS-CLIE
+                                       TO WRK-TOP-VAL-TOTAL (20)
+                 MOVE 20               TO WRK-TOP-IDX-ATUAL
+                 PERFORM 3991-REORDENAR-RANKING
+              END-IF
+           END-IF
+           .
+      *
+      *----------------------------------------------------------------*
+       3990-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      *    PROMOVE O ELEMENTO RECEM INCLUIDO ATE SUA POSICAO ORDENADA
+      *----------------------------------------------------------------*
+       3991-REORDENAR-RANKING SECTION.
+      *----------------------------------------------------------------*
+      *
+           PERFORM 3992-PROMOVER-ELEMENTO
+               UNTIL (WRK-TOP-IDX-ATUAL EQUAL 1)
+               OR    (WRK-TOP-VAL-TOTAL (WRK-TOP-IDX-ATUAL) NOT GREATER
+                       WRK-TOP-VAL-TOTAL (WRK-TOP-IDX-ATUAL - 1))
+           .
+      *
+      *----------------------------------------------------------------*
+       3991-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      *    TROCA O ELEMENTO ATUAL COM O ANTERIOR NA TABELA DE RANKING
+      *----------------------------------------------------------------*
+       3992-PROMOVER-ELEMENTO SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE WRK-TOP-LINHA (WRK-TOP-IDX-ATUAL) TO WRK-TOP-LINHA-AUX
+           MOVE WRK-TOP-LINHA (WRK-TOP-IDX-ATUAL - 1)
+                                TO WRK-TOP-LINHA (WRK-TOP-IDX-ATUAL)
+           MOVE WRK-TOP-LINHA-AUX
+                                TO WRK-TOP-LINHA (WRK-TOP-IDX-ATUAL - 1)
+
+           SUBTRACT 1 FROM WRK-TOP-IDX-ATUAL
+           .
+      *
+      *----------------------------------------------------------------*
+       3992-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      *    ACUMULA NA TABELA DE MOEDAS O TOTAL DE DEPOSITOS DO GRUPO
+      *    CLIENTE/PERIODO RECEM ENCERRADO, NA MOEDA DO GRUPO
+      *----------------------------------------------------------------*
+       3995-ATUALIZAR-MOEDA SECTION.
+      *----------------------------------------------------------------*
+      *
+           SET WRK-MOEDA-NAO-ACHADA   TO TRUE
+           MOVE ZEROS                 TO WRK-MOE-IDX-ACHADO
+
+           PERFORM 3996-PROCURAR-MOEDA
+               VARYING WRK-MOE-IDX FROM 1 BY 1
+               UNTIL WRK-MOE-IDX GREATER WRK-MOE-QTDE
+
+           IF WRK-MOEDA-ACHADA
+              ADD WRK-ACU-DEPOSITOS TO
+                               WRK-MOE-VAL-TOTAL (WRK-MOE-IDX-ACHADO)
+           ELSE
+              IF WRK-MOE-QTDE LESS 20
+                 ADD 1 TO WRK-MOE-QTDE
+                 MOVE WRK-MOEDA-ANT      TO
+                               WRK-MOE-COD-MOEDA (WRK-MOE-QTDE)
+                 MOVE WRK-ACU-DEPOSITOS  TO
+                               WRK-MOE-VAL-TOTAL (WRK-MOE-QTDE)
+              END-IF
+           END-IF
+           .
+      *
+      *----------------------------------------------------------------*
+       3995-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      *    PROCURA A MOEDA DO GRUPO NA TABELA DE SUBTOTAIS POR MOEDA
+      *----------------------------------------------------------------*
+       3996-PROCURAR-MOEDA SECTION.
+      *----------------------------------------------------------------*
+      *
+           IF WRK-MOE-COD-MOEDA (WRK-MOE-IDX) EQUAL WRK-MOEDA-ANT
+              SET WRK-MOEDA-ACHADA      TO TRUE
+              MOVE WRK-MOE-IDX          TO WRK-MOE-IDX-ACHADO
+           END-IF
+           .
+      *
+      *----------------------------------------------------------------*
+       3996-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      *    GRAVA NO ARQUIVO DE ALERTA UM DEPOSITO ACIMA DO LIMIAR
+      *----------------------------------------------------------------*
+       3980-GRAVAR-ALERTA SECTION.
+      *----------------------------------------------------------------*
+      *
+           INITIALIZE                 ARQALR01-REGISTRO
+
+           MOVE ARQENT01-COD-CPF      TO ARQALR01-COD-CPF
+           MOVE ARQENT01-DIG-CPF      TO ARQALR01-DIG-CPF
+           MOVE ARQENT01-DAT-DEPOS    TO ARQALR01-DAT-DEPOS
+           MOVE ARQENT01-VAL-DEPOS    TO ARQALR01-VAL-DEPOS
+
+           SET WRK-CN-WRITE           TO TRUE
+           SET WRK-CN-ARQALR01        TO TRUE
+
+           WRITE FD-ARQALR01          FROM ARQALR01-REGISTRO
+
+           IF NOT WRK-FS-ALR01-OK
+              MOVE WRK-FS-ARQALR01    TO WRK-FS-DISPLAY
+              PERFORM 9000-ERROS-ARQUIVOS
+           END-IF
+
+           ADD 1 TO WRK-ACU-GRAVA-ARQALR01
+           .
+      *
+      *----------------------------------------------------------------*
+       3980-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      *    ROTINA DE GRAVACAO DO LOG DE AUDITORIA DE EXECUCAO          *
+      *----------------------------------------------------------------*
+       3985-GRAVAR-AUDITORIA SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE WRK-PROGRAMA           TO ARQAUD01-PROGRAMA
+           MOVE FUNCTION CURRENT-DATE(1:8)
+                                        TO ARQAUD01-DATA
+           MOVE FUNCTION CURRENT-DATE(9:6)
+                                        TO ARQAUD01-HORA
+           MOVE WRK-ACU-LIDOS-ARQENT01  TO ARQAUD01-QTDE-LIDOS
+           MOVE WRK-ACU-GRAVA-ARQSAI01  TO ARQAUD01-QTDE-GRAVA
+           MOVE RETURN-CODE             TO ARQAUD01-RETCODE
+
+           IF RETURN-CODE EQUAL ZEROS
+              MOVE 'NORMAL'             TO ARQAUD01-STATUS
+           ELSE
+              MOVE 'ERRO'               TO ARQAUD01-STATUS
+           END-IF
+
+           IF WRK-FS-AUD01-OK
+              WRITE FD-ARQAUD01         FROM ARQAUD01-REGISTRO
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       3985-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      *    ROTINA DE LEITURA DO CARTAO DE PARAMETROS (LIMIAR DE ALERTA)
+      *----------------------------------------------------------------*
+       3700-LER-PARAMETRO SECTION.
+      *----------------------------------------------------------------*
+      *
+           OPEN INPUT ARQPARM
+
+           IF WRK-FS-PARM-OK
+              READ ARQPARM INTO WRK-PARM-REGISTRO
+              IF WRK-FS-PARM-OK AND WRK-PARM-VAL-LIMIAR NOT EQUAL ZEROS
+                 MOVE WRK-PARM-VAL-LIMIAR TO WRK-VAL-LIMIAR-ALERTA
+                 DISPLAY '* LIMIAR DE ALERTA VIA PARAMETRO: '
+                         WRK-VAL-LIMIAR-ALERTA
+              END-IF
+              IF WRK-FS-PARM-OK AND WRK-PARM-TAXA-JUROS NOT EQUAL ZEROS
+                 MOVE WRK-PARM-TAXA-JUROS TO WRK-TAXA-JUROS-MENSAL
+                 DISPLAY '* TAXA DE JUROS MENSAL VIA PARAMETRO: '
+                         WRK-TAXA-JUROS-MENSAL
+              END-IF
+              CLOSE ARQPARM
+           END-IF
+           .
+      *
+      *----------------------------------------------------------------*
+       3700-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
       *    ROTINA DE LEITURA DO ARQUIVO ARQENT01
       *----------------------------------------------------------------*
        3800-LER-DEPOSITOS SECTION.
@@ -322,9 +1075,28 @@
            MOVE WRK-MES-REC-INV     TO WRK-MES-RECENTE
            MOVE WRK-ANO-REC-INV     TO WRK-ANO-RECENTE
 
+           COMPUTE WRK-ACU-LIQUIDO = WRK-ACU-DEPOSITOS - WRK-ACU-SAQUES
+
+           IF WRK-ACU-LIQUIDO GREATER ZEROS
+              COMPUTE WRK-VAL-JUROS-PROJETADO ROUNDED =
+                      WRK-ACU-LIQUIDO * WRK-TAXA-JUROS-MENSAL / 100
+           ELSE
+              MOVE ZEROS TO WRK-VAL-JUROS-PROJETADO
+           END-IF
+
+           COMPUTE WRK-PERIODO-MMAAAA = (WRK-MES-RECENTE * 10000) +
+                                          WRK-ANO-RECENTE
+
            MOVE WRK-CPF-ANT         TO ARQSAI01-MASK-CPF
+           MOVE WRK-MOEDA-ANT       TO ARQSAI01-MASK-MOEDA
+           MOVE WRK-PERIODO-MMAAAA  TO ARQSAI01-MASK-PERIODO
            MOVE WRK-DATA-RECENTE    TO ARQSAI01-MASK-DAT
-           MOVE WRK-ACU-DEPOSITOS   TO ARQSAI01-MASK-VAL
+           MOVE WRK-ACU-DEPOSITOS   TO ARQSAI01-MASK-VAL-DEPOS
+           MOVE WRK-ACU-SAQUES      TO ARQSAI01-MASK-VAL-SAQUE
+           MOVE WRK-ACU-LIQUIDO     TO ARQSAI01-MASK-VAL-LIQUIDO
+           MOVE WRK-ACU-MENOR-DEPOSITO TO ARQSAI01-MASK-VAL-MENOR
+           MOVE WRK-ACU-MAIOR-DEPOSITO TO ARQSAI01-MASK-VAL-MAIOR
+           MOVE WRK-VAL-JUROS-PROJETADO TO ARQSAI01-MASK-VAL-JUROS-PROJ
 
            SET WRK-CN-WRITE         TO TRUE
            SET WRK-CN-ARQSAI01      TO TRUE
@@ -362,7 +1134,9 @@
            DISPLAY '*                  CANCELADO                   *'
            DISPLAY '************************************************'
 
-           PERFORM 4000-FINALIZAR
+           MOVE 12                TO RETURN-CODE
+
+           PERFORM 9900-FIM-PROGRAMA
            .
       *----------------------------------------------------------------*
        9000-99-FIM.
@@ -374,6 +1148,8 @@
            DISPLAY '************************************************'
            DISPLAY '*            PROGRAMA FINALIZADO               *'
            DISPLAY '************************************************'
+
+           STOP RUN
            .
       *----------------------------------------------------------------*
        9900-99-FIM.
@@ -384,27 +1160,177 @@
       *----------------------------------------------------------------*
        4000-FINALIZAR SECTION.
       *----------------------------------------------------------------*
-           CLOSE ARQENT01.
-           CLOSE ARQSAI01.
+           PERFORM 4010-GRAVAR-RANKING
+
+           PERFORM 4030-GRAVAR-TOTAL-MOEDA
+
+           PERFORM 3985-GRAVAR-AUDITORIA
 
            SET WRK-CN-CLOSE TO TRUE.
 
+           CLOSE ARQENT01.
+
+           CLOSE ARQSAI01.
            IF NOT WRK-FS-SAI01-OK AND WRK-FS-ENT01-FIM
               PERFORM 9000-ERROS-ARQUIVOS
            END-IF
 
+           CLOSE ARQREJ01.
+           IF NOT WRK-FS-REJ01-OK
+              PERFORM 9000-ERROS-ARQUIVOS
+           END-IF
+
+           CLOSE ARQEXC01.
+           IF NOT WRK-FS-EXC01-OK
+              PERFORM 9000-ERROS-ARQUIVOS
+           END-IF
+
+           CLOSE ARQALR01.
+           IF NOT WRK-FS-ALR01-OK
+              PERFORM 9000-ERROS-ARQUIVOS
+           END-IF
+
+           CLOSE ARQRNK01.
+           IF NOT WRK-FS-RNK01-OK
+              PERFORM 9000-ERROS-ARQUIVOS
+           END-IF
+
+           CLOSE ARQMOE01.
+           IF NOT WRK-FS-MOE01-OK
+              PERFORM 9000-ERROS-ARQUIVOS
+           END-IF
+
+           CLOSE ARQAUD01.
+           IF NOT WRK-FS-AUD01-OK
+              PERFORM 9000-ERROS-ARQUIVOS
+           END-IF
+
            DISPLAY '**************************************************'
-           DISPLAY '* QTDE DE REGISTROS LIDOS:' 
+           DISPLAY '* QTDE DE REGISTROS LIDOS:'
                     WRK-ACU-LIDOS-ARQENT01 '                         *'
            DISPLAY '* QTDE DE REGISTROS GRAVADOS:'
                     WRK-ACU-GRAVA-ARQSAI01 '                         *'
+           DISPLAY '* QTDE DE REGISTROS REJEITADOS:'
+                    WRK-ACU-REJEITA-ARQENT01 '                       *'
+           DISPLAY '* QTDE DE CPFS FORA DE SEQUENCIA:'
+                    WRK-ACU-GRAVA-ARQEXC01 '                     *'
+           DISPLAY '* QTDE DE ALERTAS DE DEPOSITO ELEVADO:'
+                    WRK-ACU-GRAVA-ARQALR01 '                *'
            DISPLAY '*                                                *'
            DISPLAY '* ' WRK-PROGRAMA ' FIM NORMAL                    *'
            DISPLAY '**************************************************'
 
-           STOP RUN.
+           PERFORM 9900-FIM-PROGRAMA
+           .
+
+      *----------------------------------------------------------------*
+      *    GRAVA O CABECALHO E AS LINHAS DO RANKING TOP-20 DEPOSITANTES
+      *----------------------------------------------------------------*
+       4010-GRAVAR-RANKING SECTION.
+      *----------------------------------------------------------------*
+      *
+           SET WRK-CN-WRITE           TO TRUE
+           SET WRK-CN-ARQRNK01        TO TRUE
+
+           WRITE FD-ARQRNK01          FROM WRK-CABEC-RNK
+
+           IF NOT WRK-FS-RNK01-OK
+              MOVE WRK-FS-ARQRNK01    TO WRK-FS-DISPLAY
+              PERFORM 9000-ERROS-ARQUIVOS
+           END-IF
+
+           PERFORM 4020-GRAVAR-LINHA-RANKING
+               VARYING WRK-TOP-IDX-DISPLAY FROM 1 BY 1
+               UNTIL WRK-TOP-IDX-DISPLAY GREATER WRK-TOP-QTDE
+           .
+      *
+      *----------------------------------------------------------------*
+       4010-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      *    GRAVA UMA LINHA DO RANKING TOP-20 DEPOSITANTES
+      *----------------------------------------------------------------*
+       4020-GRAVAR-LINHA-RANKING SECTION.
+      *----------------------------------------------------------------*
+      *
+           INITIALIZE                 ARQRNK01-REGISTRO
+
+           MOVE WRK-TOP-IDX-DISPLAY   TO ARQRNK01-MASK-POSICAO
+           MOVE WRK-TOP-CPF (WRK-TOP-IDX-DISPLAY)
+                                      TO ARQRNK01-MASK-CPF
+           MOVE WRK-TOP-VAL-TOTAL (WRK-TOP-IDX-DISPLAY)
+                                      TO ARQRNK01-MASK-VAL-TOTAL
+
+           SET WRK-CN-WRITE           TO TRUE
+           SET WRK-CN-ARQRNK01        TO TRUE
+
+           WRITE FD-ARQRNK01          FROM ARQRNK01-REGISTRO
+
+           IF NOT WRK-FS-RNK01-OK
+              MOVE WRK-FS-ARQRNK01    TO WRK-FS-DISPLAY
+              PERFORM 9000-ERROS-ARQUIVOS
+           END-IF
+           .
+      *
+      *----------------------------------------------------------------*
+       4020-99-FIM.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    GRAVA O CABECALHO E AS LINHAS DO SUBTOTAL POR MOEDA
+      *----------------------------------------------------------------*
+       4030-GRAVAR-TOTAL-MOEDA SECTION.
+      *----------------------------------------------------------------*
+      *
+           SET WRK-CN-WRITE           TO TRUE
+           SET WRK-CN-ARQMOE01        TO TRUE
+
+           WRITE FD-ARQMOE01          FROM WRK-CABEC-MOE
+
+           IF NOT WRK-FS-MOE01-OK
+              MOVE WRK-FS-ARQMOE01    TO WRK-FS-DISPLAY
+              PERFORM 9000-ERROS-ARQUIVOS
+           END-IF
+
+           PERFORM 4040-GRAVAR-LINHA-MOEDA
+               VARYING WRK-MOE-IDX-DISPLAY FROM 1 BY 1
+               UNTIL WRK-MOE-IDX-DISPLAY GREATER WRK-MOE-QTDE
+           .
+      *
+      *----------------------------------------------------------------*
+       4030-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      *    GRAVA UMA LINHA DO SUBTOTAL POR MOEDA
+      *----------------------------------------------------------------*
+       4040-GRAVAR-LINHA-MOEDA SECTION.
+      *----------------------------------------------------------------*
+      *
+           INITIALIZE                 ARQMOE01-REGISTRO
+
+           MOVE WRK-MOE-COD-MOEDA (WRK-MOE-IDX-DISPLAY)
+                                      TO ARQMOE01-MASK-MOEDA
+           MOVE WRK-MOE-VAL-TOTAL (WRK-MOE-IDX-DISPLAY)
+                                      TO ARQMOE01-MASK-VAL-TOTAL
+
+           SET WRK-CN-WRITE           TO TRUE
+           SET WRK-CN-ARQMOE01        TO TRUE
+
+           WRITE FD-ARQMOE01          FROM ARQMOE01-REGISTRO
+
+           IF NOT WRK-FS-MOE01-OK
+              MOVE WRK-FS-ARQMOE01    TO WRK-FS-DISPLAY
+              PERFORM 9000-ERROS-ARQUIVOS
+           END-IF
+           .
+      *
+      *----------------------------------------------------------------*
+       4040-99-FIM.
+           EXIT.
 
       *----------------------------------------------------------------*
        4000-99-FIM.
            EXIT.
-      *----------------------------------------------------------------*
\ No newline at end of file
+      *----------------------------------------------------------------*
