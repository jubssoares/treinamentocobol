@@ -0,0 +1,22 @@
+      *----------------------------------------------------------------*
+      *      BOOK DO TREINAMENTO EM COBOL/MAINFRAME - EXERCÍCIO 2      *
+      *----------------------------------------------------------------*
+      * NOME DO BOOK: RNK02105                                         *
+      * DESCRIÇÃO   : RANKING DOS MAIORES DEPOSITANTES DO PERIODO      *
+      * TAMANHO     : 30 BYTES                                         *
+      * AUTORA      : JULIANA SOARES                                   *
+      * DATA        : 27/01/2026                                       *
+      *----------------------------------------------------------------*
+      *                       DADOS DE SAIDA                           *
+      *----------------------------------------------------------------*
+      * MASK-POSICAO  : POSICAO DO CLIENTE NO RANKING (1 A 20)         *
+      * MASK-CPF      : MÁSCARA DO CPF DO CLIENTE                      *
+      * MASK-VAL-TOTAL: MÁSCARA DO TOTAL DE DEPOSITOS NO PERIODO       *
+      *----------------------------------------------------------------*
+
+       01 ARQRNK01-REGISTRO.
+          03 ARQRNK01-MASK-POSICAO                  PIC Z9.
+          03 FILLER                                 PIC X VALUE ';'.
+          03 ARQRNK01-MASK-CPF                      PIC 999.999.999.99.
+          03 FILLER                                 PIC X VALUE ';'.
+          03 ARQRNK01-MASK-VAL-TOTAL                PIC Z.ZZZ.ZZ9,99.
