@@ -0,0 +1,17 @@
+      *----------------------------------------------------------------*
+      *      BOOK DO TREINAMENTO EM COBOL/MAINFRAME - EXERCÍCIO 4      *
+      *----------------------------------------------------------------*
+      * NOME DO BOOK: ENT04105                                         *
+      * DESCRIÇÃO   : ARQUIVO COM OS CODIGOS DE CLIENTE A PESQUISAR    *
+      *               NO DB2 (INFO_PSSOA)                              *
+      * TAMANHO     : 10 BYTES                                         *
+      * AUTORA      : JULIANA SOARES                                   *
+      * DATA        : 25/01/2023                                       *
+      *----------------------------------------------------------------*
+      *                       DADOS DE ENTRADA                         *
+      *----------------------------------------------------------------*
+      * COD-CLI     : CODIGO DO CLIENTE (CCLUB)                        *
+      *----------------------------------------------------------------*
+
+       01 ARQENT01-REGISTRO.
+          03 ARQENT01-COD-CLI               PIC 9(10) VALUE ZEROS.
