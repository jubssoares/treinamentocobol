@@ -0,0 +1,26 @@
+      *----------------------------------------------------------------*
+      *      BOOK DO TREINAMENTO EM COBOL/MAINFRAME - EXERCICIO 1      *
+      *----------------------------------------------------------------*
+      * NOME DO BOOK: REJ01106                                         *
+      * DESCRICAO   : TRANSACOES DE MANUTENCAO DO CADASTRO DE          *
+      *               FUNCIONARIOS REJEITADAS NA RODADA                *
+      * TAMANHO     : 091 BYTES                                        *
+      * AUTORA      : JULIANA SOARES                                   *
+      * DATA        : 09/08/2026                                       *
+      *----------------------------------------------------------------*
+      *                       DADOS DE SAIDA                           *
+      *----------------------------------------------------------------*
+      * TIPO-TRANSACAO            'I' INCLUSAO, 'A' ALTERACAO,         *
+      *                           'E' EXCLUSAO                        *
+      * COD-FUNCO                 Codigo do funcionario                *
+      * NOM-FUNCO                 Nome do funcionario                  *
+      * COD-MOTIVO                Codigo do motivo da rejeicao         *
+      * DESC-MOTIVO               Descricao do motivo da rejeicao      *
+      *----------------------------------------------------------------*
+
+       01 ARQREJ01-REGISTRO.
+           05 ARQREJ01-TIPO-TRANSACAO          PIC X(01).
+           05 ARQREJ01-COD-FUNCO                PIC 9(08).
+           05 ARQREJ01-NOM-FUNCO                PIC X(50).
+           05 ARQREJ01-COD-MOTIVO               PIC 9(02).
+           05 ARQREJ01-DESC-MOTIVO              PIC X(30).
