@@ -0,0 +1,28 @@
+//EXER0106 JOB (TREINO01),'BOOK COBOL EXER 1 - MANUT',CLASS=A,
+//             MSGCLASS=X,NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//*  JOBNAME..: EXER0106                                         *
+//*  PROGRAMA.: EXER0106 (CBL)                                   *
+//*  OBJETIVO.: ATUALIZAR O CADASTRO DE FUNCIONARIOS/DEPARTAMEN- *
+//*             TOS (ARQENT01) A PARTIR DE UM ARQUIVO DE         *
+//*             TRANSACOES DE INCLUSAO/ALTERACAO/EXCLUSAO.       *
+//*  AUTORA...: JULIANA SOARES                                   *
+//*--------------------------------------------------------------*
+//* HISTORICO DE ALTERACOES:                                     *
+//* 09/08/2026 JS  JCL INICIAL DO JOB                             *
+//*--------------------------------------------------------------*
+//PASSO010 EXEC PGM=EXER0106
+//STEPLIB  DD DISP=SHR,DSN=TREINO.COBOL.LOADLIB
+//ARQMNT01 DD DISP=SHR,DSN=TREINO.COBOL.EXER0106.ARQMNT01
+//ARQENT01 DD DISP=OLD,DSN=TREINO.COBOL.EXER0105.ARQENT01
+//ARQSAI01 DD DISP=(NEW,CATLG,DELETE),
+//            DSN=TREINO.COBOL.EXER0106.ARQSAI01(+1),
+//            UNIT=SYSDA,SPACE=(TRK,(10,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=69,BLKSIZE=0)
+//ARQREJ01 DD DISP=(NEW,CATLG,DELETE),
+//            DSN=TREINO.COBOL.EXER0106.ARQREJ01(+1),
+//            UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=91,BLKSIZE=0)
+//ARQAUD01 DD DISP=MOD,DSN=TREINO.COBOL.AUDITORIA.LOG
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
