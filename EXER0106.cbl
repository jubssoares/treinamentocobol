@@ -0,0 +1,656 @@
+      *================================================================*
+       IDENTIFICATION                  DIVISION.
+      *================================================================*
+       PROGRAM-ID. EXER0106.
+       AUTHOR.     JULIANA SOARES.
+      *================================================================*
+      *    PROGRAMA....: EXER0106
+      *    PROGRAMADOR.: JULIANA SOARES
+      *    DATA........: 09/08/2026                                    *
+      *----------------------------------------------------------------*
+      *    OBJETIVO....:   MANUTENCAO (INCLUSAO/ALTERACAO/EXCLUSAO) DO *
+      *                    CADASTRO DE FUNCIONARIOS/DEPARTAMENTOS      *
+      *                    (ARQENT01), A PARTIR DE UM ARQUIVO DE       *
+      *                    TRANSACOES.                                 *
+      *----------------------------------------------------------------*
+      *    ARQUIVOS:                                                   *
+      *       DDNAME                                 INCLUDE/BOOK      *
+      *      ARQMNT01                                  MNT01106        *
+      *      ARQENT01                                  ENT01105        *
+      *      ARQSAI01                                  LOG01106        *
+      *      ARQREJ01                                  REJ01106        *
+      *      ARQAUD01                                  AUD00105        *
+      *----------------------------------------------------------------*
+      *    ROTINAS.....:                                               *
+      *                                                                *
+      *================================================================*
+      *                                                                *
+      *================================================================*
+       ENVIRONMENT                     DIVISION.
+      *================================================================*
+      *                                                                *
+      *----------------------------------------------------------------*
+       CONFIGURATION                   SECTION.
+      *----------------------------------------------------------------*
+      *
+       SPECIAL-NAMES.
+           DECIMAL-POINT               IS COMMA.
+      *
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                    SECTION.
+      *----------------------------------------------------------------*
+      *
+       FILE-CONTROL.
+      *
+           SELECT ARQMNT01 ASSIGN      TO UT-S-ARQMNT01
+                      FILE STATUS      IS WRK-FS-ARQMNT01.
+
+           SELECT ARQENT01 ASSIGN      TO UT-S-ARQENT01
+                      ORGANIZATION     IS INDEXED
+                      ACCESS MODE      IS RANDOM
+                      RECORD KEY       IS FD-ARQENT01-COD-FUNCO
+                      FILE STATUS      IS WRK-FS-ARQENT01.
+
+           SELECT ARQSAI01 ASSIGN      TO UT-S-ARQSAI01
+                      FILE STATUS      IS WRK-FS-ARQSAI01.
+
+           SELECT ARQREJ01 ASSIGN      TO UT-S-ARQREJ01
+                      FILE STATUS      IS WRK-FS-ARQREJ01.
+
+           SELECT ARQAUD01 ASSIGN      TO UT-S-ARQAUD01
+                      FILE STATUS      IS WRK-FS-ARQAUD01.
+      *
+      *================================================================*
+       DATA                            DIVISION.
+      *================================================================*
+      *                                                                *
+      *----------------------------------------------------------------*
+       FILE                            SECTION.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *   INPUT:      ARQUIVO DE TRANSACOES DE MANUTENCAO              *
+      *               ORG. SEQUENCIAL   -   LRECL = 169                *
+      *----------------------------------------------------------------*
+
+       FD  ARQMNT01
+           RECORDING MODE IS F
+           LABEL RECORD   IS STANDARD
+           BLOCK CONTAINS  0 RECORDS.
+       01 FD-ARQMNT01              PIC X(169).
+
+      *----------------------------------------------------------------*
+      *   I-O:        CADASTRO DE FUNCIONARIOS/DEPARTAMENTOS           *
+      *               ORG. INDEXADA     -   LRECL = 168                *
+      *----------------------------------------------------------------*
+
+       FD  ARQENT01
+           RECORDING MODE IS F
+           LABEL RECORD   IS STANDARD
+           BLOCK CONTAINS  0 RECORDS.
+       01 FD-ARQENT01.
+           05 FD-ARQENT01-COD-FUNCO   PIC 9(08).
+           05 FILLER                  PIC X(160).
+
+      *----------------------------------------------------------------*
+      *   OUTPUT:     LOG DAS TRANSACOES ACEITAS NA RODADA             *
+      *               ORG. SEQUENCIAL   -   LRECL = 069                *
+      *----------------------------------------------------------------*
+
+       FD  ARQSAI01
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01 FD-ARQSAI01              PIC X(069).
+
+      *----------------------------------------------------------------*
+      *   OUTPUT:     TRANSACOES REJEITADAS NA RODADA                  *
+      *               ORG. SEQUENCIAL   -   LRECL = 091                *
+      *----------------------------------------------------------------*
+
+       FD  ARQREJ01
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01 FD-ARQREJ01              PIC X(091).
+
+      *----------------------------------------------------------------*
+      *   OUTPUT:     LOG DE AUDITORIA DE EXECUCAO (COMPARTILHADO      *
+      *               COM OS DEMAIS PROGRAMAS DO BOOK)                 *
+      *               ORG. SEQUENCIAL   -   LRECL = 051                *
+      *----------------------------------------------------------------*
+
+       FD  ARQAUD01
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01 FD-ARQAUD01              PIC X(051).
+
+      *
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                 SECTION.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+       77 FILLER                  PIC  X(050) VALUE
+             'EXER0106 - INICIO DA AREA DE WORKING'.
+      *----------------------------------------------------------------*
+      *
+       77 WRK-PROGRAMA            PIC X(008) VALUE 'EXER0106'.
+       77 WRK-MASK-QTDE           PIC ZZ.ZZ9.
+       77 WRK-RESULTADO           PIC X(010) VALUE SPACES.
+       77 WRK-COD-MOTIVO-REJEICAO PIC 9(002) VALUE ZEROS.
+       77 WRK-DESC-MOTIVO-REJEICAO PIC X(030) VALUE SPACES.
+      *
+       01 WRK-ACUMULADORES.
+           03 ACU-LIDOS-ARQMNT01     PIC 9(005) VALUE ZEROS.
+           03 ACU-INCLUIDOS          PIC 9(005) VALUE ZEROS.
+           03 ACU-ALTERADOS          PIC 9(005) VALUE ZEROS.
+           03 ACU-EXCLUIDOS          PIC 9(005) VALUE ZEROS.
+           03 ACU-REJEITADOS         PIC 9(005) VALUE ZEROS.
+
+       77 WRK-ARQUIVO             PIC  X(008) VALUE SPACES.
+          88 WRK-CN-ARQMNT01      VALUE 'ARQMNT01'.
+          88 WRK-CN-ARQENT01      VALUE 'ARQENT01'.
+          88 WRK-CN-ARQSAI01      VALUE 'ARQSAI01'.
+          88 WRK-CN-ARQREJ01      VALUE 'ARQREJ01'.
+          88 WRK-CN-ARQAUD01      VALUE 'ARQAUD01'.
+
+       77 WRK-COMANDO             PIC  X(006) VALUE SPACES.
+          88 WRK-CN-OPEN          VALUE 'OPEN  '.
+          88 WRK-CN-CLOSE         VALUE 'CLOSE '.
+          88 WRK-CN-READ          VALUE 'READ  '.
+          88 WRK-CN-WRITE         VALUE 'WRITE '.
+          88 WRK-CN-DELETE        VALUE 'DELETE'.
+
+      *----------------------------------------------------------------*
+       01 FILLER                  PIC  X(050) VALUE
+             'AREA PARA TRATAMENTO DE FILE-STATUS'.
+      *----------------------------------------------------------------*
+      *
+       01 WRK-AREA-FS.
+          05 WRK-FS-ARQMNT01      PIC  X(002) VALUE SPACES.
+             88 WRK-FS-MNT01-OK           VALUE '00'.
+             88 WRK-FS-MNT01-FIM          VALUE '10'.
+          05 WRK-FS-ARQENT01      PIC  X(002) VALUE SPACES.
+             88 WRK-FS-ENT01-OK           VALUE '00'.
+             88 WRK-FS-ENT01-NAO-ENCONTRADO VALUE '23'.
+          05 WRK-FS-ARQSAI01      PIC  X(002) VALUE SPACES.
+             88 WRK-FS-SAI01-OK           VALUE '00'.
+          05 WRK-FS-ARQREJ01      PIC  X(002) VALUE SPACES.
+             88 WRK-FS-REJ01-OK           VALUE '00'.
+          05 WRK-FS-ARQAUD01      PIC  X(002) VALUE SPACES.
+             88 WRK-FS-AUD01-OK           VALUE '00'.
+          05 WRK-FS-DISPLAY       PIC  X(002) VALUE SPACES.
+
+      *----------------------------------------------------------------*
+       01 FILLER                  PIC  X(050) VALUE
+             'AREA DOS BOOKS DOS ARQUIVOS DE ENTRADA E SAIDA'.
+      *----------------------------------------------------------------*
+      *
+           COPY MNT01106.
+           COPY ENT01105.
+           COPY LOG01106.
+           COPY REJ01106.
+           COPY AUD00105.
+
+      *----------------------------------------------------------------*
+       77 FILLER                  PIC  X(050) VALUE
+             'EXER0106 - FIM DA AREA DE WORKING'.
+      *----------------------------------------------------------------*
+      *================================================================*
+       PROCEDURE                       DIVISION.
+      *================================================================*
+      *
+      *----------------------------------------------------------------*
+      *    ROTINA PRINCIPAL DO PROGRAMA                                *
+      *----------------------------------------------------------------*
+       0000-PRINCIPAL SECTION.
+      *----------------------------------------------------------------*
+      *
+           PERFORM 1000-INICIALIZAR
+
+           PERFORM 3800-LER-TRANSACAO
+
+           PERFORM 3000-PROCESSAR
+              UNTIL WRK-FS-MNT01-FIM
+
+           PERFORM 4000-FINALIZAR
+           .
+      *----------------------------------------------------------------*
+       0000-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      *    ROTINA DE INICIALIZACAO DO PROGRAMA                         *
+      *----------------------------------------------------------------*
+       1000-INICIALIZAR SECTION.
+      *----------------------------------------------------------------*
+      *
+           SET  WRK-CN-OPEN            TO TRUE
+
+           SET  WRK-CN-ARQMNT01        TO TRUE
+           OPEN INPUT ARQMNT01
+
+           IF NOT WRK-FS-MNT01-OK
+              MOVE WRK-FS-ARQMNT01     TO WRK-FS-DISPLAY
+              PERFORM 9100-ERROS-ARQUIVOS
+           END-IF
+
+           SET  WRK-CN-ARQENT01        TO TRUE
+           OPEN I-O ARQENT01
+
+           IF NOT WRK-FS-ENT01-OK
+              MOVE WRK-FS-ARQENT01     TO WRK-FS-DISPLAY
+              PERFORM 9100-ERROS-ARQUIVOS
+           END-IF
+
+           SET  WRK-CN-ARQSAI01        TO TRUE
+           OPEN OUTPUT ARQSAI01
+
+           IF NOT WRK-FS-SAI01-OK
+              MOVE WRK-FS-ARQSAI01     TO WRK-FS-DISPLAY
+              PERFORM 9100-ERROS-ARQUIVOS
+           END-IF
+
+           SET  WRK-CN-ARQREJ01        TO TRUE
+           OPEN OUTPUT ARQREJ01
+
+           IF NOT WRK-FS-REJ01-OK
+              MOVE WRK-FS-ARQREJ01     TO WRK-FS-DISPLAY
+              PERFORM 9100-ERROS-ARQUIVOS
+           END-IF
+
+           SET  WRK-CN-ARQAUD01        TO TRUE
+           OPEN EXTEND ARQAUD01
+
+           IF NOT WRK-FS-AUD01-OK
+              MOVE WRK-FS-ARQAUD01     TO WRK-FS-DISPLAY
+              PERFORM 9100-ERROS-ARQUIVOS
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       1000-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      *    ROTINA DE LEITURA DO ARQUIVO DE TRANSACOES                  *
+      *----------------------------------------------------------------*
+       3800-LER-TRANSACAO SECTION.
+      *----------------------------------------------------------------*
+      *
+           SET  WRK-CN-READ            TO TRUE
+           SET  WRK-CN-ARQMNT01        TO TRUE
+
+           READ ARQMNT01 INTO ARQMNT01-REGISTRO
+
+           IF WRK-FS-MNT01-OK OR WRK-FS-MNT01-FIM
+              IF WRK-FS-MNT01-OK
+                 ADD 1 TO ACU-LIDOS-ARQMNT01
+              END-IF
+           ELSE
+              MOVE WRK-FS-ARQMNT01     TO WRK-FS-DISPLAY
+              PERFORM 9100-ERROS-ARQUIVOS
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       3800-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      *    ROTINA DE PROCESSAMENTO DE CADA TRANSACAO                   *
+      *----------------------------------------------------------------*
+       3000-PROCESSAR SECTION.
+      *----------------------------------------------------------------*
+      *
+           EVALUATE TRUE
+              WHEN ARQMNT01-TRANS-INCLUSAO
+                 PERFORM 3100-INCLUIR-FUNCIONARIO
+              WHEN ARQMNT01-TRANS-ALTERACAO
+                 PERFORM 3200-ALTERAR-FUNCIONARIO
+              WHEN ARQMNT01-TRANS-EXCLUSAO
+                 PERFORM 3300-EXCLUIR-FUNCIONARIO
+              WHEN OTHER
+                 MOVE 01 TO WRK-COD-MOTIVO-REJEICAO
+                 MOVE 'TIPO TRANSACAO INVALIDO'
+                                        TO WRK-DESC-MOTIVO-REJEICAO
+                 PERFORM 3960-GRAVAR-REJEITO
+           END-EVALUATE
+
+           PERFORM 3800-LER-TRANSACAO
+           .
+      *----------------------------------------------------------------*
+       3000-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      *    ROTINA DE INCLUSAO DE FUNCIONARIO NO CADASTRO               *
+      *----------------------------------------------------------------*
+       3100-INCLUIR-FUNCIONARIO SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE ARQMNT01-COD-FUNCO     TO FD-ARQENT01-COD-FUNCO
+
+           SET  WRK-CN-READ            TO TRUE
+           SET  WRK-CN-ARQENT01        TO TRUE
+
+           READ ARQENT01
+
+           IF WRK-FS-ENT01-OK
+              MOVE 02 TO WRK-COD-MOTIVO-REJEICAO
+              MOVE 'FUNCIONARIO JA CADASTRADO'
+                                        TO WRK-DESC-MOTIVO-REJEICAO
+              PERFORM 3960-GRAVAR-REJEITO
+           ELSE
+              IF WRK-FS-ENT01-NAO-ENCONTRADO
+                 PERFORM 3700-MONTAR-REGISTRO-MESTRE
+
+                 SET  WRK-CN-WRITE     TO TRUE
+                 WRITE FD-ARQENT01     FROM ARQENT01-REGISTRO
+
+                 IF WRK-FS-ENT01-OK
+                    ADD 1 TO ACU-INCLUIDOS
+                    MOVE 'INCLUIDO'    TO WRK-RESULTADO
+                    PERFORM 3950-GRAVAR-LOG
+                 ELSE
+                    MOVE WRK-FS-ARQENT01 TO WRK-FS-DISPLAY
+                    PERFORM 9100-ERROS-ARQUIVOS
+                 END-IF
+              ELSE
+                 MOVE WRK-FS-ARQENT01  TO WRK-FS-DISPLAY
+                 PERFORM 9100-ERROS-ARQUIVOS
+              END-IF
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       3100-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      *    ROTINA DE ALTERACAO DE FUNCIONARIO NO CADASTRO              *
+      *----------------------------------------------------------------*
+       3200-ALTERAR-FUNCIONARIO SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE ARQMNT01-COD-FUNCO     TO FD-ARQENT01-COD-FUNCO
+
+           SET  WRK-CN-READ            TO TRUE
+           SET  WRK-CN-ARQENT01        TO TRUE
+
+           READ ARQENT01 INTO ARQENT01-REGISTRO
+
+           IF WRK-FS-ENT01-OK
+              PERFORM 3700-MONTAR-REGISTRO-MESTRE
+
+              SET  WRK-CN-WRITE        TO TRUE
+              REWRITE FD-ARQENT01      FROM ARQENT01-REGISTRO
+
+              IF WRK-FS-ENT01-OK
+                 ADD 1 TO ACU-ALTERADOS
+                 MOVE 'ALTERADO'       TO WRK-RESULTADO
+                 PERFORM 3950-GRAVAR-LOG
+              ELSE
+                 MOVE WRK-FS-ARQENT01  TO WRK-FS-DISPLAY
+                 PERFORM 9100-ERROS-ARQUIVOS
+              END-IF
+           ELSE
+              IF WRK-FS-ENT01-NAO-ENCONTRADO
+                 MOVE 03 TO WRK-COD-MOTIVO-REJEICAO
+                 MOVE 'FUNCIONARIO NAO CADASTRADO'
+                                        TO WRK-DESC-MOTIVO-REJEICAO
+                 PERFORM 3960-GRAVAR-REJEITO
+              ELSE
+                 MOVE WRK-FS-ARQENT01  TO WRK-FS-DISPLAY
+                 PERFORM 9100-ERROS-ARQUIVOS
+              END-IF
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       3200-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      *    ROTINA DE EXCLUSAO DE FUNCIONARIO DO CADASTRO               *
+      *----------------------------------------------------------------*
+       3300-EXCLUIR-FUNCIONARIO SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE ARQMNT01-COD-FUNCO     TO FD-ARQENT01-COD-FUNCO
+
+           SET  WRK-CN-READ            TO TRUE
+           SET  WRK-CN-ARQENT01        TO TRUE
+
+           READ ARQENT01
+
+           IF WRK-FS-ENT01-OK
+              SET  WRK-CN-DELETE       TO TRUE
+              DELETE ARQENT01
+
+              IF WRK-FS-ENT01-OK
+                 ADD 1 TO ACU-EXCLUIDOS
+                 MOVE 'EXCLUIDO'       TO WRK-RESULTADO
+                 PERFORM 3950-GRAVAR-LOG
+              ELSE
+                 MOVE WRK-FS-ARQENT01  TO WRK-FS-DISPLAY
+                 PERFORM 9100-ERROS-ARQUIVOS
+              END-IF
+           ELSE
+              IF WRK-FS-ENT01-NAO-ENCONTRADO
+                 MOVE 03 TO WRK-COD-MOTIVO-REJEICAO
+                 MOVE 'FUNCIONARIO NAO CADASTRADO'
+                                        TO WRK-DESC-MOTIVO-REJEICAO
+                 PERFORM 3960-GRAVAR-REJEITO
+              ELSE
+                 MOVE WRK-FS-ARQENT01  TO WRK-FS-DISPLAY
+                 PERFORM 9100-ERROS-ARQUIVOS
+              END-IF
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       3300-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      *    ROTINA DE MONTAGEM DO REGISTRO MESTRE A PARTIR DA TRANSACAO *
+      *----------------------------------------------------------------*
+       3700-MONTAR-REGISTRO-MESTRE SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE ARQMNT01-COD-FUNCO     TO ARQENT01-COD-FUNCO
+           MOVE ARQMNT01-NOM-FUNCO     TO ARQENT01-NOM-FUNCO
+           MOVE ARQMNT01-NOM-ESCTO     TO ARQENT01-NOM-ESCTO
+           MOVE ARQMNT01-COD-DEPTO     TO ARQENT01-COD-DEPTO
+           MOVE ARQMNT01-NOM-DEPTO     TO ARQENT01-NOM-DEPTO
+           MOVE ARQMNT01-DAT-CNTRL     TO ARQENT01-DAT-CNTRL
+           .
+      *----------------------------------------------------------------*
+       3700-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      *    ROTINA DE GRAVACAO DO LOG DE TRANSACOES ACEITAS             *
+      *----------------------------------------------------------------*
+       3950-GRAVAR-LOG SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE ARQMNT01-TIPO-TRANSACAO TO ARQSAI01-TIPO-TRANSACAO
+           MOVE ARQMNT01-COD-FUNCO      TO ARQSAI01-COD-FUNCO
+           MOVE ARQMNT01-NOM-FUNCO      TO ARQSAI01-NOM-FUNCO
+           MOVE WRK-RESULTADO           TO ARQSAI01-RESULTADO
+
+           SET  WRK-CN-WRITE            TO TRUE
+           SET  WRK-CN-ARQSAI01         TO TRUE
+           WRITE FD-ARQSAI01 FROM ARQSAI01-REGISTRO
+
+           IF NOT WRK-FS-SAI01-OK
+              MOVE WRK-FS-ARQSAI01      TO WRK-FS-DISPLAY
+              PERFORM 9100-ERROS-ARQUIVOS
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       3950-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      *    ROTINA DE GRAVACAO DO ARQUIVO DE TRANSACOES REJEITADAS      *
+      *----------------------------------------------------------------*
+       3960-GRAVAR-REJEITO SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE ARQMNT01-TIPO-TRANSACAO TO ARQREJ01-TIPO-TRANSACAO
+           MOVE ARQMNT01-COD-FUNCO      TO ARQREJ01-COD-FUNCO
+           MOVE ARQMNT01-NOM-FUNCO      TO ARQREJ01-NOM-FUNCO
+           MOVE WRK-COD-MOTIVO-REJEICAO TO ARQREJ01-COD-MOTIVO
+           MOVE WRK-DESC-MOTIVO-REJEICAO TO ARQREJ01-DESC-MOTIVO
+
+           SET  WRK-CN-WRITE            TO TRUE
+           SET  WRK-CN-ARQREJ01         TO TRUE
+           WRITE FD-ARQREJ01 FROM ARQREJ01-REGISTRO
+
+           IF WRK-FS-REJ01-OK
+              ADD 1 TO ACU-REJEITADOS
+           ELSE
+              MOVE WRK-FS-ARQREJ01      TO WRK-FS-DISPLAY
+              PERFORM 9100-ERROS-ARQUIVOS
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       3960-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      *    ROTINA DE GRAVACAO DO LOG DE AUDITORIA DE EXECUCAO          *
+      *----------------------------------------------------------------*
+       3980-GRAVAR-AUDITORIA SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE WRK-PROGRAMA           TO ARQAUD01-PROGRAMA
+           MOVE FUNCTION CURRENT-DATE(1:8)
+                                        TO ARQAUD01-DATA
+           MOVE FUNCTION CURRENT-DATE(9:6)
+                                        TO ARQAUD01-HORA
+           MOVE ACU-LIDOS-ARQMNT01      TO ARQAUD01-QTDE-LIDOS
+           COMPUTE ARQAUD01-QTDE-GRAVA = ACU-INCLUIDOS + ACU-ALTERADOS
+                                                        + ACU-EXCLUIDOS
+           MOVE RETURN-CODE             TO ARQAUD01-RETCODE
+
+           IF RETURN-CODE EQUAL ZEROS
+              MOVE 'NORMAL'             TO ARQAUD01-STATUS
+           ELSE
+              MOVE 'ERRO'               TO ARQAUD01-STATUS
+           END-IF
+
+           IF WRK-FS-AUD01-OK
+              WRITE FD-ARQAUD01         FROM ARQAUD01-REGISTRO
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       3980-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      *    ROTINA DE FINALIZACAO DO PROGRAMA                           *
+      *----------------------------------------------------------------*
+       4000-FINALIZAR SECTION.
+      *----------------------------------------------------------------*
+      *
+           SET  WRK-CN-CLOSE           TO TRUE
+
+           SET  WRK-CN-ARQMNT01        TO TRUE
+           CLOSE ARQMNT01
+           IF NOT WRK-FS-MNT01-OK
+              MOVE WRK-FS-ARQMNT01     TO WRK-FS-DISPLAY
+              PERFORM 9100-ERROS-ARQUIVOS
+           END-IF
+
+           SET  WRK-CN-ARQENT01        TO TRUE
+           CLOSE ARQENT01
+           IF NOT WRK-FS-ENT01-OK
+              MOVE WRK-FS-ARQENT01     TO WRK-FS-DISPLAY
+              PERFORM 9100-ERROS-ARQUIVOS
+           END-IF
+
+           SET  WRK-CN-ARQSAI01        TO TRUE
+           CLOSE ARQSAI01
+           IF NOT WRK-FS-SAI01-OK
+              MOVE WRK-FS-ARQSAI01     TO WRK-FS-DISPLAY
+              PERFORM 9100-ERROS-ARQUIVOS
+           END-IF
+
+           SET  WRK-CN-ARQREJ01        TO TRUE
+           CLOSE ARQREJ01
+           IF NOT WRK-FS-REJ01-OK
+              MOVE WRK-FS-ARQREJ01     TO WRK-FS-DISPLAY
+              PERFORM 9100-ERROS-ARQUIVOS
+           END-IF
+
+           PERFORM 3980-GRAVAR-AUDITORIA
+
+           SET  WRK-CN-ARQAUD01        TO TRUE
+           CLOSE ARQAUD01
+           IF NOT WRK-FS-AUD01-OK
+              MOVE WRK-FS-ARQAUD01     TO WRK-FS-DISPLAY
+              PERFORM 9100-ERROS-ARQUIVOS
+           END-IF
+
+           MOVE ACU-LIDOS-ARQMNT01     TO WRK-MASK-QTDE
+           DISPLAY '**************************************************'
+           DISPLAY '* QTDE DE TRANSACOES LIDAS   : ' WRK-MASK-QTDE  '*'
+           MOVE ACU-INCLUIDOS          TO WRK-MASK-QTDE
+           DISPLAY '* QTDE DE INCLUSOES          : ' WRK-MASK-QTDE  '*'
+           MOVE ACU-ALTERADOS          TO WRK-MASK-QTDE
+           DISPLAY '* QTDE DE ALTERACOES         : ' WRK-MASK-QTDE  '*'
+           MOVE ACU-EXCLUIDOS          TO WRK-MASK-QTDE
+           DISPLAY '* QTDE DE EXCLUSOES          : ' WRK-MASK-QTDE  '*'
+           MOVE ACU-REJEITADOS         TO WRK-MASK-QTDE
+           DISPLAY '* QTDE DE REJEITADAS         : ' WRK-MASK-QTDE  '*'
+           DISPLAY '*                                                *'
+           DISPLAY '* ' WRK-PROGRAMA ' FIM NORMAL                    *'
+           DISPLAY '**************************************************'
+
+           PERFORM 9900-FIM-PROGRAMA
+           .
+      *----------------------------------------------------------------*
+       4000-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      *    ROTINA DE TRATAMENTO DE ERRO                                *
+      *----------------------------------------------------------------*
+       9100-ERROS-ARQUIVOS SECTION.
+      *----------------------------------------------------------------*
+      *
+           DISPLAY '************************************************'
+           DISPLAY '*       ERRO EM OPERACAO COM ARQUIVOS          *'
+           DISPLAY '* COMANDO    : ' WRK-COMANDO
+                                        '                         *'
+           DISPLAY '* ARQUIVO    : ' WRK-ARQUIVO
+                                           '                      *'
+           DISPLAY '* FILE-STATUS: ' WRK-FS-DISPLAY
+                                      '                           *'
+           DISPLAY '* PROGRAMA ' WRK-PROGRAMA
+                                       ' CANCELADO                *'
+           DISPLAY '************************************************'
+
+           MOVE 12                TO RETURN-CODE
+
+           PERFORM 9900-FIM-PROGRAMA
+           .
+      *----------------------------------------------------------------*
+       9100-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       9900-FIM-PROGRAMA SECTION.
+      *----------------------------------------------------------------*
+      *
+           DISPLAY '************************************************'
+           DISPLAY '*            PROGRAMA FINALIZADO               *'
+           DISPLAY '************************************************'
+
+           STOP RUN
+           .
+      *----------------------------------------------------------------*
+       9900-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
