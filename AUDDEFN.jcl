@@ -0,0 +1,19 @@
+//AUDDEFN  JOB (TREINO01),'DEFINE LOG AUDITORIA',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//*  JOBNAME..: AUDDEFN                                          *
+//*  OBJETIVO.: ALOCAR O ARQUIVO UNICO DE LOG DE AUDITORIA        *
+//*             (ARQAUD01), COMUM A TODOS OS PROGRAMAS DO BOOK    *
+//*             EXER0105/0205/0305/0405/0505/0106, NO QUAL CADA   *
+//*             EXECUCAO GRAVA UM REGISTRO AO FINAL (DISP=MOD).   *
+//*  AUTORA...: JULIANA SOARES                                   *
+//*--------------------------------------------------------------*
+//* HISTORICO DE ALTERACOES:                                     *
+//* 09/08/2026 JS  JOB INICIAL - UMA UNICA EXECUCAO NA IMPLANT.   *
+//* 09/08/2026 JS  INCLUIDO EXER0106 NA LISTA DE PROGRAMAS        *
+//*--------------------------------------------------------------*
+//PASSO010 EXEC PGM=IEFBR14
+//ARQAUD01 DD DISP=(NEW,CATLG,DELETE),
+//            DSN=TREINO.COBOL.AUDITORIA.LOG,
+//            UNIT=SYSDA,SPACE=(TRK,(10,10),RLSE),
+//            DCB=(RECFM=FB,LRECL=51,BLKSIZE=0)
