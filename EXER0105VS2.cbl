@@ -39,6 +39,9 @@
        FILE-CONTROL.
       *
            SELECT ARQENT01 ASSIGN      TO UT-S-ARQENT01
+                      ORGANIZATION     IS INDEXED
+                      ACCESS MODE      IS SEQUENTIAL
+                      RECORD KEY       IS FD-ARQENT01-COD-FUNCO
                       FILE STATUS      IS WRK-FS-ARQENT01.
 .
            SELECT ARQSAI01 ASSIGN       TO UT-S-ARQSAI01
@@ -65,7 +68,9 @@
            RECORDING MODE IS F
            LABEL RECORD   IS STANDARD
            BLOCK CONTAINS  0 RECORDS.
-       01 FD-ARQENT01             PIC X(168).
+       01 FD-ARQENT01.
+           05 FD-ARQENT01-COD-FUNCO   PIC 9(08).
+           05 FILLER                  PIC X(160).
 
       *---------------------------------------------------------------*
       *   OUTPUT:     ARQUIVO DE SAIDA                                *
@@ -113,8 +118,14 @@
        88 WRK-CN-OPEN                         VALUE 'OPEN '.
        88 WRK-CN-CLOSE                        VALUE 'CLOSE'.
        88 WRK-CN-READ                         VALUE 'READ '.
-       88 WRK-CN-WRITE                        VALUE 'WRITE'.            
-           
+       88 WRK-CN-WRITE                        VALUE 'WRITE'.
+
+       77 WRK-RC-ERRO-OPEN        PIC  9(003) VALUE 016.
+       77 WRK-RC-ERRO-READ        PIC  9(003) VALUE 020.
+       77 WRK-RC-ERRO-WRITE       PIC  9(003) VALUE 024.
+       77 WRK-RC-ERRO-CLOSE       PIC  9(003) VALUE 028.
+       77 WRK-RC-ERRO-GERAL       PIC  9(003) VALUE 099.
+
       *----------------------------------------------------------------*
        01 FILLER                  PIC  X(050) VALUE
              'AREA PARA TRATAMENTO DE FILE-STATUS'.
@@ -175,7 +186,7 @@
            OPEN INPUT ARQENT01
                 OUTPUT ARQSAI01
       *
-           IF WRK-FS-ENT01-OK AND WRK-FS-ARQSAI01
+           IF WRK-FS-ENT01-OK AND WRK-FS-SAI01-OK
               MOVE FUNCTION CURRENT-DATE(1:8) TO WRK-DATA-CORRENTE  
            ELSE
               PERFORM 9000-ERROS-ARQUIVOS
@@ -213,9 +224,9 @@
        3000-PROCESSAR SECTION.
       *----------------------------------------------------------------*
       *
-           MOVE ARQENT01-DAT-DIA TO WRK-DIA
-           MOVE ARQENT01-DAT-MES TO WRK-MES
-           MOVE ARQENT01-DAT-ANO  TO WRK-ANO
+           MOVE ARQENT01-DAT-CNTRL(1:2) TO WRK-DIA
+           MOVE ARQENT01-DAT-CNTRL(4:2) TO WRK-MES
+           MOVE ARQENT01-DAT-CNTRL(7:4) TO WRK-ANO
 
            IF WRK-DATA-CONTR-INV LESS WRK-DATA-CORRENTE 
               PERFORM 3900-GRAVAR-SAIDA
@@ -224,7 +235,7 @@
                           ARQENT01-DAT-CNTRL(6:1)
                                           
               DISPLAY '************************************************'
-              DISPLAY '* NOME: ' ARQENT01-COD-FUNCO(1:23)
+              DISPLAY '* NOME: ' ARQENT01-NOM-FUNCO(1:23)
               DISPLAY '* DATA: ' ARQENT01-DAT-CNTRL 
               DISPLAY '************************************************'
            END-IF
@@ -301,7 +312,20 @@
            DISPLAY '*                   CANCELADO                  *'
            DISPLAY '************************************************'
 
-           PERFORM 4100-FINALIZAR
+           EVALUATE TRUE
+              WHEN WRK-CN-OPEN
+                 MOVE WRK-RC-ERRO-OPEN  TO RETURN-CODE
+              WHEN WRK-CN-READ
+                 MOVE WRK-RC-ERRO-READ  TO RETURN-CODE
+              WHEN WRK-CN-WRITE
+                 MOVE WRK-RC-ERRO-WRITE TO RETURN-CODE
+              WHEN WRK-CN-CLOSE
+                 MOVE WRK-RC-ERRO-CLOSE TO RETURN-CODE
+              WHEN OTHER
+                 MOVE WRK-RC-ERRO-GERAL TO RETURN-CODE
+           END-EVALUATE
+
+           PERFORM 9900-FIM-PROGRAMA
            .
       *----------------------------------------------------------------*
        9000-99-FIM.
@@ -330,9 +354,25 @@
            DISPLAY '*' WRK-PROGRAMA 'FIM NORMAL                      *'
            DISPLAY '**************************************************'
 
-           STOP RUN.
+           PERFORM 9900-FIM-PROGRAMA
+           .
 
       *----------------------------------------------------------------*
        4100-99-FIM.
            EXIT.
       *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      *    ROTINA TERMINAL DE ENCERRAMENTO DO PROGRAMA                 *
+      *----------------------------------------------------------------*
+       9900-FIM-PROGRAMA SECTION.
+      *----------------------------------------------------------------*
+           DISPLAY '************************************************'
+           DISPLAY '*            PROGRAMA FINALIZADO               *'
+           DISPLAY '************************************************'
+
+           STOP RUN
+           .
+      *----------------------------------------------------------------*
+       9900-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
