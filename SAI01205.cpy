@@ -0,0 +1,25 @@
+      *----------------------------------------------------------------*
+      *      BOOK DO TREINAMENTO EM COBOL/MAINFRAME - EXERCÍCIO 1      *
+      *----------------------------------------------------------------*
+      * NOME DO BOOK: SAI01205                                         *
+      * DESCRIÇÃO   : LINHA DE DETALHE DO RELATORIO PAGINADO DE        *
+      *               FUNCIONARIOS POR DEPARTAMENTO                    *
+      * TAMANHO     : 80 BYTES                                         *
+      * AUTORA      : JULIANA SOARES                                   *
+      * DATA        : 09/08/2026                                       *
+      *----------------------------------------------------------------*
+      * NOME DO CAMPO             DESCRICAO
+      * ================          =========
+      * COD-DEPTO                 Codigo do departamento
+      * NOM-DEPTO                 Nome do departamento
+      * QTDE-FUNC                 Qtde de funcionarios do departamento
+      *----------------------------------------------------------------*
+
+       01 ARQSAI02-REGISTRO.
+          03 FILLER                        PIC X(003) VALUE SPACES.
+          03 ARQSAI02-COD-DEPTO            PIC Z(14)9.
+          03 FILLER                        PIC X(002) VALUE SPACES.
+          03 ARQSAI02-NOM-DEPTO            PIC X(030).
+          03 FILLER                        PIC X(005) VALUE SPACES.
+          03 ARQSAI02-QTDE-FUNC            PIC ZZZZ9.
+          03 FILLER                        PIC X(020) VALUE SPACES.
