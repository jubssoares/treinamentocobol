@@ -20,6 +20,8 @@
       *      ARQSAI02                                  SAI03205        *
       *      ARQSAI03                                  SAI03205        *
       *      ARQSAI04                                  SAI03205        *
+      *      ARQSAI05                                  REJ03105        *
+      *      ARQSAI06                                  ALR03105        *
       *----------------------------------------------------------------*
       *    ROTINAS.....:                                               *
       *                                                                *
@@ -42,8 +44,11 @@
       *                                                                 
        FILE-CONTROL.                                                    
       *                                                                 
-           SELECT ARQENT01 ASSIGN      TO UT-S-ARQENT01                 
-                       FILE STATUS      IS WRK-FS-ARQENT01.              
+           SELECT ARQENT01 ASSIGN      TO UT-S-ARQENT01
+                       ORGANIZATION     IS INDEXED
+                       ACCESS MODE      IS SEQUENTIAL
+                       RECORD KEY       IS FD-ARQENT01-CHAVE
+                       FILE STATUS      IS WRK-FS-ARQENT01.
            SELECT ARQENT02 ASSIGN      TO UT-S-ARQENT02                 
                        FILE STATUS      IS WRK-FS-ARQENT02.              
  .                                                                       
@@ -53,10 +58,20 @@
                        FILE STATUS      IS WRK-FS-ARQSAI02.
            SELECT ARQSAI03 ASSIGN       TO UT-S-ARQSAI03         
                        FILE STATUS      IS WRK-FS-ARQSAI03.
-           SELECT ARQSAI04 ASSIGN       TO UT-S-ARQSAI04         
+           SELECT ARQSAI04 ASSIGN       TO UT-S-ARQSAI04
                        FILE STATUS      IS WRK-FS-ARQSAI04.
-      
-      *                                                                 
+           SELECT ARQSAI05 ASSIGN       TO UT-S-ARQSAI05
+                       FILE STATUS      IS WRK-FS-ARQSAI05.
+           SELECT ARQSAI06 ASSIGN       TO UT-S-ARQSAI06
+                       FILE STATUS      IS WRK-FS-ARQSAI06.
+           SELECT OPTIONAL ARQPARM ASSIGN TO UT-S-ARQPARM
+                       FILE STATUS      IS WRK-FS-ARQPARM.
+           SELECT OPTIONAL ARQCKP  ASSIGN TO UT-S-ARQCKP
+                       FILE STATUS      IS WRK-FS-ARQCKP.
+           SELECT ARQAUD01 ASSIGN       TO UT-S-ARQAUD01
+                       FILE STATUS      IS WRK-FS-ARQAUD01.
+
+      *
       *================================================================*
        DATA                            DIVISION.                        
       *================================================================*
@@ -74,11 +89,16 @@
       *               ORG. SEQUENCIAL   -   LRECL = 056                *
       *----------------------------------------------------------------*
                                                                          
-       FD  ARQENT01                                                     
-            RECORDING MODE IS F                                          
-            LABEL RECORD   IS STANDARD                                   
-            BLOCK CONTAINS  0 RECORDS.                                   
-       01 FD-ARQENT01             PIC X(056).
+       FD  ARQENT01
+            RECORDING MODE IS F
+            LABEL RECORD   IS STANDARD
+            BLOCK CONTAINS  0 RECORDS.
+       01 FD-ARQENT01.
+           05 FD-ARQENT01-CHAVE.
+              10 FD-ARQENT01-COD-AGENCIA  PIC 9(03).
+              10 FD-ARQENT01-NUM-CONTA    PIC 9(03).
+              10 FD-ARQENT01-NUM-EMPRESTIMO PIC 9(03).
+           05 FILLER                     PIC X(113).
       *                                                                 
       *----------------------------------------------------------------*
       *    INPUT:     ARQUIVO DE ENTRADA                               *
@@ -94,52 +114,108 @@
       * 
       *---------------------------------------------------------------*
       *   OUTPUT:     ARQUIVOS DE SAIDA                               *
-      *               ORG. SEQUENCIAL   -   LRECL = 016               *
+      *               ORG. SEQUENCIAL   -   LRECL = 035               *
       *---------------------------------------------------------------*
 
        FD  ARQSAI01
            RECORDING MODE IS F
            LABEL RECORD IS STANDARD
            BLOCK CONTAINS 0 RECORDS.
-       01 FD-ARQSAI01             PIC X(016).
-      * 
+       01 FD-ARQSAI01             PIC X(035).
+      *
       *---------------------------------------------------------------*
       *   OUTPUT:     ARQUIVOS DE SAIDA                               *
-      *               ORG. SEQUENCIAL   -   LRECL = 006               *
+      *               ORG. SEQUENCIAL   -   LRECL = 035               *
       *---------------------------------------------------------------*
 
        FD  ARQSAI02
            RECORDING MODE IS F
            LABEL RECORD IS STANDARD
            BLOCK CONTAINS 0 RECORDS.
-       01 FD-ARQSAI02             PIC X(006).
+       01 FD-ARQSAI02             PIC X(035).
       * 
       *---------------------------------------------------------------*
       *   OUTPUT:     ARQUIVOS DE SAIDA                               *
-      *               ORG. SEQUENCIAL   -   LRECL = 006               *
+      *               ORG. SEQUENCIAL   -   LRECL = 104               *
       *---------------------------------------------------------------*
 
        FD  ARQSAI03
            RECORDING MODE IS F
            LABEL RECORD IS STANDARD
            BLOCK CONTAINS 0 RECORDS.
-       01 FD-ARQSAI03             PIC X(006).
-      * 
+       01 FD-ARQSAI03             PIC X(104).
+      *
       *---------------------------------------------------------------*
       *   OUTPUT:     ARQUIVOS DE SAIDA                               *
-      *               ORG. SEQUENCIAL   -   LRECL = 006               *
+      *               ORG. SEQUENCIAL   -   LRECL = 104               *
       *---------------------------------------------------------------*
 
        FD  ARQSAI04
            RECORDING MODE IS F
            LABEL RECORD IS STANDARD
            BLOCK CONTAINS 0 RECORDS.
-       01 FD-ARQSAI04             PIC X(006).
+       01 FD-ARQSAI04             PIC X(104).
+      *
+      *---------------------------------------------------------------*
+      *   OUTPUT:     CADASTROS DUPLICADOS OU FORA DE SEQUENCIA       *
+      *               ORG. SEQUENCIAL   -   LRECL = 050               *
+      *---------------------------------------------------------------*
+
+       FD  ARQSAI05
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01 FD-ARQSAI05             PIC X(050).
+      *
+      *---------------------------------------------------------------*
+      *   OUTPUT:     EMPRESTIMOS PROXIMOS DO VENCIMENTO DA CARENCIA  *
+      *               ORG. SEQUENCIAL   -   LRECL = 070               *
+      *---------------------------------------------------------------*
+
+       FD  ARQSAI06
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01 FD-ARQSAI06             PIC X(070).
+      *
+      *---------------------------------------------------------------*
+      *   INPUT:      CARTAO DE PARAMETROS (OPCIONAL)                 *
+      *               ORG. SEQUENCIAL   -   LRECL = 080               *
+      *---------------------------------------------------------------*
+
+       FD  ARQPARM
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01 FD-ARQPARM              PIC X(080).
+      *
+      *---------------------------------------------------------------*
+      *   OUTPUT:     ARQUIVO DE PONTOS DE CONTROLE (OPCIONAL)        *
+      *               ORG. SEQUENCIAL   -   LRECL = 016               *
+      *---------------------------------------------------------------*
+
+       FD  ARQCKP
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01 FD-ARQCKP               PIC X(016).
+
+      *---------------------------------------------------------------*
+      *   OUTPUT:     LOG DE AUDITORIA DE EXECUCAO (COMPARTILHADO     *
+      *               COM OS DEMAIS PROGRAMAS DO BOOK)                *
+      *               ORG. SEQUENCIAL   -   LRECL = 51                *
+      *---------------------------------------------------------------*
+
+       FD  ARQAUD01
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01 FD-ARQAUD01              PIC X(51).
 
       *
       *
       *----------------------------------------------------------------*
-       WORKING-STORAGE                 SECTION.                         
+       WORKING-STORAGE                 SECTION.
       *----------------------------------------------------------------*
                                                                          
       *----------------------------------------------------------------*
@@ -155,7 +231,9 @@
         77 ACU-GRAVA-ARQSAI02      PIC  9(005)         VALUE ZEROS.
         77 ACU-GRAVA-ARQSAI03      PIC  9(005)         VALUE ZEROS.
         77 ACU-GRAVA-ARQSAI04      PIC  9(005)         VALUE ZEROS.
-        
+        77 ACU-GRAVA-ARQSAI05      PIC  9(005)         VALUE ZEROS.
+        77 ACU-GRAVA-ARQSAI06      PIC  9(005)         VALUE ZEROS.
+
         77 WRK-ARQUIVO             PIC  X(008) VALUE SPACES.             
            88 WRK-CN-ARQENT01      VALUE 'ARQENT01'.    
            88 WRK-CN-ARQENT02      VALUE 'ARQENT02'.                                      
@@ -163,21 +241,68 @@
            88 WRK-CN-ARQSAI02      VALUE 'ARQSAI02'.
            88 WRK-CN-ARQSAI03      VALUE 'ARQSAI03'.
            88 WRK-CN-ARQSAI04      VALUE 'ARQSAI04'.
-        
-        77 WRK-COMANDO             PIC  X(005) VALUE SPACES.             
-           88 WRK-CN-OPEN          VALUE 'OPEN '.                        
-           88 WRK-CN-CLOSE         VALUE 'CLOSE'.                        
-           88 WRK-CN-READ          VALUE 'READ '.                        
-           88 WRK-CN-WRITE         VALUE 'WRITE'. 
-        
+           88 WRK-CN-ARQSAI05      VALUE 'ARQSAI05'.
+           88 WRK-CN-ARQSAI06      VALUE 'ARQSAI06'.
+           88 WRK-CN-ARQCKP        VALUE 'ARQCKP  '.
+           88 WRK-CN-ARQAUD01      VALUE 'ARQAUD01'.
+
+        77 WRK-COMANDO             PIC  X(005) VALUE SPACES.
+           88 WRK-CN-OPEN          VALUE 'OPEN '.
+           88 WRK-CN-CLOSE         VALUE 'CLOSE'.
+           88 WRK-CN-READ          VALUE 'READ '.
+           88 WRK-CN-WRITE         VALUE 'WRITE'.
+
+        77 WRK-SW-PAGAMENTO        PIC  X(001) VALUE 'N'.
+           88 WRK-CLI-JA-PAGOU     VALUE 'S'.
+           88 WRK-CLI-SEM-PAGTO    VALUE 'N'.
+
         01 WRK-CHAVE-CADASTRO.
-           03 WRK-COD-AG-C         PIC 9(03) VALUE 0.            
-           03 WRK-NUM-CNT-C        PIC 9(03) VALUE 0. 
-        
+           03 WRK-COD-AG-C         PIC 9(03) VALUE 0.
+           03 WRK-NUM-CNT-C        PIC 9(03) VALUE 0.
+           03 WRK-NUM-EMP-C        PIC 9(03) VALUE 0.
+
+        01 WRK-CHAVE-CADASTRO-ANT.
+           03 WRK-COD-AG-C-ANT     PIC 9(03) VALUE 0.
+           03 WRK-NUM-CNT-C-ANT    PIC 9(03) VALUE 0.
+           03 WRK-NUM-EMP-C-ANT    PIC 9(03) VALUE 0.
+
         01 WRK-CHAVE-MOVIMENTO.
-           03 WRK-COD-AG-M          PIC 9(03) COMP-3 VALUE +0.
-           03 WRK-NUM-CNT-M         PIC 9(03) COMP-3 VALUE +0.
-        
+           03 WRK-COD-AG-M          PIC 9(03) VALUE 0.
+           03 WRK-NUM-CNT-M         PIC 9(03) VALUE 0.
+           03 WRK-NUM-EMP-M         PIC 9(03) VALUE 0.
+
+        01 WRK-CHAVE-RESTART.
+           03 WRK-COD-AG-RESTART    PIC 9(03) VALUE 0.
+           03 WRK-NUM-CNT-RESTART   PIC 9(03) VALUE 0.
+           03 WRK-NUM-EMP-RESTART   PIC 9(03) VALUE 0.
+
+        77 WRK-QTDE-DIAS-CARENCIA  PIC 9(003) VALUE 30.
+        77 WRK-QTDE-REGS-CHECKPOINT PIC 9(005) VALUE 00100.
+        77 WRK-TAXA-MULTA-DIARIA  PIC 9(001)V9(004) VALUE 0,0033.
+        77 WRK-QTDE-DIAS-ATRASO   PIC S9(005) COMP-3 VALUE +0.
+        77 WRK-VAL-MULTA          PIC S9(13)V99 COMP-3 VALUE +0.
+        77 WRK-ACU-VAL-EMPRESTIMO PIC S9(15)V99 COMP-3 VALUE +0.
+        77 WRK-ACU-VAL-MULTA      PIC S9(15)V99 COMP-3 VALUE +0.
+        77 WRK-MASK-VAL-EMPRESTIMO PIC Z.ZZZ.ZZZ.ZZ9,99.
+        77 WRK-MASK-VAL-MULTA      PIC Z.ZZZ.ZZZ.ZZ9,99.
+
+        77 WRK-DATA-CORRENTE      PIC 9(008) VALUE ZEROS.
+        77 WRK-QTDE-DIAS-ALERTA   PIC 9(003) VALUE 5.
+        77 WRK-QTDE-DIAS-RESTANTES PIC S9(005) COMP-3 VALUE +0.
+
+        01 WRK-PARM-REGISTRO.
+           05 WRK-PARM-QTDE-DIAS-CARENCIA PIC 9(003) VALUE ZEROS.
+           05 WRK-PARM-TAXA-MULTA-DIARIA  PIC 9(001)V9(004)
+                                           VALUE ZEROS.
+           05 WRK-PARM-QTDE-REGS-CHECKPOINT PIC 9(005) VALUE ZEROS.
+           05 WRK-PARM-CHAVE-RESTART.
+              10 WRK-PARM-COD-AG-RESTART  PIC 9(003) VALUE ZEROS.
+              10 WRK-PARM-NUM-CNT-RESTART PIC 9(003) VALUE ZEROS.
+              10 WRK-PARM-NUM-EMP-RESTART PIC 9(003) VALUE ZEROS.
+           05 WRK-PARM-DATA-REF            PIC 9(008) VALUE ZEROS.
+           05 WRK-PARM-QTDE-DIAS-ALERTA    PIC 9(003) VALUE ZEROS.
+           05 FILLER                      PIC X(047) VALUE SPACES.
+
       *----------------------------------------------------------------*
        01  FILLER                   PIC  X(050)         VALUE
            '* AREA DE COMUNICACAO COM CALE2000 *'.
@@ -206,10 +331,23 @@
               88 WRK-FS-SAI02-OK   VALUE '00'.
            05 WRK-FS-ARQSAI03      PIC  X(002) VALUE SPACES.             
               88 WRK-FS-SAI03-OK   VALUE '00'.
-           05 WRK-FS-ARQSAI04      PIC  X(002) VALUE SPACES.             
+           05 WRK-FS-ARQSAI04      PIC  X(002) VALUE SPACES.
               88 WRK-FS-SAI04-OK   VALUE '00'.
-           
-           05 WRK-FS-DISPLAY       PIC  X(002) VALUE SPACES. 
+           05 WRK-FS-ARQSAI05      PIC  X(002) VALUE SPACES.
+              88 WRK-FS-SAI05-OK   VALUE '00'.
+           05 WRK-FS-ARQSAI06      PIC  X(002) VALUE SPACES.
+              88 WRK-FS-SAI06-OK   VALUE '00'.
+
+           05 WRK-FS-ARQPARM       PIC  X(002) VALUE SPACES.
+              88 WRK-FS-PARM-OK    VALUE '00'.
+
+           05 WRK-FS-ARQCKP        PIC  X(002) VALUE SPACES.
+              88 WRK-FS-CKP-OK     VALUE '00'.
+
+           05 WRK-FS-ARQAUD01      PIC  X(002) VALUE SPACES.
+              88 WRK-FS-AUD01-OK   VALUE '00'.
+
+           05 WRK-FS-DISPLAY       PIC  X(002) VALUE SPACES.
       
       *                                                                 
       *----------------------------------------------------------------*
@@ -221,6 +359,10 @@
        COPY ENT03205.
        COPY SAI03105.
        COPY SAI03205.
+       COPY CKP03105.
+       COPY REJ03105.
+       COPY ALR03105.
+       COPY AUD00105.
        COPY 'I#CALE01'.
       
       *----------------------------------------------------------------*
@@ -299,36 +441,78 @@
             END-IF  
 
             OPEN OUTPUT ARQSAI04
-            SET WRK-CN-ARQSAI04         TO TRUE                                                                 
-      *                                                                 
-            IF NOT WRK-FS-SAI04-OK                                       
-               MOVE WRK-FS-ARQSAI04     TO WRK-FS-DISPLAY                
-               PERFORM 9100-ERROS-ARQUIVOS                               
-            END-IF       
+            SET WRK-CN-ARQSAI04         TO TRUE
+      *
+            IF NOT WRK-FS-SAI04-OK
+               MOVE WRK-FS-ARQSAI04     TO WRK-FS-DISPLAY
+               PERFORM 9100-ERROS-ARQUIVOS
+            END-IF
 
-            PERFORM 3800-LER-CADASTRO                                    
-                                                                         
-            IF WRK-FS-ENT01-FIM                                          
+            OPEN OUTPUT ARQCKP
+            SET WRK-CN-ARQCKP           TO TRUE
+      *
+            IF NOT WRK-FS-CKP-OK
+               MOVE WRK-FS-ARQCKP       TO WRK-FS-DISPLAY
+               PERFORM 9100-ERROS-ARQUIVOS
+            END-IF
+
+            OPEN OUTPUT ARQSAI05
+            SET WRK-CN-ARQSAI05         TO TRUE
+      *
+            IF NOT WRK-FS-SAI05-OK
+               MOVE WRK-FS-ARQSAI05     TO WRK-FS-DISPLAY
+               PERFORM 9100-ERROS-ARQUIVOS
+            END-IF
+
+            OPEN OUTPUT ARQSAI06
+            SET WRK-CN-ARQSAI06         TO TRUE
+      *
+            IF NOT WRK-FS-SAI06-OK
+               MOVE WRK-FS-ARQSAI06     TO WRK-FS-DISPLAY
+               PERFORM 9100-ERROS-ARQUIVOS
+            END-IF
+
+            OPEN EXTEND ARQAUD01
+            SET WRK-CN-ARQAUD01         TO TRUE
+      *
+            IF NOT WRK-FS-AUD01-OK
+               MOVE WRK-FS-ARQAUD01     TO WRK-FS-DISPLAY
+               PERFORM 9100-ERROS-ARQUIVOS
+            END-IF
+
+            MOVE FUNCTION CURRENT-DATE(1:8) TO WRK-DATA-CORRENTE
+
+            PERFORM 3700-LER-PARAMETRO
+
+            PERFORM 3800-LER-CADASTRO
+
+            PERFORM 3790-VALIDAR-CADASTRO
+
+            IF WRK-FS-ENT01-FIM
               DISPLAY '************************************************'
               DISPLAY '*          ARQUIVO DE ENTRADA 01 VAZIO         *'
-              DISPLAY '* PROGRAMA ' WRK-PROGRAMA                        
+              DISPLAY '* PROGRAMA ' WRK-PROGRAMA
                                          ' CANCELADO                  *'
               DISPLAY '************************************************'
-              PERFORM 9900-FIM-PROGRAMA                                 
-            END-IF                                                       
-                     
-            PERFORM 3850-LER-MOVIMENTO                                    
-                                                                         
-            IF WRK-FS-ENT02-FIM                                          
+              PERFORM 9900-FIM-PROGRAMA
+            END-IF
+
+            PERFORM 3850-LER-MOVIMENTO
+
+            IF WRK-FS-ENT02-FIM
               DISPLAY '************************************************'
               DISPLAY '*          ARQUIVO DE ENTRADA 02 VAZIO         *'
-              DISPLAY '* PROGRAMA ' WRK-PROGRAMA                        
+              DISPLAY '* PROGRAMA ' WRK-PROGRAMA
                                          ' CANCELADO                  *'
               DISPLAY '************************************************'
-              PERFORM 9900-FIM-PROGRAMA                                 
+              PERFORM 9900-FIM-PROGRAMA
             END-IF
 
-            .                                                                                 
+            IF WRK-CHAVE-RESTART NOT EQUAL ZEROS
+               PERFORM 3710-REPOSICIONAR-RESTART
+            END-IF
+
+            .
       *                                                                 
       *----------------------------------------------------------------*
         1000-99-FIM.                                                     
@@ -345,20 +529,26 @@
            EVALUATE TRUE
 
            WHEN WRK-CHAVE-CADASTRO EQUAL WRK-CHAVE-MOVIMENTO
-      * CALL 
+      * UM MESMO CADASTRO PODE RECEBER VARIOS PAGAMENTOS: SO O
+      * ARQUIVO DE MOVIMENTO AVANCA AQUI; O CADASTRO SO AVANCA
+      * QUANDO NAO HOUVER MAIS PAGAMENTOS PARA ELE (RAMO LESS)
               PERFORM 3500-CALCULA-QTDE-DIAS
-              PERFORM 3800-LER-CADASTRO
+              SET WRK-CLI-JA-PAGOU     TO TRUE
               PERFORM 3850-LER-MOVIMENTO
-           
+
            WHEN WRK-CHAVE-CADASTRO LESS WRK-CHAVE-MOVIMENTO
-              PERFORM 3300-MONTA-SAIDA3
-              PERFORM 3930-GRAVA-SAIDA3
+              IF WRK-CLI-SEM-PAGTO
+                 PERFORM 3300-MONTA-SAIDA3
+                 PERFORM 3930-GRAVA-SAIDA3
+                 PERFORM 3600-CALCULA-ALERTA-VENCIMENTO
+              END-IF
               PERFORM 3800-LER-CADASTRO
-           
+              PERFORM 3790-VALIDAR-CADASTRO
+
            WHEN WRK-CHAVE-CADASTRO GREATER WRK-CHAVE-MOVIMENTO
               PERFORM 3400-MONTA-SAIDA4
               PERFORM 3940-GRAVA-SAIDA4
-              PERFORM 3850-LER-MOVIMENTO    
+              PERFORM 3850-LER-MOVIMENTO
 
        END-EVALUATE
 
@@ -410,17 +600,31 @@
            
            WHEN ZEROS
       * RETORNO OK DA ROTINA
-               IF CALE01-QTDE-DIAS-PERIODO GREATER 30
+               IF CALE01-QTDE-DIAS-PERIODO
+                                     GREATER WRK-QTDE-DIAS-CARENCIA
+                  COMPUTE WRK-QTDE-DIAS-ATRASO =
+                          CALE01-QTDE-DIAS-PERIODO -
+                          WRK-QTDE-DIAS-CARENCIA
+                  COMPUTE WRK-VAL-MULTA ROUNDED =
+                          ARQENT01-VAL-EMPRESTIMO *
+                          WRK-TAXA-MULTA-DIARIA *
+                          WRK-QTDE-DIAS-ATRASO
                   PERFORM 3200-MONTA-SAIDA2
-                  PERFORM 3940-GRAVA-SAIDA2
+                  PERFORM 3920-GRAVA-SAIDA2
                ELSE
+                  MOVE ZEROS           TO WRK-VAL-MULTA
                   PERFORM 3100-MONTA-SAIDA1
-                  PERFORM 3930-GRAVA-SAIDA1
+                  PERFORM 3910-GRAVA-SAIDA1
                END-IF
            WHEN OTHER
       * RETORNO NAO OK DA ROTINA
                   DISPLAY '********************************************'
                   DISPLAY '*        ERRO NA ROTINA CALE2000           *'
+                  DISPLAY '* COD-RETORNO CALE2000: ' CALE01-COD-RETORNO
+                  DISPLAY '* DATA INICIAL (EMPRESTIMO): '
+                           ARQENT01-DAT-EMPRE
+                  DISPLAY '* DATA FINAL (PAGAMENTO)   : '
+                           ARQENT02-DAT-PAGTO
                   DISPLAY '********************************************'
                   PERFORM 9100-ERROS-ARQUIVOS
 
@@ -429,6 +633,71 @@
       *----------------------------------------------------------------*
        3500-99-FIM.                    EXIT.
       *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      *    ROTINA PARA VERIFICAR SE UM EMPRESTIMO AINDA SEM PAGAMENTO
+      *    ESTA PROXIMO DO FIM DA CARENCIA, EM RELACAO A DATA CORRENTE
+      *----------------------------------------------------------------*
+       3600-CALCULA-ALERTA-VENCIMENTO  SECTION.
+      *----------------------------------------------------------------*
+      *
+           INITIALIZE CALE01-REGISTRO.
+
+           MOVE 'CALE0001'            TO CALE01-ID-BLOCO
+           MOVE LENGTH                OF CALE01-REGISTRO
+                                      TO CALE01-TAM-BLOCO.
+           MOVE 'F3'                  TO CALE01-FUNCAO.
+           MOVE 'SF3004'              TO CALE01-SUB-FUNCAO.
+
+      * MONTA DATA INICIAL PARA CÁLCULO DA DIFERENCA ENTRE DATAS
+      * 007: PARAMETRO INDICA FORMATO DD.MM.AAAA
+
+           MOVE  007                  TO CALE01-FORMATO-ARGUMENTO-INI
+           MOVE ARQENT01-DAT-EMPRE    TO CALE01-VLR-ARGUMENTO-INI.
+
+      * MONTA DATA FINAL (DATA CORRENTE) PARA CÁLCULO DA DIFERENCA
+      * 003: PARAMETRO INDICA FORMATO AAAAMMDD
+
+           MOVE  003                  TO CALE01-FORMATO-ARGUMENTO-FINAL.
+           MOVE WRK-DATA-CORRENTE     TO CALE01-VLR-ARGUMENTO-FINAL.
+
+           MOVE 'I'                   TO CALE01-TP-INCL-ARGUMENTO-INI
+                                         CALE01-TP-INCL-ARGUMENTO-FINAL
+
+           MOVE ZEROS                 TO CALE01-COD-IDIOMA
+           MOVE ZEROS                 TO CALE01-COD-LOCALIDADE
+
+           CALL WRK-CALE2000          USING CALE01-REGISTRO.
+
+           EVALUATE CALE01-COD-RETORNO
+
+           WHEN ZEROS
+      * RETORNO OK DA ROTINA
+               COMPUTE WRK-QTDE-DIAS-RESTANTES =
+                       WRK-QTDE-DIAS-CARENCIA -
+                       CALE01-QTDE-DIAS-PERIODO
+               IF WRK-QTDE-DIAS-RESTANTES GREATER OR EQUAL ZEROS
+                  AND WRK-QTDE-DIAS-RESTANTES
+                                     NOT GREATER WRK-QTDE-DIAS-ALERTA
+                  PERFORM 3350-MONTA-ALERTA
+                  PERFORM 3935-GRAVA-ALERTA
+               END-IF
+           WHEN OTHER
+      * RETORNO NAO OK DA ROTINA
+                  DISPLAY '********************************************'
+                  DISPLAY '*        ERRO NA ROTINA CALE2000           *'
+                  DISPLAY '* COD-RETORNO CALE2000: ' CALE01-COD-RETORNO
+                  DISPLAY '* DATA INICIAL (EMPRESTIMO): '
+                           ARQENT01-DAT-EMPRE
+                  DISPLAY '* DATA FINAL (CORRENTE)    : '
+                           WRK-DATA-CORRENTE
+                  DISPLAY '********************************************'
+                  PERFORM 9100-ERROS-ARQUIVOS
+
+           END-EVALUATE
+           .
+      *----------------------------------------------------------------*
+       3600-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
 
       *----------------------------------------------------------------*
       * PAGAMENTO NO PRAZO                                             *
@@ -436,9 +705,12 @@
        3100-MONTA-SAIDA1 SECTION.
       *----------------------------------------------------------------*
       *
-  	          MOVE ARQENT02-COD-AGENCIA     TO ARQSAI01-COD-AGENCIA
-	          MOVE ARQENT02-NUM-CONTA       TO ARQSAI01-NUM-CONTA
-	          MOVE ARQENT02-DAT-PAGTO       TO ARQSAI01-DAT-PAGTO
+           MOVE ARQENT02-COD-AGENCIA     TO ARQSAI01-COD-AGENCIA
+           MOVE ARQENT02-NUM-CONTA       TO ARQSAI01-NUM-CONTA
+           MOVE ARQENT02-NUM-EMPRESTIMO  TO ARQSAI01-NUM-EMPRESTIMO
+           MOVE ARQENT02-DAT-PAGTO       TO ARQSAI01-DAT-PAGTO
+           MOVE ARQENT01-VAL-EMPRESTIMO  TO ARQSAI01-VAL-EMPRESTIMO
+           MOVE WRK-VAL-MULTA            TO ARQSAI01-VAL-MULTA
            .
       *                                                                *
       *----------------------------------------------------------------*
@@ -452,9 +724,12 @@
        3200-MONTA-SAIDA2 SECTION.
       *----------------------------------------------------------------*
       *
-             MOVE ARQENT02-COD-AGENCIA     TO ARQSAI01-COD-AGENCIA
-	          MOVE ARQENT02-NUM-CONTA       TO ARQSAI01-NUM-CONTA
-	          MOVE ARQENT02-DAT-PAGTO       TO ARQSAI01-DAT-PAGTO
+           MOVE ARQENT02-COD-AGENCIA     TO ARQSAI01-COD-AGENCIA
+           MOVE ARQENT02-NUM-CONTA       TO ARQSAI01-NUM-CONTA
+           MOVE ARQENT02-NUM-EMPRESTIMO  TO ARQSAI01-NUM-EMPRESTIMO
+           MOVE ARQENT02-DAT-PAGTO       TO ARQSAI01-DAT-PAGTO
+           MOVE ARQENT01-VAL-EMPRESTIMO  TO ARQSAI01-VAL-EMPRESTIMO
+           MOVE WRK-VAL-MULTA            TO ARQSAI01-VAL-MULTA
            .
       *----------------------------------------------------------------*
        3200-99-FIM.
@@ -468,14 +743,38 @@
       *----------------------------------------------------------------*
       *
              MOVE ARQENT01-COD-AGENCIA     TO ARQSAI02-COD-AGENCIA
-	          MOVE ARQENT01-NUM-CONTA       TO ARQSAI02-NUM-CONTA  
-           .       
+             MOVE ARQENT01-NUM-CONTA       TO ARQSAI02-NUM-CONTA
+             MOVE ARQENT01-NUM-EMPRESTIMO  TO ARQSAI02-NUM-EMPRESTIMO
+             MOVE ARQENT01-NOM-CLIENTE     TO ARQSAI02-NOM-CLIENTE
+             MOVE ARQENT01-TEL-CLIENTE     TO ARQSAI02-TEL-CLIENTE
+             MOVE ARQENT01-EMAIL-CLIENTE   TO ARQSAI02-EMAIL-CLIENTE
+           .
       *                                                                *
       *----------------------------------------------------------------*
        3300-99-FIM.
            EXIT.
       *----------------------------------------------------------------*
 
+      *----------------------------------------------------------------*
+      * EMPRESTIMO PROXIMO DO FIM DA CARENCIA, SEM PAGAMENTO AINDA     *
+      *----------------------------------------------------------------*
+       3350-MONTA-ALERTA SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE ARQENT01-COD-AGENCIA     TO ARQSAI06-COD-AGENCIA
+           MOVE ARQENT01-NUM-CONTA       TO ARQSAI06-NUM-CONTA
+           MOVE ARQENT01-NUM-EMPRESTIMO  TO ARQSAI06-NUM-EMPRESTIMO
+           MOVE ARQENT01-NOM-CLIENTE     TO ARQSAI06-NOM-CLIENTE
+           MOVE ARQENT01-DAT-EMPRE       TO ARQSAI06-DAT-EMPRE
+           MOVE ARQENT01-VAL-EMPRESTIMO  TO ARQSAI06-VAL-EMPRESTIMO
+           MOVE WRK-QTDE-DIAS-RESTANTES  TO ARQSAI06-QTDE-DIAS-RESTANTES
+           .
+      *                                                                *
+      *----------------------------------------------------------------*
+       3350-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+
       *----------------------------------------------------------------*
       * CLIENTE NAO CADASTRADO                                         *
       *----------------------------------------------------------------*
@@ -483,18 +782,169 @@
       *----------------------------------------------------------------*
       *
              MOVE ARQENT02-COD-AGENCIA     TO ARQSAI02-COD-AGENCIA
-	          MOVE ARQENT02-NUM-CONTA       TO ARQSAI02-NUM-CONTA  
-           .       
+             MOVE ARQENT02-NUM-CONTA       TO ARQSAI02-NUM-CONTA
+             MOVE ARQENT02-NUM-EMPRESTIMO  TO ARQSAI02-NUM-EMPRESTIMO
+           .
       *                                                                *
       *----------------------------------------------------------------*
        3400-99-FIM.
            EXIT.
       *----------------------------------------------------------------*
-      
+
+      *----------------------------------------------------------------*
+      * CADASTRO DUPLICADO OU FORA DE SEQUENCIA NO ARQUIVO DE ENTRADA  *
+      *----------------------------------------------------------------*
+       3450-MONTA-REJEICAO SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE WRK-COD-AG-C            TO ARQREJ01-COD-AGENCIA
+           MOVE WRK-NUM-CNT-C           TO ARQREJ01-NUM-CONTA
+           MOVE WRK-NUM-EMP-C           TO ARQREJ01-NUM-EMPRESTIMO
+           MOVE WRK-COD-AG-C-ANT        TO ARQREJ01-COD-AGENCIA-ANT
+           MOVE WRK-NUM-CNT-C-ANT       TO ARQREJ01-NUM-CONTA-ANT
+           MOVE WRK-NUM-EMP-C-ANT       TO ARQREJ01-NUM-EMPRESTIMO-ANT
+           MOVE 'CADASTRO DUPLIC/FORA SEQUENCIA'
+                                         TO ARQREJ01-DESC-MOTIVO
+           .
+      *                                                                *
+      *----------------------------------------------------------------*
+       3450-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    ROTINA DE LEITURA DO CARTAO DE PARAMETROS (DIAS DE CARENCIA)*
+      *----------------------------------------------------------------*
+       3700-LER-PARAMETRO              SECTION.
+      *----------------------------------------------------------------*
+
+            OPEN INPUT ARQPARM.
+
+            IF WRK-FS-PARM-OK
+               READ ARQPARM            INTO WRK-PARM-REGISTRO
+               IF WRK-FS-PARM-OK AND
+                  WRK-PARM-QTDE-DIAS-CARENCIA NOT EQUAL ZEROS
+                  MOVE WRK-PARM-QTDE-DIAS-CARENCIA
+                                        TO WRK-QTDE-DIAS-CARENCIA
+                  DISPLAY '* DIAS DE CARENCIA VIA PARAMETRO : '
+                          WRK-QTDE-DIAS-CARENCIA
+               END-IF
+               IF WRK-FS-PARM-OK AND
+                  WRK-PARM-TAXA-MULTA-DIARIA NOT EQUAL ZEROS
+                  MOVE WRK-PARM-TAXA-MULTA-DIARIA
+                                        TO WRK-TAXA-MULTA-DIARIA
+                  DISPLAY '* TAXA DE MULTA DIARIA VIA PARAMETRO: '
+                          WRK-TAXA-MULTA-DIARIA
+               END-IF
+               IF WRK-FS-PARM-OK AND
+                  WRK-PARM-QTDE-REGS-CHECKPOINT NOT EQUAL ZEROS
+                  MOVE WRK-PARM-QTDE-REGS-CHECKPOINT
+                                        TO WRK-QTDE-REGS-CHECKPOINT
+                  DISPLAY '* INTERVALO DE CHECKPOINT VIA PARAMETRO: '
+                          WRK-QTDE-REGS-CHECKPOINT
+               END-IF
+               IF WRK-FS-PARM-OK AND
+                  WRK-PARM-CHAVE-RESTART NOT EQUAL ZEROS
+                  MOVE WRK-PARM-COD-AG-RESTART
+                                        TO WRK-COD-AG-RESTART
+                  MOVE WRK-PARM-NUM-CNT-RESTART
+                                        TO WRK-NUM-CNT-RESTART
+                  MOVE WRK-PARM-NUM-EMP-RESTART
+                                        TO WRK-NUM-EMP-RESTART
+                  DISPLAY '* REINICIO (RESTART) A PARTIR DA CONTA: '
+                          WRK-CHAVE-RESTART
+               END-IF
+               IF WRK-FS-PARM-OK AND
+                  WRK-PARM-DATA-REF NOT EQUAL ZEROS
+                  MOVE WRK-PARM-DATA-REF
+                                        TO WRK-DATA-CORRENTE
+                  DISPLAY '* DATA DE REFERENCIA VIA PARAMETRO: '
+                          WRK-DATA-CORRENTE
+               END-IF
+               IF WRK-FS-PARM-OK AND
+                  WRK-PARM-QTDE-DIAS-ALERTA NOT EQUAL ZEROS
+                  MOVE WRK-PARM-QTDE-DIAS-ALERTA
+                                        TO WRK-QTDE-DIAS-ALERTA
+                  DISPLAY '* DIAS ALERTA VENCIMENTO VIA PARAMETRO: '
+                          WRK-QTDE-DIAS-ALERTA
+               END-IF
+               CLOSE ARQPARM
+            END-IF
+            .
+      *----------------------------------------------------------------*
+       3700-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      *    REPOSICIONA CADASTRO E MOVIMENTO PARA REINICIO (RESTART) A
+      *    PARTIR DA CONTA INFORMADA NO CARTAO DE PARAMETROS, DESCARTANDO
+      *    OS REGISTROS JA PROCESSADOS EM UMA EXECUCAO ANTERIOR
+      *----------------------------------------------------------------*
+       3710-REPOSICIONAR-RESTART       SECTION.
+      *----------------------------------------------------------------*
+
+            DISPLAY '* REPOSICIONANDO ARQUIVOS PARA REINICIO...     *'
+
+            PERFORM 3800-LER-CADASTRO
+               UNTIL (WRK-CHAVE-CADASTRO NOT LESS WRK-CHAVE-RESTART)
+                  OR (WRK-FS-ENT01-FIM)
+
+            PERFORM 3850-LER-MOVIMENTO
+               UNTIL (WRK-CHAVE-MOVIMENTO NOT LESS WRK-CHAVE-RESTART)
+                  OR (WRK-FS-ENT02-FIM)
+
+            MOVE WRK-CHAVE-CADASTRO     TO WRK-CHAVE-CADASTRO-ANT
+
+            DISPLAY '* REINICIO REPOSICIONADO NA CONTA: '
+                    WRK-CHAVE-CADASTRO
+            .
+      *----------------------------------------------------------------*
+       3710-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
       *----------------------------------------------------------------*
-      *    ROTINA DE LEITURA DO ARQUIVO CADASTRO                        
+      *    VALIDA SE O CADASTRO LIDO E DUPLICADO OU ESTA FORA DE
+      *    SEQUENCIA EM RELACAO AO ULTIMO CADASTRO VALIDO ACEITO,
+      *    DESCARTANDO-OS PARA A ARQSAI05 SEM INTERROMPER O PROCESSO
       *----------------------------------------------------------------*
-       3800-LER-CADASTRO               SECTION.                         
+       3790-VALIDAR-CADASTRO           SECTION.
+      *----------------------------------------------------------------*
+
+            PERFORM 3795-TRATAR-CADASTRO-DUPLICADO
+               UNTIL (WRK-FS-ENT01-FIM)
+                  OR (WRK-CHAVE-CADASTRO-ANT EQUAL ZEROS)
+                  OR (WRK-CHAVE-CADASTRO GREATER WRK-CHAVE-CADASTRO-ANT)
+
+            IF NOT WRK-FS-ENT01-FIM
+               MOVE WRK-CHAVE-CADASTRO  TO WRK-CHAVE-CADASTRO-ANT
+            END-IF
+            .
+      *----------------------------------------------------------------*
+       3790-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      *    GRAVA O CADASTRO DUPLICADO/FORA DE SEQUENCIA NA ARQSAI05 E
+      *    AVANCA PARA O PROXIMO REGISTRO DE CADASTRO
+      *----------------------------------------------------------------*
+       3795-TRATAR-CADASTRO-DUPLICADO  SECTION.
+      *----------------------------------------------------------------*
+
+            DISPLAY '* CADASTRO DUPLIC/FORA SEQUENCIA, REJEITADO: '
+                    WRK-CHAVE-CADASTRO
+
+            PERFORM 3450-MONTA-REJEICAO
+            PERFORM 3950-GRAVA-REJEICAO
+            PERFORM 3800-LER-CADASTRO
+            .
+      *----------------------------------------------------------------*
+       3795-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      *    ROTINA DE LEITURA DO ARQUIVO CADASTRO
+      *----------------------------------------------------------------*
+       3800-LER-CADASTRO               SECTION.
       *----------------------------------------------------------------*
       * 
             INITIALIZE                  ARQENT01-REGISTRO                
@@ -504,15 +954,24 @@
             READ ARQENT01                   INTO ARQENT01-REGISTRO
         
             EVALUATE WRK-FS-ARQENT01                                     
-               WHEN '00'                                                
+               WHEN '00'
                      ADD 1 TO ACU-LIDOS-ARQENT01
-                     MOVE ARQENT01-COD-AGENCIA TO WRK-COD-AG-C 
-                     MOVE ARQENT01-NUM-CONTA   TO WRK-NUM-CNT-C          
-               WHEN '10'                                                
+                     MOVE ARQENT01-COD-AGENCIA TO WRK-COD-AG-C
+                     MOVE ARQENT01-NUM-CONTA   TO WRK-NUM-CNT-C
+                     MOVE ARQENT01-NUM-EMPRESTIMO TO WRK-NUM-EMP-C
+                     SET WRK-CLI-SEM-PAGTO     TO TRUE
+                     IF FUNCTION MOD(ACU-LIDOS-ARQENT01,
+                                  WRK-QTDE-REGS-CHECKPOINT) EQUAL ZEROS
+                        PERFORM 3995-GRAVAR-CHECKPOINT
+                     END-IF
+               WHEN '10'
                      MOVE LOW-VALUES TO ARQENT01-COD-AGENCIA
-               WHEN OTHER                                               
-                    MOVE WRK-FS-ARQENT01 TO WRK-FS-DISPLAY              
-                    PERFORM 9100-ERROS-ARQUIVOS                         
+                     MOVE LOW-VALUES TO WRK-COD-AG-C
+                     MOVE LOW-VALUES TO WRK-NUM-CNT-C
+                     MOVE LOW-VALUES TO WRK-NUM-EMP-C
+               WHEN OTHER
+                    MOVE WRK-FS-ARQENT01 TO WRK-FS-DISPLAY
+                    PERFORM 9100-ERROS-ARQUIVOS
             END-EVALUATE
         .                                              
                                                                          
@@ -539,13 +998,17 @@
                 WHEN '00'                                                
                       ADD 1        TO ACU-LIDOS-ARQENT02
                       MOVE ARQENT02-COD-AGENCIA TO WRK-COD-AG-M
-                      MOVE ARQENT02-NUM-CONTA   TO WRK-NUM-CNT-M     
-                WHEN '10'                                                
-                      MOVE HIGH-VALUES  TO ARQENT02-COD-AGENCIA          
-                WHEN OTHER                                               
-                     MOVE WRK-FS-ARQENT02 TO WRK-FS-DISPLAY              
-                     PERFORM 9100-ERROS-ARQUIVOS                         
-            END-EVALUATE                                                 
+                      MOVE ARQENT02-NUM-CONTA   TO WRK-NUM-CNT-M
+                      MOVE ARQENT02-NUM-EMPRESTIMO TO WRK-NUM-EMP-M
+                WHEN '10'
+                      MOVE HIGH-VALUES  TO ARQENT02-COD-AGENCIA
+                      MOVE HIGH-VALUES  TO WRK-COD-AG-M
+                      MOVE HIGH-VALUES  TO WRK-NUM-CNT-M
+                      MOVE HIGH-VALUES  TO WRK-NUM-EMP-M
+                WHEN OTHER
+                     MOVE WRK-FS-ARQENT02 TO WRK-FS-DISPLAY
+                     PERFORM 9100-ERROS-ARQUIVOS
+            END-EVALUATE
         .                                                            
                                                                          
       *                                                                 
@@ -567,9 +1030,11 @@
                PERFORM 9100-ERROS-ARQUIVOS                               
             END-IF                                                       
                                                                          
-            COMPUTE ACU-GRAVA-ARQSAI01 = ACU-GRAVA-ARQSAI01 + 1          
-                                                                         
-            INITIALIZE                  ARQSAI01-REGISTRO                         
+            COMPUTE ACU-GRAVA-ARQSAI01 = ACU-GRAVA-ARQSAI01 + 1
+            ADD ARQSAI01-VAL-EMPRESTIMO TO WRK-ACU-VAL-EMPRESTIMO
+            ADD ARQSAI01-VAL-MULTA      TO WRK-ACU-VAL-MULTA
+
+            INITIALIZE                  ARQSAI01-REGISTRO
             .                                                            
                                                                          
       *----------------------------------------------------------------*
@@ -592,8 +1057,10 @@
            END-IF
 
            COMPUTE ACU-GRAVA-ARQSAI02 = ACU-GRAVA-ARQSAI02 + 1
+           ADD ARQSAI01-VAL-EMPRESTIMO TO WRK-ACU-VAL-EMPRESTIMO
+           ADD ARQSAI01-VAL-MULTA      TO WRK-ACU-VAL-MULTA
 
-           INITIALIZE ARQSAI02-REGISTRO
+           INITIALIZE ARQSAI01-REGISTRO
            .
       *----------------------------------------------------------------*
        3920-99-FIM.
@@ -624,6 +1091,30 @@
            EXIT.
       *----------------------------------------------------------------*
       *
+      *----------------------------------------------------------------*
+       3935-GRAVA-ALERTA SECTION.
+      *----------------------------------------------------------------*
+
+           SET WRK-CN-WRITE TO TRUE
+           SET WRK-CN-ARQSAI06 TO TRUE
+
+           WRITE FD-ARQSAI06 FROM ARQSAI06-REGISTRO
+
+           IF NOT WRK-FS-SAI06-OK
+              MOVE WRK-FS-ARQSAI06 TO WRK-FS-DISPLAY
+              PERFORM 9100-ERROS-ARQUIVOS
+           END-IF
+
+           COMPUTE ACU-GRAVA-ARQSAI06 = ACU-GRAVA-ARQSAI06 + 1
+
+           INITIALIZE ARQSAI06-REGISTRO
+           .
+
+      *----------------------------------------------------------------*
+       3935-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *
       *----------------------------------------------------------------*
        3940-GRAVA-SAIDA4 SECTION.
       *----------------------------------------------------------------*
@@ -648,8 +1139,90 @@
            EXIT.
       *----------------------------------------------------------------*
       *
-      *---------------------------------------------------------------- 
-        4000-FINALIZAR             SECTION.                              
+      *----------------------------------------------------------------*
+       3950-GRAVA-REJEICAO SECTION.
+      *----------------------------------------------------------------*
+
+           SET WRK-CN-WRITE TO TRUE
+           SET WRK-CN-ARQSAI05 TO TRUE
+
+           WRITE FD-ARQSAI05 FROM ARQREJ01-REGISTRO
+
+           IF NOT WRK-FS-SAI05-OK
+              MOVE WRK-FS-ARQSAI05 TO WRK-FS-DISPLAY
+              PERFORM 9100-ERROS-ARQUIVOS
+           END-IF
+
+           COMPUTE ACU-GRAVA-ARQSAI05 = ACU-GRAVA-ARQSAI05 + 1
+
+           INITIALIZE ARQREJ01-REGISTRO
+           .
+
+      *----------------------------------------------------------------*
+       3950-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      *    GRAVA PONTO DE CONTROLE (CHECKPOINT) A CADA N REGISTROS DE
+      *    CADASTRO LIDOS, PARA PERMITIR REINICIO (RESTART) POSTERIOR
+      *----------------------------------------------------------------*
+       3995-GRAVAR-CHECKPOINT SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE WRK-COD-AG-C          TO ARQCKP01-COD-AGENCIA
+           MOVE WRK-NUM-CNT-C         TO ARQCKP01-NUM-CONTA
+           MOVE WRK-NUM-EMP-C         TO ARQCKP01-NUM-EMPRESTIMO
+           MOVE ACU-LIDOS-ARQENT01    TO ARQCKP01-QTDE-LIDOS
+
+           SET WRK-CN-WRITE           TO TRUE
+           SET WRK-CN-ARQCKP          TO TRUE
+
+           WRITE FD-ARQCKP            FROM ARQCKP01-REGISTRO
+
+           IF NOT WRK-FS-CKP-OK
+              MOVE WRK-FS-ARQCKP      TO WRK-FS-DISPLAY
+              PERFORM 9100-ERROS-ARQUIVOS
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       3995-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      *    ROTINA DE GRAVACAO DO LOG DE AUDITORIA DE EXECUCAO          *
+      *----------------------------------------------------------------*
+       3998-GRAVAR-AUDITORIA SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE WRK-PROGRAMA           TO ARQAUD01-PROGRAMA
+           MOVE FUNCTION CURRENT-DATE(1:8)
+                                        TO ARQAUD01-DATA
+           MOVE FUNCTION CURRENT-DATE(9:6)
+                                        TO ARQAUD01-HORA
+           MOVE ACU-LIDOS-ARQENT01      TO ARQAUD01-QTDE-LIDOS
+           MOVE ACU-GRAVA-ARQSAI01      TO ARQAUD01-QTDE-GRAVA
+           MOVE RETURN-CODE             TO ARQAUD01-RETCODE
+
+           IF RETURN-CODE EQUAL ZEROS
+              MOVE 'NORMAL'             TO ARQAUD01-STATUS
+           ELSE
+              MOVE 'ERRO'               TO ARQAUD01-STATUS
+           END-IF
+
+           SET WRK-CN-WRITE             TO TRUE
+           SET WRK-CN-ARQAUD01          TO TRUE
+
+           IF WRK-FS-AUD01-OK
+              WRITE FD-ARQAUD01         FROM ARQAUD01-REGISTRO
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       3998-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------
+        4000-FINALIZAR             SECTION.
       *----------------------------------------------------------------*
                                                                          
             SET WRK-CN-CLOSE            TO TRUE                          
@@ -678,15 +1251,65 @@
                PERFORM 9100-ERROS-ARQUIVOS                               
             END-IF                                                       
 
-            SET WRK-CN-ARQSAI02         TO TRUE                          
-                                                                         
-            CLOSE ARQSAI02                                               
-            IF NOT WRK-FS-SAI02-OK                                       
-               MOVE WRK-FS-ARQSAI02     TO WRK-FS-DISPLAY                
-               PERFORM 9100-ERROS-ARQUIVOS                               
+            SET WRK-CN-ARQSAI02         TO TRUE
+
+            CLOSE ARQSAI02
+            IF NOT WRK-FS-SAI02-OK
+               MOVE WRK-FS-ARQSAI02     TO WRK-FS-DISPLAY
+               PERFORM 9100-ERROS-ARQUIVOS
+            END-IF
+
+            SET WRK-CN-ARQSAI03         TO TRUE
+
+            CLOSE ARQSAI03
+            IF NOT WRK-FS-SAI03-OK
+               MOVE WRK-FS-ARQSAI03     TO WRK-FS-DISPLAY
+               PERFORM 9100-ERROS-ARQUIVOS
+            END-IF
+
+            SET WRK-CN-ARQSAI04         TO TRUE
+
+            CLOSE ARQSAI04
+            IF NOT WRK-FS-SAI04-OK
+               MOVE WRK-FS-ARQSAI04     TO WRK-FS-DISPLAY
+               PERFORM 9100-ERROS-ARQUIVOS
+            END-IF
+
+            SET WRK-CN-ARQSAI05         TO TRUE
+
+            CLOSE ARQSAI05
+            IF NOT WRK-FS-SAI05-OK
+               MOVE WRK-FS-ARQSAI05     TO WRK-FS-DISPLAY
+               PERFORM 9100-ERROS-ARQUIVOS
             END-IF
-            
-            MOVE ACU-LIDOS-ARQENT01     TO WRK-MASK-QTDREG               
+
+            SET WRK-CN-ARQSAI06         TO TRUE
+
+            CLOSE ARQSAI06
+            IF NOT WRK-FS-SAI06-OK
+               MOVE WRK-FS-ARQSAI06     TO WRK-FS-DISPLAY
+               PERFORM 9100-ERROS-ARQUIVOS
+            END-IF
+
+            SET WRK-CN-ARQCKP           TO TRUE
+
+            CLOSE ARQCKP
+            IF NOT WRK-FS-CKP-OK
+               MOVE WRK-FS-ARQCKP       TO WRK-FS-DISPLAY
+               PERFORM 9100-ERROS-ARQUIVOS
+            END-IF
+
+            PERFORM 3998-GRAVAR-AUDITORIA
+
+            SET WRK-CN-ARQAUD01         TO TRUE
+
+            CLOSE ARQAUD01
+            IF NOT WRK-FS-AUD01-OK
+               MOVE WRK-FS-ARQAUD01     TO WRK-FS-DISPLAY
+               PERFORM 9100-ERROS-ARQUIVOS
+            END-IF
+
+            MOVE ACU-LIDOS-ARQENT01     TO WRK-MASK-QTDREG
             DISPLAY '**********************************************'     
             DISPLAY '* QTDE. LIDOS CADASTRO       : ' WRK-MASK-QTDREG    
                                                          '        *'     
@@ -695,18 +1318,35 @@
             DISPLAY '* QTDE. LIDOS MOVIMENTO      : ' WRK-MASK-QTDREG    
                                                          '        *'     
 
-            MOVE ACU-GRAVA-ARQSAI01     TO WRK-MASK-QTDREG               
-            DISPLAY '* QTDE. GRAVADOS VACINADOS   : ' WRK-MASK-QTDREG    
-                                                         '        *'     
-            MOVE ACU-GRAVA-ARQSAI02     TO WRK-MASK-QTDREG               
-            DISPLAY '* QTD. GRAVADOS NAO VACINADOS: ' WRK-MASK-QTDREG    
-                                                         '        *'     
-            MOVE ACU-GRAVA-ARQSAI03     TO WRK-MASK-QTDREG               
-            DISPLAY '* QT.GRAVADOS NAO CADASTRADOS: ' WRK-MASK-QTDREG    
-                                                         '        *'     
+            MOVE ACU-GRAVA-ARQSAI01     TO WRK-MASK-QTDREG
+            DISPLAY '* QTDE. PAGAMENTOS NO PRAZO  : ' WRK-MASK-QTDREG
+                                                         '        *'
+            MOVE ACU-GRAVA-ARQSAI02     TO WRK-MASK-QTDREG
+            DISPLAY '* QTDE. PAGAMENTOS EM ATRASO : ' WRK-MASK-QTDREG
+                                                         '        *'
+            MOVE ACU-GRAVA-ARQSAI03     TO WRK-MASK-QTDREG
+            DISPLAY '* QTDE. EMPRESTIMOS NAO PAGOS: ' WRK-MASK-QTDREG
+                                                         '        *'
+            MOVE ACU-GRAVA-ARQSAI04     TO WRK-MASK-QTDREG
+            DISPLAY '* QT.GRAVADOS SEM CADASTRO   : ' WRK-MASK-QTDREG
+                                                         '        *'
+            MOVE ACU-GRAVA-ARQSAI05     TO WRK-MASK-QTDREG
+            DISPLAY '* QT.REJEITADOS DUPLIC/SEQ   : ' WRK-MASK-QTDREG
+                                                         '        *'
+            MOVE ACU-GRAVA-ARQSAI06     TO WRK-MASK-QTDREG
+            DISPLAY '* QT.ALERTAS FIM DE CARENCIA : ' WRK-MASK-QTDREG
+                                                         '        *'
+
+            MOVE WRK-ACU-VAL-EMPRESTIMO TO WRK-MASK-VAL-EMPRESTIMO
+            DISPLAY '**********************************************'
+            DISPLAY '* TOTAL EMPRESTIMOS PAGOS    : '
+                                             WRK-MASK-VAL-EMPRESTIMO
+            MOVE WRK-ACU-VAL-MULTA      TO WRK-MASK-VAL-MULTA
+            DISPLAY '* TOTAL DE MULTAS POR ATRASO : '
+                                             WRK-MASK-VAL-MULTA
 
-            DISPLAY '* ' WRK-PROGRAMA                                    
-                              ' FIM NORMAL                        *'     
+            DISPLAY '* ' WRK-PROGRAMA
+                              ' FIM NORMAL                        *'
             DISPLAY '**********************************************'     
                                                                          
             PERFORM 9900-FIM-PROGRAMA                                    
@@ -722,7 +1362,7 @@
       *----------------------------------------------------------------*
                                                                          
             DISPLAY '************************************************'   
-            DISPLAY '*       ERRO EM OPERAÇÃO COM ARQUIVOS          *'   
+            DISPLAY '*       ERRO EM OPERACAO COM ARQUIVOS          *'   
             DISPLAY '* COMANDO    : ' WRK-COMANDO                        
                                         '                           *'   
             DISPLAY '* ARQUIVO    : ' WRK-ARQUIVO                        
@@ -731,13 +1371,15 @@
                                       '                             *'   
             DISPLAY '* PROGRAMA ' WRK-PROGRAMA                           
                                        ' CANCELADO                  *'   
-            DISPLAY '************************************************'   
-                                                                         
-            PERFORM 9900-FIM-PROGRAMA                                    
-            .                                                            
-                                                                         
+            DISPLAY '************************************************'
+
+            MOVE 12                TO RETURN-CODE
+
+            PERFORM 9900-FIM-PROGRAMA
+            .
+
       *----------------------------------------------------------------*
-        9100-99-FIM.                                                     
+        9100-99-FIM.
             EXIT.                                                        
       *----------------------------------------------------------------*
       *
@@ -753,4 +1395,4 @@
       *----------------------------------------------------------------*
        9900-99-FIM.
            EXIT.
-      *----------------------------------------------------------------*
\ No newline at end of file
+      *----------------------------------------------------------------*
