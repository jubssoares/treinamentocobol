@@ -3,18 +3,32 @@
       *----------------------------------------------------------------*
       * NOME DO BOOK: SAI03105                                         *
       * DESCRIÇÃO   : ARQUIVO DE DEPOSITOS EM CONTA CORRENTE           *
-      * TAMANHO     : 16 BYTES                                         *
+      * TAMANHO     : 35 BYTES                                         *
       * AUTORA      : JULIANA SOARES                                   *
       * DATA        : 19/01/2023                                       *
+      * ALTERACOES:                                                    *
+      *  28/01/2026 - J.SOARES - INCLUSAO DO VALOR DO EMPRESTIMO E DO  *
+      *                          VALOR DA MULTA POR ATRASO             *
+      *  09/08/2026 - J.SOARES - INCLUSAO DO NUMERO DO EMPRESTIMO,     *
+      *                          PERMITINDO VARIOS EMPRESTIMOS         *
+      *                          SIMULTANEOS POR CONTA                 *
       *----------------------------------------------------------------*
       *                       DADOS DE SAIDA                           *
       *----------------------------------------------------------------*
-      * COD-AGENCIA: CÓDIGO DA AGENCIA                                 *
-      * NUM-CONTA  : NUMERO DA CONTA                                   *
-      * DAT-PAGTO  : DATA DE PAGAMENTO                                 *
+      * COD-AGENCIA   : CÓDIGO DA AGENCIA                              *
+      * NUM-CONTA     : NUMERO DA CONTA                                *
+      * NUM-EMPRESTIMO: NUMERO DO EMPRESTIMO DENTRO DA CONTA           *
+      * DAT-PAGTO     : DATA DE PAGAMENTO                              *
+      * VAL-EMPRESTIMO: VALOR DO EMPRESTIMO CONCEDIDO                  *
+      * VAL-MULTA     : VALOR DA MULTA POR ATRASO NO PAGAMENTO         *
       *----------------------------------------------------------------*
 
-       01 ARQSAI01-REGISTRO.                                      
-          03 ARQSAI01-COD-AGENCIA          PIC 9(03) VALUE ZEROS. 
-          03 ARQSAI01-NUM-CONTA            PIC 9(03) VALUE ZEROS. 
-          03 ARQSAI01-DAT-PAGTO            PIC X(10) VALUE SPACES.
\ No newline at end of file
+       01 ARQSAI01-REGISTRO.
+          03 ARQSAI01-COD-AGENCIA          PIC 9(03) VALUE ZEROS.
+          03 ARQSAI01-NUM-CONTA            PIC 9(03) VALUE ZEROS.
+          03 ARQSAI01-NUM-EMPRESTIMO       PIC 9(03) VALUE ZEROS.
+          03 ARQSAI01-DAT-PAGTO            PIC X(10) VALUE SPACES.
+          03 ARQSAI01-VAL-EMPRESTIMO       PIC S9(13)V99 COMP-3
+                                                          VALUE +0.
+          03 ARQSAI01-VAL-MULTA            PIC S9(13)V99 COMP-3
+                                                          VALUE +0.
