@@ -3,16 +3,30 @@
       *----------------------------------------------------------------*
       * NOME DO BOOK: SAI03205                                         *
       * DESCRIÇÃO   : ARQUIVO DE DEPOSITOS EM CONTA CORRENTE           *
-      * TAMANHO     : 06 BYTES                                         *
+      * TAMANHO     : 104 BYTES                                        *
       * AUTORA      : JULIANA SOARES                                   *
       * DATA        : 19/01/2023                                       *
+      * ALTERACOES:                                                    *
+      *  09/08/2026 - J.SOARES - INCLUSAO DO NUMERO DO EMPRESTIMO,     *
+      *                          PERMITINDO VARIOS EMPRESTIMOS         *
+      *                          SIMULTANEOS POR CONTA                 *
+      *  09/08/2026 - J.SOARES - INCLUSAO DO NOME, TELEFONE E E-MAIL   *
+      *                          DE CONTATO DO CLIENTE                 *
       *----------------------------------------------------------------*
       *                       DADOS DE SAIDA                           *
       *----------------------------------------------------------------*
       * COD-AGENCIA: CÓDIGO DA AGENCIA                                 *
       * NUM-CONTA  : NUMERO DA CONTA                                   *
+      * NUM-EMPRESTIMO: NUMERO DO EMPRESTIMO DENTRO DA CONTA           *
+      * NOM-CLIENTE   : NOME DO CLIENTE (QUANDO HOUVER CADASTRO)       *
+      * TEL-CLIENTE   : TELEFONE DE CONTATO DO CLIENTE                 *
+      * EMAIL-CLIENTE : E-MAIL DE CONTATO DO CLIENTE                   *
       *----------------------------------------------------------------*
 
-       01 ARQSAI02-REGISTRO.                                      
-          03 ARQSAI02-COD-AGENCIA          PIC 9(03) VALUE ZEROS. 
-          03 ARQSAI02-NUM-CONTA            PIC 9(03) VALUE ZEROS.     
\ No newline at end of file
+       01 ARQSAI02-REGISTRO.
+          03 ARQSAI02-COD-AGENCIA          PIC 9(03) VALUE ZEROS.
+          03 ARQSAI02-NUM-CONTA            PIC 9(03) VALUE ZEROS.
+          03 ARQSAI02-NUM-EMPRESTIMO       PIC 9(03) VALUE ZEROS.
+          03 ARQSAI02-NOM-CLIENTE          PIC X(40) VALUE SPACES.
+          03 ARQSAI02-TEL-CLIENTE          PIC X(15) VALUE SPACES.
+          03 ARQSAI02-EMAIL-CLIENTE        PIC X(40) VALUE SPACES.
