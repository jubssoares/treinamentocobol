@@ -0,0 +1,26 @@
+      *----------------------------------------------------------------*
+      *      BOOK DE INTERFACE COM A ROTINA UTILITARIA CALE2000        *
+      *----------------------------------------------------------------*
+      * NOME DO BOOK: I#CALE01                                         *
+      * DESCRIÇÃO   : AREA DE COMUNICACAO PARA CALCULO DE DIFERENCA    *
+      *               DE DIAS ENTRE DUAS DATAS (FUNCAO F3/SF3004)      *
+      * AUTORA      : JULIANA SOARES                                   *
+      * DATA        : 19/01/2023                                       *
+      *----------------------------------------------------------------*
+
+       01 CALE01-REGISTRO.
+          03 CALE01-ID-BLOCO                    PIC X(08).
+          03 CALE01-TAM-BLOCO                    PIC 9(05) COMP-3.
+          03 CALE01-FUNCAO                       PIC X(02).
+          03 CALE01-SUB-FUNCAO                    PIC X(06).
+          03 CALE01-COD-RETORNO                   PIC 9(04).
+          03 CALE01-COD-IDIOMA                     PIC 9(02).
+          03 CALE01-COD-LOCALIDADE                 PIC 9(02).
+          03 CALE01-FORMATO-ARGUMENTO-INI           PIC 9(03).
+          03 CALE01-VLR-ARGUMENTO-INI                PIC X(10).
+          03 CALE01-TP-INCL-ARGUMENTO-INI             PIC X(01).
+          03 CALE01-FORMATO-ARGUMENTO-FINAL            PIC 9(03).
+          03 CALE01-VLR-ARGUMENTO-FINAL                 PIC X(10).
+          03 CALE01-TP-INCL-ARGUMENTO-FINAL              PIC X(01).
+          03 CALE01-QTDE-DIAS-PERIODO                     PIC S9(07)
+                                                           COMP-3.
