@@ -15,6 +15,8 @@
       *       DDNAME                                 INCLUDE/BOOK      *
       *      ARQENT01                                  ENT04105        *
       *      ARQSAI01                                  SAI04105        *
+      *      ARQSAI02                                  REJ04105        *
+      *      ARQSAI03                                  END04105        *
       *    TABELAS:                                                    *
       *      INFO_PSSOA                                CADUB069        *
       *      ENDER_PSSOA                               CADUB018        *
@@ -45,6 +47,18 @@
 
            SELECT ARQSAI01 ASSIGN       TO UT-S-ARQSAI01
                       FILE STATUS       IS WRK-FS-ARQSAI01.
+
+           SELECT ARQSAI02 ASSIGN       TO UT-S-ARQSAI02
+                      FILE STATUS       IS WRK-FS-ARQSAI02.
+
+           SELECT ARQSAI03 ASSIGN       TO UT-S-ARQSAI03
+                      FILE STATUS       IS WRK-FS-ARQSAI03.
+
+           SELECT OPTIONAL ARQPARM ASSIGN TO UT-S-ARQPARM
+                      FILE STATUS       IS WRK-FS-ARQPARM.
+
+           SELECT ARQAUD01 ASSIGN       TO UT-S-ARQAUD01
+                      FILE STATUS       IS WRK-FS-ARQAUD01.
       *
       *
       *================================================================*
@@ -81,6 +95,51 @@
            BLOCK CONTAINS 0 RECORDS.
        01 FD-ARQSAI01             PIC X(117).
 
+      *---------------------------------------------------------------*
+      *   OUTPUT:     ARQUIVO DE CLIENTES REJEITADOS                  *
+      *               ORG. SEQUENCIAL   -   LRECL = 044               *
+      *---------------------------------------------------------------*
+
+       FD  ARQSAI02
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01 FD-ARQSAI02             PIC X(044).
+
+      *---------------------------------------------------------------*
+      *   OUTPUT:     ARQUIVO DE ENDERECOS DO CLIENTE                 *
+      *               ORG. SEQUENCIAL   -   LRECL = 113               *
+      *---------------------------------------------------------------*
+
+       FD  ARQSAI03
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01 FD-ARQSAI03             PIC X(113).
+
+      *---------------------------------------------------------------*
+      *   INPUT:      CARTAO DE PARAMETROS (OPCIONAL)                 *
+      *               ORG. SEQUENCIAL   -   LRECL = 080               *
+      *---------------------------------------------------------------*
+
+       FD  ARQPARM
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01 FD-ARQPARM              PIC X(080).
+
+      *---------------------------------------------------------------*
+      *   OUTPUT:     LOG DE AUDITORIA DE EXECUCAO (COMPARTILHADO     *
+      *               COM OS DEMAIS PROGRAMAS DO BOOK)                *
+      *               ORG. SEQUENCIAL   -   LRECL = 51                *
+      *---------------------------------------------------------------*
+
+       FD  ARQAUD01
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01 FD-ARQAUD01              PIC X(51).
+
       *
       *----------------------------------------------------------------*
        WORKING-STORAGE                 SECTION.
@@ -101,14 +160,31 @@
            03 ACU-LIDOS-ARQENT01     PIC  9(005) VALUE ZEROS.
            03 ACU-DESPREZADOS        PIC  9(005) VALUE ZEROS.
            03 ACU-GRAVA-ARQSAI01     PIC  9(005) VALUE ZEROS.
+           03 ACU-GRAVA-ARQSAI02     PIC  9(005) VALUE ZEROS.
+           03 ACU-GRAVA-ARQSAI03     PIC  9(005) VALUE ZEROS.
+           03 ACU-SEM-ALTERACAO      PIC  9(005) VALUE ZEROS.
 
        01 WRK-CABEC.
           05 WRK-CABEC-ARQSAI01   PIC  X(040) VALUE
              'COD-CLI;NOM-CLI;DATA-ATULZ;QTE-ENDER-CAD'.
+          05 WRK-CABEC-ARQSAI02   PIC  X(015) VALUE
+             'COD-CLI;MOTIVO'.
+          05 WRK-CABEC-ARQSAI03   PIC  X(042) VALUE
+             'COD-CLI;LOGRADOURO;BAIRRO;MUNICIPIO;UF;CEP'.
+
+       01 WRK-RODAPE-ARQSAI01.
+          05 WRK-ROD01-LITERAL    PIC  X(006) VALUE 'TOTAL;'.
+          05 WRK-ROD01-QTDE-CLI   PIC  ZZ.ZZ9.
+          05 FILLER               PIC  X(001) VALUE ';'.
+          05 WRK-ROD01-QTDE-ENDER PIC  ZZ.ZZ9.
+          05 FILLER               PIC  X(098) VALUE SPACES.
 
        77 WRK-ARQUIVO             PIC  X(008) VALUE SPACES.
           88 WRK-NOM-ARQENT01     VALUE 'ARQENT01'.
           88 WRK-NOM-ARQSAI01     VALUE 'ARQSAI01'.
+          88 WRK-NOM-ARQSAI02     VALUE 'ARQSAI02'.
+          88 WRK-NOM-ARQSAI03     VALUE 'ARQSAI03'.
+          88 WRK-NOM-ARQAUD01     VALUE 'ARQAUD01'.
 
        77 WRK-COMANDO             PIC  X(005) VALUE SPACES.
           88 WRK-CM-OPEN          VALUE 'OPEN '.
@@ -118,6 +194,20 @@
        
        77 WRK-QTD-ENDER          PIC S9(05) COMP-3 VALUES +0.
 
+       77 WRK-FIM-CSR-B018       PIC  X(001) VALUE 'N'.
+          88 WRK-FIM-ENDERECO    VALUE 'S'.
+
+       77 WRK-QTDE-REGS-COMMIT   PIC  9(005) VALUE 100.
+       77 WRK-CONT-COMMIT        PIC  9(005) VALUE ZEROS.
+       77 WRK-QUALIFICADOR-DB2   PIC  X(008) VALUE 'DB2PRD'.
+       77 WRK-DATA-REF-ALTERACAO-X PIC  X(010) VALUE SPACES.
+
+       01 WRK-PARM-REGISTRO.
+          05 WRK-PARM-QTDE-REGS-COMMIT PIC 9(005) VALUE ZEROS.
+          05 WRK-PARM-QUALIFICADOR-DB2 PIC X(008) VALUE SPACES.
+          05 WRK-PARM-DATA-REF-ALTERACAO PIC 9(008) VALUE ZEROS.
+          05 FILLER                   PIC X(059) VALUE SPACES.
+
       *----------------------------------------------------------------*
        01 FILLER                  PIC  X(050) VALUE
            'AREA PARA TRATAMENTO DE FILE-STATUS'.
@@ -129,6 +219,14 @@
              88 WRK-FS-ENT01-FIM  VALUE '10'.
           05 WRK-FS-ARQSAI01      PIC  X(002) VALUE SPACES.
              88 WRK-FS-SAI01-OK   VALUE '00'.
+          05 WRK-FS-ARQSAI02      PIC  X(002) VALUE SPACES.
+             88 WRK-FS-SAI02-OK   VALUE '00'.
+          05 WRK-FS-ARQSAI03      PIC  X(002) VALUE SPACES.
+             88 WRK-FS-SAI03-OK   VALUE '00'.
+          05 WRK-FS-ARQPARM       PIC  X(002) VALUE SPACES.
+             88 WRK-FS-PARM-OK    VALUE '00'.
+          05 WRK-FS-ARQAUD01      PIC  X(002) VALUE SPACES.
+             88 WRK-FS-AUD01-OK   VALUE '00'.
           05 WRK-FS-DISPLAY       PIC  X(002) VALUE SPACES.
       *
       *----------------------------------------------------------------*
@@ -138,6 +236,9 @@
       *
            COPY ENT04105.
            COPY SAI04105.
+           COPY REJ04105.
+           COPY END04105.
+           COPY AUD00105.
       *
       *----------------------------------------------------------------*
        01  FILLER                      PIC  X(013)     VALUE
@@ -157,6 +258,13 @@
            EXEC SQL
                INCLUDE CADUB018
            END-EXEC.
+      *
+           EXEC SQL DECLARE CSR-B018 CURSOR FOR
+              SELECT  DLOGR-ENDER, DBAIRR-ENDER, DMCPIO-ENDER,
+                      CUF-ENDER, CCEP-ENDER
+                   FROM  ENDER_PSSOA
+                   WHERE CCLUB = :CADUB069.CCLUB
+           END-EXEC.
       *
       *----------------------------------------------------------------*
        01 FILLER                  PIC  X(050) VALUE
@@ -193,6 +301,19 @@
        1000-INICIALIZAR SECTION.
       *----------------------------------------------------------------*
       *
+           PERFORM 3700-LER-PARAMETRO
+
+           EXEC SQL
+               SET CURRENT SQLID = :WRK-QUALIFICADOR-DB2
+           END-EXEC
+
+           IF SQLCODE NOT EQUAL ZEROS
+              MOVE 'SQLID'         TO WRK-TABELA
+              MOVE SQLCODE         TO WRK-SQLCODE
+              MOVE 16               TO RETURN-CODE
+              PERFORM 9900-ENCERRAR
+           END-IF
+
            SET  WRK-CM-OPEN            TO TRUE
            SET  WRK-NOM-ARQENT01       TO TRUE
 
@@ -210,6 +331,53 @@
               PERFORM 9000-ERROS-ARQUIVOS
            END-IF
 
+           SET  WRK-NOM-ARQSAI02       TO TRUE
+           SET  WRK-CM-OPEN            TO TRUE
+
+           OPEN OUTPUT ARQSAI02
+      *
+           IF NOT WRK-FS-SAI02-OK
+              PERFORM 9000-ERROS-ARQUIVOS
+           END-IF
+
+           SET  WRK-NOM-ARQSAI03       TO TRUE
+           SET  WRK-CM-OPEN            TO TRUE
+
+           OPEN OUTPUT ARQSAI03
+      *
+           IF NOT WRK-FS-SAI03-OK
+              PERFORM 9000-ERROS-ARQUIVOS
+           END-IF
+
+           SET  WRK-NOM-ARQAUD01       TO TRUE
+           SET  WRK-CM-OPEN            TO TRUE
+
+           OPEN EXTEND ARQAUD01
+      *
+           IF NOT WRK-FS-AUD01-OK
+              PERFORM 9000-ERROS-ARQUIVOS
+           END-IF
+
+           SET WRK-CM-WRITE            TO TRUE
+
+           WRITE FD-ARQSAI01 FROM WRK-CABEC-ARQSAI01
+
+           IF NOT WRK-FS-SAI01-OK
+              PERFORM 9000-ERROS-ARQUIVOS
+           END-IF
+
+           WRITE FD-ARQSAI02 FROM WRK-CABEC-ARQSAI02
+
+           IF NOT WRK-FS-SAI02-OK
+              PERFORM 9000-ERROS-ARQUIVOS
+           END-IF
+
+           WRITE FD-ARQSAI03 FROM WRK-CABEC-ARQSAI03
+
+           IF NOT WRK-FS-SAI03-OK
+              PERFORM 9000-ERROS-ARQUIVOS
+           END-IF
+
            PERFORM 3800-LER-ARQENT01
 
            IF WRK-FS-ENT01-FIM
@@ -225,14 +393,6 @@
               PERFORM 4100-FINALIZAR
            END-IF
 
-           SET WRK-CM-WRITE            TO TRUE
-
-           WRITE FD-ARQSAI01 FROM WRK-CABEC
-
-           IF NOT WRK-FS-SAI01-OK
-              PERFORM 9000-ERROS-ARQUIVOS
-           END-IF
-
            .
       *
       *----------------------------------------------------------------*
@@ -246,6 +406,12 @@
       *----------------------------------------------------------------*
       *
            PERFORM 3100-SELECIONAR-CLIENTE
+
+           ADD 1                   TO WRK-CONT-COMMIT
+           IF WRK-CONT-COMMIT NOT LESS WRK-QTDE-REGS-COMMIT
+              PERFORM 3960-COMMIT-DB2
+           END-IF
+
            PERFORM 3800-LER-ARQENT01
            .
       *
@@ -264,19 +430,31 @@
                       HULT_ATULZ
                    INTO  :CADUB069.IPSSOA-COPLT,
                          :CADUB069.HULT-ATULZ
-                   FROM  DB2PRD.INFO_PSSOA
+                   FROM  INFO_PSSOA
                    WHERE CCLUB = :CADUB069.CCLUB
            END-EXEC
 
            EVALUATE SQLCODE
                WHEN ZEROS
-                    MOVE ARQENT01-COD-CLI     TO ARQSAI01-COD-CLI
-                    MOVE IPSSOA-COPLT OF CADUB069 TO ARQSAI01-NOM-CLI
-                    MOVE HULT-ATULZ   OF CADUB069 TO ARQSAI01-DAT-ATULZ
-                    PERFORM 3200-CONTAR-ENDERECO
+                    IF WRK-DATA-REF-ALTERACAO-X NOT EQUAL SPACES AND
+                       HULT-ATULZ OF CADUB069 (1:10)
+                                     LESS WRK-DATA-REF-ALTERACAO-X
+                       ADD 1              TO ACU-SEM-ALTERACAO
+                    ELSE
+                       MOVE ARQENT01-COD-CLI  TO ARQSAI01-COD-CLI
+                       MOVE IPSSOA-COPLT OF CADUB069
+                                              TO ARQSAI01-NOM-CLI
+                       MOVE HULT-ATULZ   OF CADUB069
+                                              TO ARQSAI01-DAT-ATULZ
+                       PERFORM 3200-CONTAR-ENDERECO
+                    END-IF
                WHEN +100
                     DISPLAY ARQENT01-COD-CLI ' - CLIENTE INEXISTENTE'
                     ADD 1              TO ACU-DESPREZADOS
+                    MOVE ARQENT01-COD-CLI     TO ARQREJ01-COD-CLI
+                    MOVE 'CLIENTE INEXISTENTE'
+                                              TO ARQREJ01-DESC-MOTIVO
+                    PERFORM 3950-GRAVA-REJEICAO
                WHEN OTHER
                     MOVE 'INFO_PSSOA'  TO WRK-TABELA
                     MOVE SQLCODE       TO WRK-SQLCODE
@@ -290,6 +468,7 @@
                                       ' CANCELADO          *'
                     DISPLAY '*******************************'
 
+                    MOVE 16          TO RETURN-CODE
                     PERFORM 9900-ENCERRAR
 
            END-EVALUATE
@@ -299,19 +478,71 @@
       *----------------------------------------------------------------*
       *    ACESSA TABELA ENDERECOS                                     *
       *----------------------------------------------------------------*
-       3200-CONTAR-ENDERECO         SECTION. 
+       3200-CONTAR-ENDERECO         SECTION.
       *
+           MOVE ZEROS            TO WRK-QTD-ENDER
+           MOVE 'N'               TO WRK-FIM-CSR-B018
+
            EXEC SQL
-              SELECT COUNT(*)
-                   INTO :WRK-QTD-ENDER
-                   FROM DB2PRD.ENDER_PSSOA
-                   WHERE CCLUB = :CADUB069.CCLUB
-           END-EXEC.
+               OPEN CSR-B018
+           END-EXEC
+
+           EVALUATE SQLCODE
+               WHEN ZEROS
+                    CONTINUE
+               WHEN OTHER
+                    MOVE 'ENDER_PSSOA'  TO WRK-TABELA
+                    MOVE SQLCODE       TO WRK-SQLCODE
+                    DISPLAY '*******************************'
+                    DISPLAY '*       ERRO ACESSO DB2       *'
+                    DISPLAY '* TABELA : ' WRK-TABELA
+                                                  '        *'
+                    DISPLAY '* SQLCODE: ' WRK-SQLCODE
+                                             '             *'
+                    DISPLAY '* ' WRK-PROGRAMA
+                                      ' CANCELADO          *'
+                    DISPLAY '*******************************'
+
+                    MOVE 16          TO RETURN-CODE
+                    PERFORM 9900-ENCERRAR
+
+           END-EVALUATE
+
+           PERFORM 3250-LER-ENDERECO
+
+           PERFORM 3260-GRAVA-ENDERECO UNTIL WRK-FIM-ENDERECO
+
+           EXEC SQL
+               CLOSE CSR-B018
+           END-EXEC
+
+           MOVE WRK-QTD-ENDER TO ARQSAI01-QDT-ENDER
+           PERFORM 3900-GRAVA-SAIDA
+           .
+      *
+      *----------------------------------------------------------------*
+       3200-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      *    ROTINA DE LEITURA DO CURSOR DE ENDERECOS (ENDER_PSSOA)      *
+      *----------------------------------------------------------------*
+       3250-LER-ENDERECO           SECTION.
+      *
+           EXEC SQL
+               FETCH CSR-B018 INTO
+                       :DLOGR-ENDER OF CADUB018
+                      ,:DBAIRR-ENDER OF CADUB018
+                      ,:DMCPIO-ENDER OF CADUB018
+                      ,:CUF-ENDER OF CADUB018
+                      ,:CCEP-ENDER OF CADUB018
+           END-EXEC
 
            EVALUATE SQLCODE
+               WHEN +100
+                    MOVE 'S'           TO WRK-FIM-CSR-B018
                WHEN ZEROS
-                    MOVE WRK-QTD-ENDER TO ARQSAI01-QDT-ENDER
-                    PERFORM 3900-GRAVA-SAIDA
+                    CONTINUE
                WHEN OTHER
                     MOVE 'ENDER_PSSOA'  TO WRK-TABELA
                     MOVE SQLCODE       TO WRK-SQLCODE
@@ -325,11 +556,94 @@
                                       ' CANCELADO          *'
                     DISPLAY '*******************************'
 
+                    MOVE 16          TO RETURN-CODE
                     PERFORM 9900-ENCERRAR
 
            END-EVALUATE
+           .
+      *
+      *----------------------------------------------------------------*
+       3250-99-FIM.
            EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      *    GRAVA O DETALHE DE UM ENDERECO E LE O PROXIMO DO CURSOR     *
+      *----------------------------------------------------------------*
+       3260-GRAVA-ENDERECO         SECTION.
+      *
+           ADD 1                          TO WRK-QTD-ENDER
+           MOVE ARQENT01-COD-CLI          TO ARQSAI03-COD-CLI
+           MOVE DLOGR-ENDER OF CADUB018   TO ARQSAI03-LOGRADOURO
+           MOVE DBAIRR-ENDER OF CADUB018  TO ARQSAI03-BAIRRO
+           MOVE DMCPIO-ENDER OF CADUB018  TO ARQSAI03-MUNICIPIO
+           MOVE CUF-ENDER OF CADUB018     TO ARQSAI03-UF
+           MOVE CCEP-ENDER OF CADUB018    TO ARQSAI03-CEP
+
+           SET WRK-CM-WRITE  TO TRUE
+
+           WRITE FD-ARQSAI03 FROM ARQSAI03-REGISTRO
+
+           IF NOT WRK-FS-SAI03-OK
+              PERFORM 9000-ERROS-ARQUIVOS
+           END-IF
+
+           ADD 1             TO ACU-GRAVA-ARQSAI03
+
+           INITIALIZE ARQSAI03-REGISTRO
+
+           PERFORM 3250-LER-ENDERECO
+           .
       *
+      *----------------------------------------------------------------*
+       3260-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      *    LEITURA DO CARTAO DE PARAMETROS (OPCIONAL)
+      *----------------------------------------------------------------*
+       3700-LER-PARAMETRO              SECTION.
+      *----------------------------------------------------------------*
+
+           OPEN INPUT ARQPARM.
+
+           IF WRK-FS-PARM-OK
+              READ ARQPARM            INTO WRK-PARM-REGISTRO
+              IF WRK-FS-PARM-OK AND
+                 WRK-PARM-QTDE-REGS-COMMIT NOT EQUAL ZEROS
+                 MOVE WRK-PARM-QTDE-REGS-COMMIT
+                                       TO WRK-QTDE-REGS-COMMIT
+                 DISPLAY '* INTERVALO DE COMMIT VIA PARAMETRO: '
+                         WRK-QTDE-REGS-COMMIT
+              END-IF
+              IF WRK-FS-PARM-OK AND
+                 WRK-PARM-QUALIFICADOR-DB2 NOT EQUAL SPACES
+                 MOVE WRK-PARM-QUALIFICADOR-DB2
+                                       TO WRK-QUALIFICADOR-DB2
+                 DISPLAY '* QUALIFICADOR DB2 VIA PARAMETRO: '
+                         WRK-QUALIFICADOR-DB2
+              END-IF
+              IF WRK-FS-PARM-OK AND
+                 WRK-PARM-DATA-REF-ALTERACAO NOT EQUAL ZEROS
+                 MOVE WRK-PARM-DATA-REF-ALTERACAO (1:4) TO
+                      WRK-DATA-REF-ALTERACAO-X (1:4)
+                 MOVE '-'                               TO
+                      WRK-DATA-REF-ALTERACAO-X (5:1)
+                 MOVE WRK-PARM-DATA-REF-ALTERACAO (5:2) TO
+                      WRK-DATA-REF-ALTERACAO-X (6:2)
+                 MOVE '-'                               TO
+                      WRK-DATA-REF-ALTERACAO-X (8:1)
+                 MOVE WRK-PARM-DATA-REF-ALTERACAO (7:2) TO
+                      WRK-DATA-REF-ALTERACAO-X (9:2)
+                 DISPLAY '* EXTRAI SOMENTE ALTERADOS A PARTIR DE : '
+                         WRK-DATA-REF-ALTERACAO-X
+              END-IF
+              CLOSE ARQPARM
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       3700-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
       *----------------------------------------------------------------*
       *    ROTINA DE LEITURA DO ARQUIVO ARQENT01
       *----------------------------------------------------------------*
@@ -378,6 +692,113 @@
        3900-99-FIM.
            EXIT.
       *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       3950-GRAVA-REJEICAO SECTION.
+      *----------------------------------------------------------------*
+      *
+           SET WRK-CM-WRITE  TO TRUE
+
+           WRITE FD-ARQSAI02 FROM ARQREJ01-REGISTRO
+
+           IF NOT WRK-FS-SAI02-OK
+              PERFORM 9000-ERROS-ARQUIVOS
+           END-IF
+
+           ADD 1             TO ACU-GRAVA-ARQSAI02
+
+           INITIALIZE ARQREJ01-REGISTRO
+           .
+      *
+      *----------------------------------------------------------------*
+       3950-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      *    EFETUA COMMIT PERIODICO NO DB2, A CADA N REGISTROS LIDOS
+      *    (N DEFINIDO VIA CARTAO DE PARAMETROS, DEFAULT 100)
+      *----------------------------------------------------------------*
+       3960-COMMIT-DB2                 SECTION.
+      *----------------------------------------------------------------*
+
+           EXEC SQL
+               COMMIT
+           END-EXEC
+
+           IF SQLCODE NOT EQUAL ZEROS
+              MOVE 'COMMIT'       TO WRK-TABELA
+              MOVE SQLCODE        TO WRK-SQLCODE
+              DISPLAY '*******************************'
+              DISPLAY '*       ERRO ACESSO DB2       *'
+              DISPLAY '* TABELA : ' WRK-TABELA
+                                            '        *'
+              DISPLAY '* SQLCODE: ' WRK-SQLCODE
+                                       '             *'
+              DISPLAY '* ' WRK-PROGRAMA
+                                ' CANCELADO          *'
+              DISPLAY '*******************************'
+
+              MOVE 16              TO RETURN-CODE
+              PERFORM 9900-ENCERRAR
+           END-IF
+
+           MOVE ZEROS             TO WRK-CONT-COMMIT
+           .
+      *
+      *----------------------------------------------------------------*
+       3960-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      *    GRAVA O RODAPE DE TOTAIS DE CONTROLE NO CSV DE CLIENTES     *
+      *----------------------------------------------------------------*
+       3980-GRAVA-RODAPE-ARQSAI01      SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE ACU-GRAVA-ARQSAI01     TO WRK-ROD01-QTDE-CLI
+           MOVE ACU-GRAVA-ARQSAI03     TO WRK-ROD01-QTDE-ENDER
+
+           SET WRK-CM-WRITE  TO TRUE
+
+           WRITE FD-ARQSAI01 FROM WRK-RODAPE-ARQSAI01
+
+           IF NOT WRK-FS-SAI01-OK
+              PERFORM 9000-ERROS-ARQUIVOS
+           END-IF
+           .
+      *
+      *----------------------------------------------------------------*
+       3980-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      *    ROTINA DE GRAVACAO DO LOG DE AUDITORIA DE EXECUCAO          *
+      *----------------------------------------------------------------*
+       3970-GRAVAR-AUDITORIA SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE WRK-PROGRAMA           TO ARQAUD01-PROGRAMA
+           MOVE FUNCTION CURRENT-DATE(1:8)
+                                        TO ARQAUD01-DATA
+           MOVE FUNCTION CURRENT-DATE(9:6)
+                                        TO ARQAUD01-HORA
+           MOVE ACU-LIDOS-ARQENT01      TO ARQAUD01-QTDE-LIDOS
+           MOVE ACU-GRAVA-ARQSAI01      TO ARQAUD01-QTDE-GRAVA
+           MOVE RETURN-CODE             TO ARQAUD01-RETCODE
+
+           IF RETURN-CODE EQUAL ZEROS
+              MOVE 'NORMAL'             TO ARQAUD01-STATUS
+           ELSE
+              MOVE 'ERRO'               TO ARQAUD01-STATUS
+           END-IF
+
+           IF WRK-FS-AUD01-OK
+              WRITE FD-ARQAUD01         FROM ARQAUD01-REGISTRO
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       3970-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
       *----------------------------------------------------------------*
       *    ROTINA DE TRATAMENTO DE ERRO
       *----------------------------------------------------------------*
@@ -394,6 +815,8 @@
                              ' CANCELADO        *'
            DISPLAY '*****************************'
 
+           MOVE 12                TO RETURN-CODE
+
            PERFORM 9900-ENCERRAR
            .
       *
@@ -402,6 +825,8 @@
       *----------------------------------------------------------------*
        4100-FINALIZAR SECTION.
       *----------------------------------------------------------------*
+           PERFORM 3960-COMMIT-DB2
+
            SET WRK-CM-CLOSE TO TRUE.
 
            CLOSE ARQENT01.
@@ -409,11 +834,30 @@
               PERFORM 9000-ERROS-ARQUIVOS
            END-IF
 
+           PERFORM 3980-GRAVA-RODAPE-ARQSAI01
+
            CLOSE ARQSAI01.
            IF NOT WRK-FS-SAI01-OK
               PERFORM 9000-ERROS-ARQUIVOS
            END-IF
 
+           CLOSE ARQSAI02.
+           IF NOT WRK-FS-SAI02-OK
+              PERFORM 9000-ERROS-ARQUIVOS
+           END-IF
+
+           CLOSE ARQSAI03.
+           IF NOT WRK-FS-SAI03-OK
+              PERFORM 9000-ERROS-ARQUIVOS
+           END-IF
+
+           PERFORM 3970-GRAVAR-AUDITORIA
+
+           CLOSE ARQAUD01.
+           IF NOT WRK-FS-AUD01-OK
+              PERFORM 9000-ERROS-ARQUIVOS
+           END-IF
+
            DISPLAY '***************************************************'
            MOVE ACU-LIDOS-ARQENT01     TO WRK-MASK-QTREG
            DISPLAY '* QTDE REGISTROS LIDOS   : ' WRK-MASK-QTREG
@@ -421,9 +865,26 @@
            MOVE ACU-GRAVA-ARQSAI01     TO WRK-MASK-QTREG
            DISPLAY '* QTDE REGISTROS GRAVADOS: ' WRK-MASK-QTREG
                                                     '                 *'
+           MOVE ACU-GRAVA-ARQSAI02     TO WRK-MASK-QTREG
+           DISPLAY '* QTDE REGISTROS REJEITADOS: ' WRK-MASK-QTREG
+                                                    '               *'
+           MOVE ACU-GRAVA-ARQSAI03     TO WRK-MASK-QTREG
+           DISPLAY '* QTDE ENDERECOS GRAVADOS: ' WRK-MASK-QTREG
+                                                    '                 *'
            MOVE ACU-DESPREZADOS        TO WRK-MASK-QTREG
            DISPLAY '* QTDE DESPREZADOS       : ' WRK-MASK-QTREG
                                                     '                 *'
+           MOVE ACU-SEM-ALTERACAO      TO WRK-MASK-QTREG
+           DISPLAY '* QTDE SEM ALTERACAO     : ' WRK-MASK-QTREG
+                                                    '                 *'
+
+           IF ACU-LIDOS-ARQENT01 NOT EQUAL
+                 (ACU-GRAVA-ARQSAI01 + ACU-DESPREZADOS +
+                  ACU-SEM-ALTERACAO)
+              DISPLAY '*                                              *'
+              DISPLAY '* ATENCAO: LIDOS NAO FECHA COM GRAVADOS+REJEIT.*'
+           END-IF
+
            DISPLAY '*                                                 *'
            DISPLAY '* ' WRK-PROGRAMA
                              ' FIM NORMAL                             *'
@@ -437,4 +898,4 @@
       *----------------------------------------------------------------*
        9900-ENCERRAR SECTION.
       *----------------------------------------------------------------*
-           STOP RUN.
\ No newline at end of file
+           STOP RUN.
