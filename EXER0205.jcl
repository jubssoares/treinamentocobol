@@ -0,0 +1,46 @@
+//EXER0205 JOB (TREINO01),'BOOK COBOL EXER 2',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//*  JOBNAME..: EXER0205                                         *
+//*  PROGRAMA.: EXER0205 (CBL)                                   *
+//*  OBJETIVO.: EXTRAIR MOVIMENTO DE DEPOSITOS/SAQUES, VALIDAR   *
+//*             CPF E GERAR RELATORIOS DE ALERTA E RANKING.      *
+//*  AUTORA...: JULIANA SOARES                                   *
+//*--------------------------------------------------------------*
+//* HISTORICO DE ALTERACOES:                                     *
+//* 09/08/2026 JS  JCL INICIAL DO JOB                             *
+//* 09/08/2026 JS  INCLUIDO DD DO LOG DE AUDITORIA (ARQAUD01)     *
+//* 09/08/2026 JS  INCLUIDO DD DO SUBTOTAL POR MOEDA (ARQMOE01)   *
+//*             E AJUSTADO LRECL DO ARQSAI01 (107 P/ 114)         *
+//*--------------------------------------------------------------*
+//PASSO010 EXEC PGM=EXER0205
+//STEPLIB  DD DISP=SHR,DSN=TREINO.COBOL.LOADLIB
+//ARQENT01 DD DISP=SHR,DSN=TREINO.COBOL.EXER0205.ARQENT01
+//ARQPARM  DD DISP=SHR,DSN=TREINO.COBOL.EXER0205.ARQPARM
+//ARQSAI01 DD DISP=(NEW,CATLG,DELETE),
+//            DSN=TREINO.COBOL.EXER0205.ARQSAI01(+1),
+//            UNIT=SYSDA,SPACE=(TRK,(10,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=114,BLKSIZE=0)
+//ARQREJ01 DD DISP=(NEW,CATLG,DELETE),
+//            DSN=TREINO.COBOL.EXER0205.ARQREJ01,
+//            UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=62,BLKSIZE=0)
+//ARQEXC01 DD DISP=(NEW,CATLG,DELETE),
+//            DSN=TREINO.COBOL.EXER0205.ARQEXC01,
+//            UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=64,BLKSIZE=0)
+//ARQALR01 DD DISP=(NEW,CATLG,DELETE),
+//            DSN=TREINO.COBOL.EXER0205.ARQALR01,
+//            UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=30,BLKSIZE=0)
+//ARQRNK01 DD DISP=(NEW,CATLG,DELETE),
+//            DSN=TREINO.COBOL.EXER0205.ARQRNK01,
+//            UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=30,BLKSIZE=0)
+//ARQMOE01 DD DISP=(NEW,CATLG,DELETE),
+//            DSN=TREINO.COBOL.EXER0205.ARQMOE01,
+//            UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=16,BLKSIZE=0)
+//ARQAUD01 DD DISP=MOD,DSN=TREINO.COBOL.AUDITORIA.LOG
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
