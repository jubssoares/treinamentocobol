@@ -0,0 +1,20 @@
+      *----------------------------------------------------------------*
+      *      BOOK DO TREINAMENTO EM COBOL/MAINFRAME - EXERCÍCIO 5      *
+      *----------------------------------------------------------------*
+      * NOME DO BOOK: SUP05105                                         *
+      * DESCRIÇÃO   : ARQUIVO DE CRUZAMENTO DE SUPRESSAO DE CAMPANHA,  *
+      *               COM O ULTIMO CONTATO DE CAMPANHA POR CLIENTE     *
+      * TAMANHO     : 20 BYTES                                         *
+      * AUTORA      : JULIANA SOARES                                   *
+      * DATA        : 09/08/2026                                       *
+      *----------------------------------------------------------------*
+      *                       DADOS DE ENTRADA                         *
+      *----------------------------------------------------------------*
+      * COD-CLIENTE     : CODIGO DO CLIENTE (CCLUB)                    *
+      * DAT-ULT-CONTATO : DATA DO ULTIMO CONTATO DE CAMPANHA           *
+      *                   (FORMATO DD.MM.AAAA)                         *
+      *----------------------------------------------------------------*
+
+       01 ARQSUP01-REGISTRO.
+           03 ARQSUP01-COD-CLIENTE             PIC 9(10).
+           03 ARQSUP01-DAT-ULT-CONTATO         PIC X(10) VALUE SPACES.
