@@ -0,0 +1,24 @@
+      *----------------------------------------------------------------*
+      *      BOOK DO TREINAMENTO EM COBOL/MAINFRAME - EXERCICIO 1      *
+      *----------------------------------------------------------------*
+      * NOME DO BOOK: LOG01106                                         *
+      * DESCRICAO   : LOG DAS TRANSACOES DE MANUTENCAO DO CADASTRO DE  *
+      *               FUNCIONARIOS ACEITAS NA RODADA                   *
+      * TAMANHO     : 069 BYTES                                        *
+      * AUTORA      : JULIANA SOARES                                   *
+      * DATA        : 09/08/2026                                       *
+      *----------------------------------------------------------------*
+      *                       DADOS DE SAIDA                           *
+      *----------------------------------------------------------------*
+      * TIPO-TRANSACAO            'I' INCLUSAO, 'A' ALTERACAO,         *
+      *                           'E' EXCLUSAO                        *
+      * COD-FUNCO                 Codigo do funcionario                *
+      * NOM-FUNCO                 Nome do funcionario                  *
+      * RESULTADO                 Resultado da transacao               *
+      *----------------------------------------------------------------*
+
+       01 ARQSAI01-REGISTRO.
+           05 ARQSAI01-TIPO-TRANSACAO          PIC X(01).
+           05 ARQSAI01-COD-FUNCO                PIC 9(08).
+           05 ARQSAI01-NOM-FUNCO                PIC X(50).
+           05 ARQSAI01-RESULTADO                PIC X(10).
