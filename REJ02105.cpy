@@ -0,0 +1,26 @@
+      *----------------------------------------------------------------*
+      *      BOOK DO TREINAMENTO EM COBOL/MAINFRAME - EXERCÍCIO 2      *
+      *----------------------------------------------------------------*
+      * NOME DO BOOK: REJ02105                                         *
+      * DESCRIÇÃO   : ARQUIVO DE MOVIMENTOS REJEITADOS                 *
+      * TAMANHO     : 62 BYTES                                         *
+      * AUTORA      : JULIANA SOARES                                   *
+      * DATA        : 25/01/2026                                       *
+      *----------------------------------------------------------------*
+      *                       DADOS DE SAIDA                           *
+      *----------------------------------------------------------------*
+      * COD-CPF     : CPF DO CORRENTISTA                               *
+      * DIG-CPF     : DIGITO VERIFICADOR INFORMADO                     *
+      * DAT-DEPOS   : DATA DO MOVIMENTO                                *
+      * VAL-DEPOS   : VALOR DO MOVIMENTO                                *
+      * COD-MOTIVO  : CODIGO DO MOTIVO DA REJEICAO                     *
+      * DESC-MOTIVO : DESCRICAO DO MOTIVO DA REJEICAO                  *
+      *----------------------------------------------------------------*
+
+       01 ARQREJ01-REGISTRO.
+          03 ARQREJ01-COD-CPF           PIC 9(09).
+          03 ARQREJ01-DIG-CPF           PIC 9(02).
+          03 ARQREJ01-DAT-DEPOS         PIC X(10).
+          03 ARQREJ01-VAL-DEPOS         PIC S9(15)V99 COMP-3.
+          03 ARQREJ01-COD-MOTIVO        PIC 9(02).
+          03 ARQREJ01-DESC-MOTIVO       PIC X(30).
