@@ -2,22 +2,33 @@
       *      BOOK DO TREINAMENTO EM COBOL/MAINFRAME - EXERCÍCIO 2      *
       *----------------------------------------------------------------*
       * NOME DO BOOK: ENT02105                                         *
-      * DESCRIÇÃO   : ARQUIVO DE DEPOSITOS EM CONTA CORRENTE           *
-      * TAMANHO     : 30 BYTES                                         *
+      * DESCRIÇÃO   : ARQUIVO DE DEPOSITOS E SAQUES EM CONTA CORRENTE  *
+      * TAMANHO     : 34 BYTES                                         *
       * AUTORA      : JULIANA SOARES                                   *
       * DATA        : 17/01/2023                                       *
+      * ALTERACOES:                                                    *
+      *  25/01/2026 - J.SOARES - INCLUSAO DE ARQENT01-TIP-TRANS PARA   *
+      *                          DISTINGUIR DEPOSITO DE SAQUE          *
+      *  09/08/2026 - J.SOARES - INCLUSAO DE ARQENT01-COD-MOEDA PARA   *
+      *                          IDENTIFICAR A MOEDA DO MOVIMENTO      *
       *----------------------------------------------------------------*
       *                       DADOS DE ENTRADA                         *
       *----------------------------------------------------------------*
       * COD-CPF     : CPF DO CORRENTISTA                               *
       * DIG-CPF     : DIGITO VERIFICADOR DO CPF                        *
-      * DAT-DEPOS   : DATA DO DEPOSITO (DD-MM-AA)                      *
-      * VAL-DEPOS   : VALOR DO DEPOSITO                                *
+      * DAT-DEPOS   : DATA DO MOVIMENTO (DD-MM-AA)                     *
+      * VAL-DEPOS   : VALOR DO MOVIMENTO                               *
+      * TIP-TRANS   : TIPO DO MOVIMENTO (D-DEPOSITO / S-SAQUE)         *
+      * COD-MOEDA   : CODIGO DA MOEDA DO MOVIMENTO (ISO, EX: BRL/USD)  *
       *----------------------------------------------------------------*
-      
+
        01 ARQENT01-REGISTRO.
           03 ARQENT01-CPF.
              05 ARQENT01-COD-CPF        PIC 9(09) VALUE ZEROS.
              05 ARQENT01-DIG-CPF        PIC 9(02) VALUE ZEROS.
           03 ARQENT01-DAT-DEPOS         PIC X(10) VALUE SPACES.
-          03 ARQENT01-VAL-DEPOS         PIC S9(15)V99 COMP-3 VALUE +0.
\ No newline at end of file
+          03 ARQENT01-VAL-DEPOS         PIC S9(15)V99 COMP-3 VALUE +0.
+          03 ARQENT01-TIP-TRANS         PIC X(01) VALUE 'D'.
+             88 ARQENT01-TRANS-DEPOSITO             VALUE 'D'.
+             88 ARQENT01-TRANS-SAQUE                VALUE 'S'.
+          03 ARQENT01-COD-MOEDA         PIC X(03) VALUE 'BRL'.
