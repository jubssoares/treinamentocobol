@@ -0,0 +1,42 @@
+//EXER0405 JOB (TREINO01),'BOOK COBOL EXER 4',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//*  JOBNAME..: EXER0405                                         *
+//*  PROGRAMA.: EXER0405 (CBL/DB2)                                *
+//*  OBJETIVO.: CRUZAR A LISTA DE CLIENTES COM O DB2 (INFO_PSSOA  *
+//*             E ENDER_PSSOA) E GERAR O EXTRATO DE ENDERECOS.    *
+//*  AUTORA...: JULIANA SOARES                                   *
+//*--------------------------------------------------------------*
+//* HISTORICO DE ALTERACOES:                                     *
+//* 09/08/2026 JS  JCL INICIAL DO JOB                             *
+//* 09/08/2026 JS  INCLUIDO DD DO LOG DE AUDITORIA (ARQAUD01)     *
+//* 09/08/2026 JS  ARQPARM ACEITA DATA DE ALTERACAO P/ EXTRACAO   *
+//*                INCREMENTAL                                   *
+//*--------------------------------------------------------------*
+//PASSO010 EXEC PGM=IKJEFT01,DYNAMNBR=20,COND=(4,LT)
+//STEPLIB  DD DISP=SHR,DSN=DSN310.DB2L.SDSNEXIT
+//         DD DISP=SHR,DSN=DSN310.DB2L.SDSNLOAD
+//         DD DISP=SHR,DSN=TREINO.COBOL.LOADLIB
+//SYSTSPRINT DD SYSOUT=*
+//SYSTSIN  DD *
+  DSN SYSTEM(DSN1)
+  RUN PROGRAM(EXER0405) PLAN(EXER0405) LIB('TREINO.COBOL.LOADLIB')
+  END
+/*
+//ARQENT01 DD DISP=SHR,DSN=TREINO.COBOL.EXER0405.ARQENT01
+//ARQPARM  DD DISP=SHR,DSN=TREINO.COBOL.EXER0405.ARQPARM
+//ARQSAI01 DD DISP=(NEW,CATLG,DELETE),
+//            DSN=TREINO.COBOL.EXER0405.ARQSAI01(+1),
+//            UNIT=SYSDA,SPACE=(TRK,(10,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=117,BLKSIZE=0)
+//ARQSAI02 DD DISP=(NEW,CATLG,DELETE),
+//            DSN=TREINO.COBOL.EXER0405.ARQSAI02(+1),
+//            UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=44,BLKSIZE=0)
+//ARQSAI03 DD DISP=(NEW,CATLG,DELETE),
+//            DSN=TREINO.COBOL.EXER0405.ARQSAI03(+1),
+//            UNIT=SYSDA,SPACE=(TRK,(10,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=113,BLKSIZE=0)
+//ARQAUD01 DD DISP=MOD,DSN=TREINO.COBOL.AUDITORIA.LOG
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
