@@ -39,10 +39,27 @@
        FILE-CONTROL.
       *
            SELECT ARQENT01 ASSIGN      TO UT-S-ARQENT01
+                      ORGANIZATION     IS INDEXED
+                      ACCESS MODE      IS SEQUENTIAL
+                      RECORD KEY       IS FD-ARQENT01-COD-FUNCO
                       FILE STATUS      IS WRK-FS-ARQENT01.
 .
            SELECT ARQSAI01 ASSIGN       TO UT-S-ARQSAI01
                       FILE STATUS      IS WRK-FS-ARQSAI01.
+.
+           SELECT ARQSAI02 ASSIGN       TO UT-S-ARQSAI02
+                      FILE STATUS      IS WRK-FS-ARQSAI02.
+.
+           SELECT OPTIONAL ARQPARM ASSIGN TO UT-S-ARQPARM
+                      FILE STATUS      IS WRK-FS-ARQPARM.
+.
+           SELECT ARQREJ01 ASSIGN       TO UT-S-ARQREJ01
+                      FILE STATUS      IS WRK-FS-ARQREJ01.
+.
+           SELECT ARQAUD01 ASSIGN       TO UT-S-ARQAUD01
+                      FILE STATUS      IS WRK-FS-ARQAUD01.
+.
+           SELECT WRK-SD-ORDENACAO ASSIGN TO "SORTWK01".
       *
       *================================================================*
        DATA                            DIVISION.
@@ -65,18 +82,76 @@
            RECORDING MODE IS F
            LABEL RECORD   IS STANDARD
            BLOCK CONTAINS  0 RECORDS.
-       01 FD-ARQENT01             PIC X(168).
+       01 FD-ARQENT01.
+           05 FD-ARQENT01-COD-FUNCO   PIC 9(08).
+           05 FILLER                  PIC X(160).
 
       *---------------------------------------------------------------*
       *   OUTPUT:     ARQUIVO DE SAIDA                                *
-      *               ORG. SEQUENCIAL   -   LRECL = 92                *
+      *               ORG. SEQUENCIAL   -   LRECL = 111               *
       *---------------------------------------------------------------*
 
        FD  ARQSAI01
            RECORDING MODE IS F
            LABEL RECORD IS STANDARD
            BLOCK CONTAINS 0 RECORDS.
-       01 FD-ARQSAI01             PIC X(92).
+       01 FD-ARQSAI01             PIC X(111).
+
+      *---------------------------------------------------------------*
+      *   OUTPUT:     RELATORIO PAGINADO DE FUNCIONARIOS POR          *
+      *               DEPARTAMENTO                                    *
+      *               ORG. SEQUENCIAL   -   LRECL = 80                *
+      *---------------------------------------------------------------*
+
+       FD  ARQSAI02
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01 FD-ARQSAI02             PIC X(80).
+
+      *---------------------------------------------------------------*
+      *   INPUT:     CARTAO DE PARAMETROS (OPCIONAL)                   *
+      *               ORG. SEQUENCIAL   -   LRECL = 80                *
+      *---------------------------------------------------------------*
+
+       FD  ARQPARM
+           RECORDING MODE IS F
+           LABEL RECORD   IS STANDARD
+           BLOCK CONTAINS  0 RECORDS.
+       01 FD-ARQPARM              PIC X(80).
+
+      *---------------------------------------------------------------*
+      *   OUTPUT:     ARQUIVO DE DATAS DE CONTROLE REJEITADAS         *
+      *               ORG. SEQUENCIAL   -   LRECL = 100               *
+      *---------------------------------------------------------------*
+
+       FD  ARQREJ01
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01 FD-ARQREJ01             PIC X(100).
+
+      *---------------------------------------------------------------*
+      *   OUTPUT:     LOG DE AUDITORIA DE EXECUCAO (COMPARTILHADO     *
+      *               COM OS DEMAIS PROGRAMAS DO BOOK)                *
+      *               ORG. SEQUENCIAL   -   LRECL = 51                *
+      *---------------------------------------------------------------*
+
+       FD  ARQAUD01
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01 FD-ARQAUD01              PIC X(51).
+
+      *---------------------------------------------------------------*
+      *   SORT:      TRABALHO PARA ORDENACAO DA SAIDA POR DATA DE     *
+      *               EXPIRACAO (ARQSAI01)                            *
+      *---------------------------------------------------------------*
+
+       SD  WRK-SD-ORDENACAO.
+       01  WRK-SD-REGISTRO.
+           05 SD-CHAVE-DATA           PIC 9(008).
+           05 SD-DADOS-SAIDA          PIC X(111).
 
       *
       *
@@ -93,8 +168,34 @@
        77 WRK-PROGRAMA            PIC  X(008) VALUE 'EXER0105'.
        77 ACU-LIDOS-ARQENT01      PIC  9(005) VALUE ZEROS.
        77 ACU-GRAVA-ARQSAI01      PIC  9(005) VALUE ZEROS.
+       77 ACU-REJEITA-ARQENT01    PIC  9(005) VALUE ZEROS.
        77 WRK-DATA-ENTR-INV       PIC  9(008) VALUE ZEROS.
-       77 WRK-DATA-CORRENTE       PIC  9(008) VALUE ZEROS. 
+       77 WRK-DATA-CORRENTE       PIC  9(008) VALUE ZEROS.
+      *
+       01 WRK-PARM-REGISTRO.
+          05 WRK-PARM-DATA-REF    PIC  9(008) VALUE ZEROS.
+          05 FILLER               PIC  X(072) VALUE SPACES.
+      *
+       77 WRK-CALE2000            PIC  X(008) VALUE 'CALE2000'.
+       77 WRK-STATUS-VENCIMENTO   PIC  X(015) VALUE SPACES.
+      *
+       01 WRK-SW-DATA-CONTROLE    PIC  X(001) VALUE 'S'.
+          88 WRK-DATA-VALIDA                  VALUE 'S'.
+          88 WRK-DATA-INVALIDA                VALUE 'N'.
+      *
+       01 WRK-SW-SORT-CONTROLE    PIC  X(001) VALUE 'N'.
+          88 WRK-SORT-FIM                     VALUE 'S'.
+      *
+       01 WRK-SW-ERRO-FATAL       PIC  X(001) VALUE 'N'.
+          88 WRK-ERRO-FATAL                   VALUE 'S'.
+      *
+       01 WRK-MOTIVO-REJEICAO.
+          05 WRK-COD-MOTIVO-REJEICAO    PIC  9(002) VALUE ZEROS.
+          05 WRK-DESC-MOTIVO-REJEICAO   PIC  X(030) VALUE SPACES.
+      *
+       01 WRK-CABEC-REJ.
+          05 WRK-CABEC-ARQREJ01   PIC  X(058) VALUE
+          'CODIGO;NOME DO FUNCIONARIO;DATA;MOTIVO;DESCRICAO DO MOTIVO'.
       *
        01 WRK-DATA-CONTR-INV.
           05 WRK-ANO              PIC  9(004) VALUE ZEROS.
@@ -102,9 +203,66 @@
           05 WRK-DIA              PIC  9(002) VALUE ZEROS.
        
        01 WRK-CABEC.
-          05 WRK-CABEC-ARQSAI01   PIC  X(048) VALUE
-                'NOME DO FUNCIONARIO;ESCRITORIO;DATA DE EXPIRACAO'.             
-           
+          05 WRK-CABEC-ARQSAI01   PIC  X(055) VALUE
+             'NOME DO FUNCIONARIO;ESCRITORIO;DATA DE EXPIRACAO;STATUS'.
+
+       01 WRK-RODAPE.
+          05 FILLER               PIC  X(006) VALUE 'TOTAL;'.
+          05 WRK-RODAPE-LIDOS     PIC  9(005).
+          05 FILLER               PIC  X(001) VALUE ';'.
+          05 WRK-RODAPE-GRAVA     PIC  9(005).
+      *
+       77 WRK-QTDE-DEPTOS         PIC  9(003) VALUE ZEROS.
+       77 WRK-IDX-DEPTO           PIC  9(003) VALUE ZEROS.
+      *
+       01 WRK-TAB-DEPTO.
+          05 WRK-TAB-DEPTO-OCR  OCCURS 50 TIMES.
+             10 WRK-TAB-COD-DEPTO     PIC 9(15) VALUE ZEROS.
+             10 WRK-TAB-NOM-DEPTO     PIC X(55) VALUE SPACES.
+             10 WRK-TAB-QTDE-DEPTO    PIC 9(05) VALUE ZEROS.
+
+      *----------------------------------------------------------------*
+      *    AREA DO RELATORIO PAGINADO DE FUNCIONARIOS POR DEPARTAMENTO *
+      *----------------------------------------------------------------*
+       77 WRK-QTDE-LINHAS-PAGINA  PIC  9(003) VALUE 015.
+       77 WRK-CONT-LINHA-PAGINA   PIC  9(003) VALUE ZEROS.
+       77 WRK-NUM-PAGINA          PIC  9(003) VALUE ZEROS.
+       77 WRK-TOTAL-FUNC-RELAT    PIC  9(005) VALUE ZEROS.
+
+       01 WRK-CAB1-RELATORIO.
+          05 FILLER               PIC X(044) VALUE
+             'RELATORIO DE FUNCIONARIOS POR DEPARTAMENTO'.
+          05 FILLER               PIC X(015) VALUE '        PAGINA:'.
+          05 WRK-CAB1-PAGINA      PIC ZZ9.
+          05 FILLER               PIC X(018) VALUE SPACES.
+
+       01 WRK-CAB2-RELATORIO.
+          05 FILLER               PIC X(011) VALUE 'PROGRAMA: '.
+          05 WRK-CAB2-PROGRAMA    PIC X(008) VALUE SPACES.
+          05 FILLER               PIC X(008) VALUE '  DATA: '.
+          05 WRK-CAB2-DATA        PIC X(010) VALUE SPACES.
+          05 FILLER               PIC X(043) VALUE SPACES.
+
+       01 WRK-CAB3-RELATORIO.
+          05 FILLER               PIC X(003) VALUE SPACES.
+          05 FILLER               PIC X(014) VALUE 'CODIGO DEPTO'.
+          05 FILLER               PIC X(002) VALUE SPACES.
+          05 FILLER               PIC X(030) VALUE
+             'NOME DO DEPARTAMENTO'.
+          05 FILLER               PIC X(005) VALUE SPACES.
+          05 FILLER               PIC X(026) VALUE 'QTDE FUNCIONARIOS'.
+
+       01 WRK-CAB4-RELATORIO      PIC X(080) VALUE SPACES.
+
+       01 WRK-ROD-RELATORIO.
+          05 FILLER               PIC X(025) VALUE
+             'TOTAL DE DEPARTAMENTOS: '.
+          05 WRK-ROD-QTDE-DEPTOS  PIC ZZ9.
+          05 FILLER               PIC X(028) VALUE
+             '    TOTAL DE FUNCIONARIOS: '.
+          05 WRK-ROD-TOTAL-FUNC   PIC ZZZZ9.
+          05 FILLER               PIC X(019) VALUE SPACES.
+
       *----------------------------------------------------------------
        01 FILLER                  PIC  X(050) VALUE
              'AREA PARA TRATAMENTO DE FILE-STATUS'.
@@ -118,6 +276,19 @@
       *
        01 WRK-FS-ARQSAI01         PIC  X(002) VALUE SPACES.
           88 WRK-FS-SAI01-OK                  VALUE '00'.
+      *
+       01 WRK-FS-ARQSAI02         PIC  X(002) VALUE SPACES.
+          88 WRK-FS-SAI02-OK                  VALUE '00'.
+      *
+       01 WRK-FS-ARQPARM          PIC  X(002) VALUE SPACES.
+          88 WRK-FS-PARM-OK                   VALUE '00'.
+          88 WRK-FS-PARM-NAO-ENCONTRADO        VALUE '35'.
+      *
+       01 WRK-FS-ARQREJ01         PIC  X(002) VALUE SPACES.
+          88 WRK-FS-REJ01-OK                  VALUE '00'.
+      *
+       01 WRK-FS-ARQAUD01         PIC  X(002) VALUE SPACES.
+          88 WRK-FS-AUD01-OK                  VALUE '00'.
       *
       *----------------------------------------------------------------*
        01 FILLER                  PIC  X(050) VALUE
@@ -128,6 +299,10 @@
 
            COPY ENT01105.
            COPY SAI01105.
+           COPY SAI01205.
+           COPY REJ01105.
+           COPY AUD00105.
+           COPY 'I#CALE01'.
 
       *----------------------------------------------------------------*
        01 FILLER                  PIC  X(050) VALUE
@@ -145,9 +320,16 @@
       *
            PERFORM 1000-INICIALIZAR
       *
-           PERFORM 3000-PROCESSAR UNTIL WRK-FS-ENT01-FIM
+           SORT WRK-SD-ORDENACAO
+                ASCENDING KEY SD-CHAVE-DATA
+                INPUT PROCEDURE 2000-SELECIONAR-ENTRADA
+                OUTPUT PROCEDURE 2500-GRAVAR-SAIDA-ORDENADA
       *
-           PERFORM 4000-FINALIZAR
+           IF WRK-ERRO-FATAL
+              PERFORM 9100-ERROS-ARQUIVOS
+           ELSE
+              PERFORM 4000-FINALIZAR
+           END-IF
            .
       *
       *----------------------------------------------------------------*
@@ -161,46 +343,60 @@
        1000-INICIALIZAR SECTION.
       *----------------------------------------------------------------*
       *
-           OPEN INPUT ARQENT01
-                OUTPUT ARQSAI01
+           OPEN OUTPUT ARQSAI01
+                OUTPUT ARQSAI02
+                OUTPUT ARQREJ01
       *
-           IF WRK-FS-ENT01-OK AND WRK-FS-ARQSAI01
-              MOVE FUNCTION CURRENT-DATE(1:8) TO WRK-DATA-CORRENTE  
-           ELSE 
+           IF WRK-FS-SAI01-OK AND WRK-FS-SAI02-OK AND WRK-FS-REJ01-OK
+              MOVE FUNCTION CURRENT-DATE(1:8) TO WRK-DATA-CORRENTE
+              PERFORM 3700-LER-PARAMETRO
+           ELSE
               DISPLAY '************************************************'
-              DISPLAY '*       ERRO EM OPERAÇÃO COM ARQUIVOS          *'
+              DISPLAY '*       ERRO EM OPERACAO COM ARQUIVOS          *'
               DISPLAY '* COMANDO: OPEN                                *'
-              DISPLAY '* FILE-STATUS ENT:' WRK-FS-ARQENT01 '          *'
               DISPLAY '* FILE-STATUS SAI:' WRK-FS-ARQSAI01 '          *'
+              DISPLAY '* FILE-STATUS SAI02:' WRK-FS-ARQSAI02 '       *'
+              DISPLAY '* FILE-STATUS REJ:' WRK-FS-ARQREJ01 '          *'
               DISPLAY '* PROGRAMA EXER0105 CANCELADO                  *'
               DISPLAY '************************************************'
               PERFORM 9100-ERROS-ARQUIVOS
-           END-IF 
-           
-           PERFORM 3800-LER-CADASTRO
-           
-           IF WRK-FS-ENT01-FIM
+           END-IF
+
+           WRITE FD-ARQSAI01 FROM WRK-CABEC.
+           IF NOT WRK-FS-SAI01-OK
               DISPLAY '************************************************'
-              DISPLAY '*       ERRO EM OPERAÇÃO COM ARQUIVOS          *'
-              DISPLAY '* COMANDO: VAZIO                               *'
-              DISPLAY '* ARQUIVO: ENT01105                            *'
-              DISPLAY '* FILE-STATUS:' WRK-FS-ARQENT01 '              *'
+              DISPLAY '*       ERRO EM OPERACAO COM ARQUIVOS          *'
+              DISPLAY '* COMANDO: WRITE                               *'
+              DISPLAY '* ARQUIVO: SAI01105                            *'
+              DISPLAY '* FILE-STATUS:' WRK-FS-ARQSAI01 '*'
               DISPLAY '* PROGRAMA EXER0105 CANCELADO                  *'
               DISPLAY '************************************************'
               PERFORM 9100-ERROS-ARQUIVOS
-           END-IF 
+           END-IF
 
-           WRITE FD-ARQSAI01 FROM WRK-CABEC.
-           IF NOT WRK-FS-SAI01-OK 
+           WRITE FD-ARQREJ01 FROM WRK-CABEC-REJ.
+           IF NOT WRK-FS-REJ01-OK
               DISPLAY '************************************************'
-              DISPLAY '*       ERRO EM OPERAÇÃO COM ARQUIVOS          *'
+              DISPLAY '*       ERRO EM OPERACAO COM ARQUIVOS          *'
               DISPLAY '* COMANDO: WRITE                               *'
-              DISPLAY '* ARQUIVO: SAI01105                            *'
-              DISPLAY '* FILE-STATUS:' WRK-FS-ARQSAI01 '*'
+              DISPLAY '* ARQUIVO: REJ01105                            *'
+              DISPLAY '* FILE-STATUS:' WRK-FS-ARQREJ01              '*'
+              DISPLAY '* PROGRAMA EXER0105 CANCELADO                  *'
+              DISPLAY '************************************************'
+              PERFORM 9100-ERROS-ARQUIVOS
+           END-IF
+
+           OPEN EXTEND ARQAUD01
+           IF NOT WRK-FS-AUD01-OK
+              DISPLAY '************************************************'
+              DISPLAY '*       ERRO EM OPERACAO COM ARQUIVOS          *'
+              DISPLAY '* COMANDO: OPEN                                *'
+              DISPLAY '* ARQUIVO: AUD00105                            *'
+              DISPLAY '* FILE-STATUS:' WRK-FS-ARQAUD01               '*'
               DISPLAY '* PROGRAMA EXER0105 CANCELADO                  *'
               DISPLAY '************************************************'
               PERFORM 9100-ERROS-ARQUIVOS
-           END-IF 
+           END-IF
 
            .
 
@@ -210,32 +406,233 @@
            EXIT.
       *----------------------------------------------------------------
       *----------------------------------------------------------------*
-      *    ROTINA DE PROCESSAMENTO PRINCIPAL
+      *    ROTINA DE SELECAO DOS REGISTROS A ORDENAR (INPUT PROCEDURE) *
       *----------------------------------------------------------------*
-       3000-PROCESSAR SECTION.
+       2000-SELECIONAR-ENTRADA SECTION.
       *----------------------------------------------------------------*
       *
-           MOVE ARQENT01-DAT-DIA TO WRK-DIA
-           MOVE ARQENT01-DAT-MES TO WRK-MES
-           MOVE ARQENT01-DAT-ANO  TO WRK-ANO
+           OPEN INPUT ARQENT01
 
-           IF WRK-DATA-CONTR-INV LESS WRK-DATA-CORRENTE 
-              PERFORM 3900-GRAVAR-SAIDA
+           IF NOT WRK-FS-ENT01-OK
+              DISPLAY '************************************************'
+              DISPLAY '*       ERRO EM OPERACAO COM ARQUIVOS          *'
+              DISPLAY '* COMANDO: OPEN                                *'
+              DISPLAY '* ARQUIVO: ENT01105                            *'
+              DISPLAY '* FILE-STATUS:' WRK-FS-ARQENT01 '              *'
+              DISPLAY '* PROGRAMA EXER0105 CANCELADO                  *'
+              DISPLAY '************************************************'
+              SET WRK-ERRO-FATAL TO TRUE
            ELSE
-              MOVE '.' TO ARQENT01-DAT-CNTRL(3:1)
-                          ARQENT01-DAT-CNTRL(6:1)
-                                          
+              PERFORM 3800-LER-CADASTRO
+
+              PERFORM 2050-TRATAR-REGISTRO
+                 UNTIL WRK-FS-ENT01-FIM OR WRK-ERRO-FATAL
+
+              CLOSE ARQENT01
+           END-IF
+           .
+      *
+      *----------------------------------------------------------------*
+       2000-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      *    ROTINA DE TRATAMENTO DE CADA REGISTRO LIDO                 *
+      *----------------------------------------------------------------*
+       2050-TRATAR-REGISTRO SECTION.
+      *----------------------------------------------------------------*
+      *
+           PERFORM 3050-VALIDA-DATA-CONTROLE
+
+           IF WRK-DATA-INVALIDA
+              PERFORM 3960-GRAVAR-REJEITO
+           ELSE
+              IF WRK-DATA-CONTR-INV LESS WRK-DATA-CORRENTE
+                 MOVE 'VALIDO'          TO WRK-STATUS-VENCIMENTO
+                 PERFORM 3900-GRAVAR-SAIDA
+              ELSE
+                 PERFORM 3600-VERIFICA-VENCTO-PROXIMO
+              END-IF
+           END-IF
+
+           PERFORM 3800-LER-CADASTRO
+           .
+      *
+      *----------------------------------------------------------------*
+       2050-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      *    ROTINA DE GRAVACAO DA SAIDA JA ORDENADA (OUTPUT PROCEDURE)  *
+      *----------------------------------------------------------------*
+       2500-GRAVAR-SAIDA-ORDENADA SECTION.
+      *----------------------------------------------------------------*
+      *
+           RETURN WRK-SD-ORDENACAO
+              AT END
+                 SET WRK-SORT-FIM TO TRUE
+           END-RETURN
+
+           PERFORM 2550-GRAVAR-REGISTRO-ORDENADO
+              UNTIL WRK-SORT-FIM OR WRK-ERRO-FATAL
+           .
+      *
+      *----------------------------------------------------------------*
+       2500-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      *    ROTINA DE GRAVACAO DE UM REGISTRO JA ORDENADO               *
+      *----------------------------------------------------------------*
+       2550-GRAVAR-REGISTRO-ORDENADO SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE SD-DADOS-SAIDA TO ARQSAI01-REGISTRO
+
+           WRITE FD-ARQSAI01 FROM ARQSAI01-REGISTRO.
+
+           IF NOT WRK-FS-SAI01-OK
               DISPLAY '************************************************'
-              DISPLAY '* NOME: ' ARQENT01-COD-FUNCO(1:23)
-              DISPLAY '* DATA: ' ARQENT01-DAT-CNTRL 
+              DISPLAY '*       ERRO EM OPERACAO COM ARQUIVOS          *'
+              DISPLAY '* COMANDO: WRITE                               *'
+              DISPLAY '* ARQUIVO: SAI01105                            *'
+              DISPLAY '* FILE-STATUS:' WRK-FS-ARQSAI01               '*'
+              DISPLAY '* PROGRAMA EXER0105 CANCELADO                  *'
               DISPLAY '************************************************'
+              SET WRK-ERRO-FATAL TO TRUE
            END-IF
 
-           PERFORM 3800-LER-CADASTRO 
+           RETURN WRK-SD-ORDENACAO
+              AT END
+                 SET WRK-SORT-FIM TO TRUE
+           END-RETURN
            .
       *
       *----------------------------------------------------------------*
-       3000-99-FIM.                    
+       2550-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      *    ROTINA DE VALIDACAO DA DATA DE CONTROLE                    *
+      *----------------------------------------------------------------*
+       3050-VALIDA-DATA-CONTROLE SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE 'S' TO WRK-SW-DATA-CONTROLE
+           MOVE ZEROS TO WRK-COD-MOTIVO-REJEICAO
+           MOVE SPACES TO WRK-DESC-MOTIVO-REJEICAO
+
+           MOVE ARQENT01-DAT-CNTRL(1:2) TO WRK-DIA
+           MOVE ARQENT01-DAT-CNTRL(4:2) TO WRK-MES
+           MOVE ARQENT01-DAT-CNTRL(7:4) TO WRK-ANO
+
+           EVALUATE TRUE
+              WHEN ARQENT01-DAT-CNTRL(1:2) NOT NUMERIC
+                OR ARQENT01-DAT-CNTRL(4:2) NOT NUMERIC
+                OR ARQENT01-DAT-CNTRL(7:4) NOT NUMERIC
+                 MOVE 'N'  TO WRK-SW-DATA-CONTROLE
+                 MOVE 01   TO WRK-COD-MOTIVO-REJEICAO
+                 MOVE 'DATA DE CONTROLE NAO NUMERICA'
+                           TO WRK-DESC-MOTIVO-REJEICAO
+              WHEN WRK-MES LESS 01 OR WRK-MES GREATER 12
+                 MOVE 'N'  TO WRK-SW-DATA-CONTROLE
+                 MOVE 02   TO WRK-COD-MOTIVO-REJEICAO
+                 MOVE 'MES DE CONTROLE INVALIDO'
+                           TO WRK-DESC-MOTIVO-REJEICAO
+              WHEN WRK-DIA LESS 01 OR WRK-DIA GREATER 31
+                 MOVE 'N'  TO WRK-SW-DATA-CONTROLE
+                 MOVE 03   TO WRK-COD-MOTIVO-REJEICAO
+                 MOVE 'DIA DE CONTROLE INVALIDO'
+                           TO WRK-DESC-MOTIVO-REJEICAO
+              WHEN WRK-DATA-CONTR-INV EQUAL ZEROS
+                 MOVE 'N'  TO WRK-SW-DATA-CONTROLE
+                 MOVE 04   TO WRK-COD-MOTIVO-REJEICAO
+                 MOVE 'DATA DE CONTROLE ZERADA'
+                           TO WRK-DESC-MOTIVO-REJEICAO
+           END-EVALUATE
+           .
+      *----------------------------------------------------------------*
+       3050-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      *    ROTINA DE VERIFICACAO DE VENCIMENTO PROXIMO (ATE 30 DIAS)   *
+      *----------------------------------------------------------------*
+       3600-VERIFICA-VENCTO-PROXIMO SECTION.
+      *----------------------------------------------------------------*
+
+           INITIALIZE CALE01-REGISTRO.
+
+           MOVE 'CALE0001'            TO CALE01-ID-BLOCO
+           MOVE LENGTH                OF CALE01-REGISTRO
+                                       TO CALE01-TAM-BLOCO.
+           MOVE 'F3'                  TO CALE01-FUNCAO.
+           MOVE 'SF3004'              TO CALE01-SUB-FUNCAO.
+
+      * 003: PARAMETRO INDICA FORMATO AAAAMMDD
+
+           MOVE  003                  TO CALE01-FORMATO-ARGUMENTO-INI
+           MOVE WRK-DATA-CORRENTE     TO CALE01-VLR-ARGUMENTO-INI.
+
+           MOVE  003                  TO CALE01-FORMATO-ARGUMENTO-FINAL
+           MOVE WRK-DATA-CONTR-INV    TO CALE01-VLR-ARGUMENTO-FINAL.
+
+           MOVE 'I'                   TO CALE01-TP-INCL-ARGUMENTO-INI
+                                         CALE01-TP-INCL-ARGUMENTO-FINAL
+
+           MOVE ZEROS                 TO CALE01-COD-IDIOMA
+           MOVE ZEROS                 TO CALE01-COD-LOCALIDADE
+
+           CALL WRK-CALE2000          USING CALE01-REGISTRO.
+
+           EVALUATE CALE01-COD-RETORNO
+
+           WHEN ZEROS
+      * RETORNO OK DA ROTINA
+               IF CALE01-QTDE-DIAS-PERIODO NOT GREATER 30
+                  MOVE 'PROX VENCIMENTO' TO WRK-STATUS-VENCIMENTO
+                  PERFORM 3900-GRAVAR-SAIDA
+               ELSE
+                  MOVE '.' TO ARQENT01-DAT-CNTRL(3:1)
+                              ARQENT01-DAT-CNTRL(6:1)
+
+                  DISPLAY '********************************************'
+                  DISPLAY '* NOME: ' ARQENT01-NOM-FUNCO(1:23)
+                  DISPLAY '* DATA: ' ARQENT01-DAT-CNTRL
+                  DISPLAY '********************************************'
+               END-IF
+           WHEN OTHER
+      * RETORNO NAO OK DA ROTINA
+               DISPLAY '********************************************'
+               DISPLAY '*        ERRO NA ROTINA CALE2000           *'
+               DISPLAY '********************************************'
+               SET WRK-ERRO-FATAL TO TRUE
+           END-EVALUATE
+           .
+      *----------------------------------------------------------------*
+       3600-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      *    ROTINA DE LEITURA DO CARTAO DE PARAMETROS (DATA-REFERENCIA) *
+      *----------------------------------------------------------------*
+       3700-LER-PARAMETRO SECTION.
+      *----------------------------------------------------------------*
+
+           OPEN INPUT ARQPARM.
+
+           IF WRK-FS-PARM-OK
+              READ ARQPARM INTO WRK-PARM-REGISTRO
+              IF WRK-FS-PARM-OK AND WRK-PARM-DATA-REF NOT EQUAL ZEROS
+                 MOVE WRK-PARM-DATA-REF TO WRK-DATA-CORRENTE
+                 DISPLAY '* DATA DE REFERENCIA VIA PARAMETRO: '
+                         WRK-DATA-CORRENTE
+              END-IF
+              CLOSE ARQPARM
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       3700-99-FIM.
            EXIT.
       *----------------------------------------------------------------*
       *----------------------------------------------------------------*
@@ -252,13 +649,13 @@
               END-IF 
            ELSE
               DISPLAY '************************************************'
-              DISPLAY '*       ERRO EM OPERAÇÃO COM ARQUIVOS          *'
+              DISPLAY '*       ERRO EM OPERACAO COM ARQUIVOS          *'
               DISPLAY '* COMANDO: READ                                *'
               DISPLAY '* ARQUIVO: ENT01105                            *'
               DISPLAY '* FILE-STATUS:' WRK-FS-ARQENT01               '*'
               DISPLAY '* PROGRAMA EXER0105 CANCELADO                  *'
               DISPLAY '************************************************'
-              PERFORM 9100-ERROS-ARQUIVOS
+              SET WRK-ERRO-FATAL TO TRUE
            END-IF
            .
 
@@ -276,24 +673,145 @@
            MOVE ARQENT01-DAT-CNTRL TO ARQSAI01-DAT-CNTRL
            MOVE '.' TO ARQSAI01-DAT-CNTRL(3:1)
                        ARQSAI01-DAT-CNTRL(6:1)
+           MOVE WRK-STATUS-VENCIMENTO TO ARQSAI01-STATUS
 
-           WRITE FD-ARQSAI01 FROM ARQSAI01-REGISTRO.
+           PERFORM 3970-ACUMULA-DEPTO
 
-           IF NOT WRK-FS-SAI01-OK 
+           MOVE WRK-DATA-CONTR-INV  TO SD-CHAVE-DATA
+           MOVE ARQSAI01-REGISTRO   TO SD-DADOS-SAIDA
+
+           RELEASE WRK-SD-REGISTRO.
+
+           COMPUTE ACU-GRAVA-ARQSAI01 = ACU-GRAVA-ARQSAI01 + 1.
+           
+      *----------------------------------------------------------------*
+       3900-99-FIM.                    
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      *    ROTINA DE GRAVACAO DO RODAPE DE CONTROLE
+      *----------------------------------------------------------------*
+       3950-GRAVAR-RODAPE SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE ACU-LIDOS-ARQENT01 TO WRK-RODAPE-LIDOS
+           MOVE ACU-GRAVA-ARQSAI01 TO WRK-RODAPE-GRAVA
+
+           WRITE FD-ARQSAI01 FROM WRK-RODAPE.
+
+           IF NOT WRK-FS-SAI01-OK
               DISPLAY '************************************************'
-              DISPLAY '*       ERRO EM OPERAÇÃO COM ARQUIVOS          *'
+              DISPLAY '*       ERRO EM OPERACAO COM ARQUIVOS          *'
               DISPLAY '* COMANDO: WRITE                               *'
               DISPLAY '* ARQUIVO: SAI01105                            *'
               DISPLAY '* FILE-STATUS:' WRK-FS-ARQSAI01               '*'
               DISPLAY '* PROGRAMA EXER0105 CANCELADO                  *'
               DISPLAY '************************************************'
               PERFORM 9100-ERROS-ARQUIVOS
-           END-IF 
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       3950-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      *    ROTINA DE ACUMULACAO DO RESUMO POR DEPARTAMENTO             *
+      *----------------------------------------------------------------*
+       3970-ACUMULA-DEPTO SECTION.
+      *----------------------------------------------------------------*
 
-           COMPUTE ACU-GRAVA-ARQSAI01 = ACU-GRAVA-ARQSAI01 + 1.
-           
+           MOVE 1 TO WRK-IDX-DEPTO
+
+           PERFORM 3971-PROCURA-DEPTO
+              UNTIL WRK-IDX-DEPTO GREATER WRK-QTDE-DEPTOS
+                 OR WRK-TAB-COD-DEPTO(WRK-IDX-DEPTO)
+                                  EQUAL ARQENT01-COD-DEPTO
+
+           IF WRK-IDX-DEPTO GREATER WRK-QTDE-DEPTOS
+              IF WRK-QTDE-DEPTOS LESS 50
+                 ADD 1 TO WRK-QTDE-DEPTOS
+                 MOVE ARQENT01-COD-DEPTO
+                           TO WRK-TAB-COD-DEPTO(WRK-QTDE-DEPTOS)
+                 MOVE ARQENT01-NOM-DEPTO
+                           TO WRK-TAB-NOM-DEPTO(WRK-QTDE-DEPTOS)
+                 MOVE 1    TO WRK-TAB-QTDE-DEPTO(WRK-QTDE-DEPTOS)
+              END-IF
+           ELSE
+              ADD 1 TO WRK-TAB-QTDE-DEPTO(WRK-IDX-DEPTO)
+           END-IF
+           .
       *----------------------------------------------------------------*
-       3900-99-FIM.                    
+       3970-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       3971-PROCURA-DEPTO SECTION.
+      *----------------------------------------------------------------*
+
+           ADD 1 TO WRK-IDX-DEPTO
+           .
+      *----------------------------------------------------------------*
+       3971-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      *    ROTINA DE GRAVACAO DO REGISTRO DE DATA REJEITADA            *
+      *----------------------------------------------------------------*
+       3960-GRAVAR-REJEITO SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE ARQENT01-COD-FUNCO    TO ARQREJ01-COD-FUNCO
+           MOVE ARQENT01-NOM-FUNCO    TO ARQREJ01-NOM-FUNCO
+           MOVE ARQENT01-DAT-CNTRL    TO ARQREJ01-DAT-CNTRL
+           MOVE WRK-COD-MOTIVO-REJEICAO  TO ARQREJ01-COD-MOTIVO
+           MOVE WRK-DESC-MOTIVO-REJEICAO TO ARQREJ01-DESC-MOTIVO
+
+           WRITE FD-ARQREJ01 FROM ARQREJ01-REGISTRO.
+
+           IF NOT WRK-FS-REJ01-OK
+              DISPLAY '************************************************'
+              DISPLAY '*       ERRO EM OPERACAO COM ARQUIVOS          *'
+              DISPLAY '* COMANDO: WRITE                               *'
+              DISPLAY '* ARQUIVO: REJ01105                            *'
+              DISPLAY '* FILE-STATUS:' WRK-FS-ARQREJ01              '*'
+              DISPLAY '* PROGRAMA EXER0105 CANCELADO                  *'
+              DISPLAY '************************************************'
+              SET WRK-ERRO-FATAL TO TRUE
+           END-IF
+
+           COMPUTE ACU-REJEITA-ARQENT01 = ACU-REJEITA-ARQENT01 + 1.
+
+      *----------------------------------------------------------------*
+       3960-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      *    ROTINA DE GRAVACAO DO LOG DE AUDITORIA DE EXECUCAO          *
+      *----------------------------------------------------------------*
+       3980-GRAVAR-AUDITORIA SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE WRK-PROGRAMA           TO ARQAUD01-PROGRAMA
+           MOVE FUNCTION CURRENT-DATE(1:8)
+                                        TO ARQAUD01-DATA
+           MOVE FUNCTION CURRENT-DATE(9:6)
+                                        TO ARQAUD01-HORA
+           MOVE ACU-LIDOS-ARQENT01      TO ARQAUD01-QTDE-LIDOS
+           MOVE ACU-GRAVA-ARQSAI01      TO ARQAUD01-QTDE-GRAVA
+           MOVE RETURN-CODE             TO ARQAUD01-RETCODE
+
+           IF RETURN-CODE EQUAL ZEROS
+              MOVE 'NORMAL'             TO ARQAUD01-STATUS
+           ELSE
+              MOVE 'ERRO'               TO ARQAUD01-STATUS
+           END-IF
+
+           IF WRK-FS-AUD01-OK
+              WRITE FD-ARQAUD01         FROM ARQAUD01-REGISTRO
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       3980-99-FIM.
            EXIT.
       *----------------------------------------------------------------*
       *----------------------------------------------------------------*
@@ -301,8 +819,18 @@
       *----------------------------------------------------------------*
        4000-FINALIZAR SECTION.
       *----------------------------------------------------------------*
-            CLOSE ARQENT01  
-            CLOSE ARQSAI01  
+            IF WRK-FS-SAI01-OK
+               PERFORM 3950-GRAVAR-RODAPE
+            END-IF
+
+            PERFORM 3980-GRAVAR-AUDITORIA
+
+            PERFORM 4100-GERAR-RELATORIO-DEPTO
+
+            CLOSE ARQSAI01
+            CLOSE ARQSAI02
+            CLOSE ARQREJ01
+            CLOSE ARQAUD01
            IF NOT WRK-FS-SAI01-OK AND WRK-FS-ENT01-FIM
               DISPLAY '************************************************'
               DISPLAY '*       ERRO EM OPERACAO COM ARQUIVOS          *'
@@ -311,28 +839,210 @@
               DISPLAY '* FILE-STATUS SAI:' WRK-FS-ARQSAI01           '*'
               DISPLAY '* PROGRAMA EXER0102 CANCELADO                  *'
               DISPLAY '************************************************'
-           END-IF  
-              
+           END-IF
+
+           IF NOT WRK-FS-SAI02-OK
+              DISPLAY '************************************************'
+              DISPLAY '*       ERRO EM OPERACAO COM ARQUIVOS          *'
+              DISPLAY '* COMANDO: CLOSE                               *'
+              DISPLAY '* FILE-STATUS SAI02:' WRK-FS-ARQSAI02         '*'
+              DISPLAY '* PROGRAMA EXER0105 CANCELADO                  *'
+              DISPLAY '************************************************'
+           END-IF
+
             DISPLAY '**************************************************'
             DISPLAY '* QTDE DE REGISTROS LIDOS:' ACU-LIDOS-ARQENT01  '*'
             DISPLAY '* QTDE DE REGISTROS GRAVADOS:'ACU-GRAVA-ARQSAI01'*'
+            DISPLAY '* QTDE DE REJEITADOS:' ACU-REJEITA-ARQENT01     '*'
             DISPLAY '*                                                *'
             DISPLAY '* nome-do-programa: FIM NORMAL                   *'
             DISPLAY '**************************************************'
-            
-           STOP RUN.
-      *     END PROGRAM EXER0102.
+
+            PERFORM 4050-EXIBIR-RESUMO-DEPTO
+
+           PERFORM 9900-FIM-PROGRAMA
+           .
       *----------------------------------------------------------------*
        4000-99-FIM.
            EXIT.
       *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      *    ROTINA DE EXIBICAO DO RESUMO DE EXPIRACAO POR DEPARTAMENTO  *
+      *----------------------------------------------------------------*
+       4050-EXIBIR-RESUMO-DEPTO SECTION.
+      *----------------------------------------------------------------*
+
+           DISPLAY '**************************************************'
+           DISPLAY '* RESUMO DE FUNCIONARIOS POR DEPARTAMENTO       *'
+           DISPLAY '**************************************************'
+
+           PERFORM 4051-EXIBIR-DEPTO
+              VARYING WRK-IDX-DEPTO FROM 1 BY 1
+              UNTIL WRK-IDX-DEPTO GREATER WRK-QTDE-DEPTOS
+           .
+      *----------------------------------------------------------------*
+       4050-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       4051-EXIBIR-DEPTO SECTION.
+      *----------------------------------------------------------------*
+
+           DISPLAY '* DEPTO ' WRK-TAB-COD-DEPTO(WRK-IDX-DEPTO)
+                   ' ' WRK-TAB-NOM-DEPTO(WRK-IDX-DEPTO)(1:30)
+                   ' QTDE: ' WRK-TAB-QTDE-DEPTO(WRK-IDX-DEPTO)
+           .
+      *----------------------------------------------------------------*
+       4051-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      *    ROTINA DE GERACAO DO RELATORIO PAGINADO DE FUNCIONARIOS     *
+      *    POR DEPARTAMENTO (ARQSAI02)                                 *
+      *----------------------------------------------------------------*
+       4100-GERAR-RELATORIO-DEPTO SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE ZEROS TO WRK-NUM-PAGINA
+           MOVE ZEROS TO WRK-CONT-LINHA-PAGINA
+           MOVE ZEROS TO WRK-TOTAL-FUNC-RELAT
+
+           PERFORM 4120-IMPRIMIR-DETALHE-DEPTO
+              VARYING WRK-IDX-DEPTO FROM 1 BY 1
+              UNTIL WRK-IDX-DEPTO GREATER WRK-QTDE-DEPTOS
+
+           PERFORM 4130-IMPRIMIR-RODAPE-RELATORIO
+           .
+      *----------------------------------------------------------------*
+       4100-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      *    ROTINA DE IMPRESSAO DO CABECALHO DO RELATORIO (COM QUEBRA   *
+      *    DE PAGINA)                                                  *
+      *----------------------------------------------------------------*
+       4110-IMPRIMIR-CABECALHO SECTION.
+      *----------------------------------------------------------------*
+
+           ADD 1 TO WRK-NUM-PAGINA
+           MOVE ZEROS           TO WRK-CONT-LINHA-PAGINA
+
+           MOVE WRK-NUM-PAGINA   TO WRK-CAB1-PAGINA
+           MOVE WRK-PROGRAMA     TO WRK-CAB2-PROGRAMA
+           MOVE WRK-DATA-CORRENTE(7:2) TO WRK-CAB2-DATA(1:2)
+           MOVE '/'                   TO WRK-CAB2-DATA(3:1)
+           MOVE WRK-DATA-CORRENTE(5:2) TO WRK-CAB2-DATA(4:2)
+           MOVE '/'                   TO WRK-CAB2-DATA(6:1)
+           MOVE WRK-DATA-CORRENTE(1:4) TO WRK-CAB2-DATA(7:4)
+
+           WRITE FD-ARQSAI02 FROM WRK-CAB1-RELATORIO.
+           WRITE FD-ARQSAI02 FROM WRK-CAB2-RELATORIO.
+           WRITE FD-ARQSAI02 FROM WRK-CAB3-RELATORIO.
+           WRITE FD-ARQSAI02 FROM WRK-CAB4-RELATORIO.
+
+           IF NOT WRK-FS-SAI02-OK
+              DISPLAY '************************************************'
+              DISPLAY '*       ERRO EM OPERACAO COM ARQUIVOS          *'
+              DISPLAY '* COMANDO: WRITE                               *'
+              DISPLAY '* ARQUIVO: SAI01205                            *'
+              DISPLAY '* FILE-STATUS:' WRK-FS-ARQSAI02               '*'
+              DISPLAY '* PROGRAMA EXER0105 CANCELADO                  *'
+              DISPLAY '************************************************'
+              PERFORM 9100-ERROS-ARQUIVOS
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       4110-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      *    ROTINA DE IMPRESSAO DE UMA LINHA DE DETALHE DO RELATORIO    *
+      *----------------------------------------------------------------*
+       4120-IMPRIMIR-DETALHE-DEPTO SECTION.
+      *----------------------------------------------------------------*
+
+           IF WRK-CONT-LINHA-PAGINA EQUAL ZEROS
+              OR WRK-CONT-LINHA-PAGINA NOT LESS WRK-QTDE-LINHAS-PAGINA
+              PERFORM 4110-IMPRIMIR-CABECALHO
+           END-IF
+
+           MOVE WRK-TAB-COD-DEPTO(WRK-IDX-DEPTO)
+                                TO ARQSAI02-COD-DEPTO
+           MOVE WRK-TAB-NOM-DEPTO(WRK-IDX-DEPTO)(1:30)
+                                TO ARQSAI02-NOM-DEPTO
+           MOVE WRK-TAB-QTDE-DEPTO(WRK-IDX-DEPTO)
+                                TO ARQSAI02-QTDE-FUNC
+
+           WRITE FD-ARQSAI02 FROM ARQSAI02-REGISTRO.
+
+           IF NOT WRK-FS-SAI02-OK
+              DISPLAY '************************************************'
+              DISPLAY '*       ERRO EM OPERACAO COM ARQUIVOS          *'
+              DISPLAY '* COMANDO: WRITE                               *'
+              DISPLAY '* ARQUIVO: SAI01205                            *'
+              DISPLAY '* FILE-STATUS:' WRK-FS-ARQSAI02               '*'
+              DISPLAY '* PROGRAMA EXER0105 CANCELADO                  *'
+              DISPLAY '************************************************'
+              PERFORM 9100-ERROS-ARQUIVOS
+           END-IF
+
+           ADD 1 TO WRK-CONT-LINHA-PAGINA
+           ADD WRK-TAB-QTDE-DEPTO(WRK-IDX-DEPTO) TO WRK-TOTAL-FUNC-RELAT
+           .
+      *----------------------------------------------------------------*
+       4120-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      *    ROTINA DE IMPRESSAO DO RODAPE FINAL DO RELATORIO            *
+      *----------------------------------------------------------------*
+       4130-IMPRIMIR-RODAPE-RELATORIO SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE WRK-QTDE-DEPTOS      TO WRK-ROD-QTDE-DEPTOS
+           MOVE WRK-TOTAL-FUNC-RELAT TO WRK-ROD-TOTAL-FUNC
+
+           WRITE FD-ARQSAI02 FROM WRK-ROD-RELATORIO.
+
+           IF NOT WRK-FS-SAI02-OK
+              DISPLAY '************************************************'
+              DISPLAY '*       ERRO EM OPERACAO COM ARQUIVOS          *'
+              DISPLAY '* COMANDO: WRITE                               *'
+              DISPLAY '* ARQUIVO: SAI01205                            *'
+              DISPLAY '* FILE-STATUS:' WRK-FS-ARQSAI02               '*'
+              DISPLAY '* PROGRAMA EXER0105 CANCELADO                  *'
+              DISPLAY '************************************************'
+              PERFORM 9100-ERROS-ARQUIVOS
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       4130-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
       **    ROTINA DE TRATAMENTO DE ERROS NOS ARQUIVOS
       **----------------------------------------------------------------*
        9100-ERROS-ARQUIVOS SECTION.
       *----------------------------------------------------------------*
-           PERFORM 4000-FINALIZAR
+           MOVE 12                TO RETURN-CODE
+
+           PERFORM 9900-FIM-PROGRAMA
            .
       *----------------------------------------------------------------*
        9100-99-FIM.
            EXIT.
-      *----------------------------------------------------------------*
\ No newline at end of file
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      *    ROTINA TERMINAL DE ENCERRAMENTO DO PROGRAMA                 *
+      *----------------------------------------------------------------*
+       9900-FIM-PROGRAMA SECTION.
+      *----------------------------------------------------------------*
+           DISPLAY '************************************************'
+           DISPLAY '*            PROGRAMA FINALIZADO               *'
+           DISPLAY '************************************************'
+
+           STOP RUN
+           .
+      *----------------------------------------------------------------*
+       9900-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
