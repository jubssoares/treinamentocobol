@@ -0,0 +1,23 @@
+      *----------------------------------------------------------------*
+      *      BOOK DO TREINAMENTO EM COBOL/MAINFRAME - EXERCÍCIO 5      *
+      *----------------------------------------------------------------*
+      * NOME DO BOOK: REJ05105                                         *
+      * DESCRIÇÃO   : ARQUIVO DE CLIENTES COM E-MAIL SINTATICAMENTE    *
+      *               INVALIDO, NAO INCLUIDOS NO EXTRATO DE E-MAIL     *
+      * TAMANHO     : 115 BYTES                                        *
+      * AUTORA      : JULIANA SOARES                                   *
+      * DATA        : 09/08/2026                                       *
+      *----------------------------------------------------------------*
+      *                       DADOS DE SAIDA                           *
+      *----------------------------------------------------------------*
+      * COD-CLI     : CODIGO DO CLIENTE (CCLUB)                        *
+      * EMAIL       : E-MAIL CADASTRADO (EEMAIL_PSSOA)                 *
+      * DESC-MOTIVO : DESCRICAO DO MOTIVO DA REJEICAO                  *
+      *----------------------------------------------------------------*
+
+       01 ARQREJ01-REGISTRO.
+           03 ARQREJ01-COD-CLI                 PIC 9.999.999.999.
+           03 FILLER                           PIC X(01) VALUE ';'.
+           03 ARQREJ01-EMAIL                   PIC X(70) VALUE SPACES.
+           03 FILLER                           PIC X(01) VALUE ';'.
+           03 ARQREJ01-DESC-MOTIVO             PIC X(30) VALUE SPACES.
