@@ -0,0 +1,35 @@
+      *----------------------------------------------------------------*
+      *      BOOK DO TREINAMENTO EM COBOL/MAINFRAME - EXERCÍCIO 3      *
+      *----------------------------------------------------------------*
+      * NOME DO BOOK: ALR03105                                         *
+      * DESCRIÇÃO   : ARQUIVO DE EMPRESTIMOS PROXIMOS DO VENCIMENTO    *
+      *               DA CARENCIA, AINDA SEM PAGAMENTO REGISTRADO      *
+      * TAMANHO     : 70 BYTES                                         *
+      * AUTORA      : JULIANA SOARES                                   *
+      * DATA        : 28/01/2026                                       *
+      * ALTERACOES:                                                    *
+      *  09/08/2026 - J.SOARES - INCLUSAO DO NUMERO DO EMPRESTIMO,     *
+      *                          PERMITINDO VARIOS EMPRESTIMOS         *
+      *                          SIMULTANEOS POR CONTA                 *
+      *----------------------------------------------------------------*
+      *                       DADOS DE SAIDA                           *
+      *----------------------------------------------------------------*
+      * COD-AGENCIA       : CÓDIGO DA AGENCIA                          *
+      * NUM-CONTA         : NUMERO DA CONTA                            *
+      * NUM-EMPRESTIMO    : NUMERO DO EMPRESTIMO DENTRO DA CONTA       *
+      * NOM-CLIENTE       : NOME DO CLIENTE                            *
+      * DAT-EMPRE         : DATA DO EMPRESTIMO                         *
+      * VAL-EMPRESTIMO    : VALOR DO EMPRESTIMO CONCEDIDO              *
+      * QTDE-DIAS-RESTANTES: QTDE DE DIAS RESTANTES PARA O FIM DA      *
+      *                      CARENCIA, EM RELACAO A DATA CORRENTE      *
+      *----------------------------------------------------------------*
+
+       01 ARQSAI06-REGISTRO.
+          03 ARQSAI06-COD-AGENCIA          PIC 9(03) VALUE ZEROS.
+          03 ARQSAI06-NUM-CONTA            PIC 9(03) VALUE ZEROS.
+          03 ARQSAI06-NUM-EMPRESTIMO       PIC 9(03) VALUE ZEROS.
+          03 ARQSAI06-NOM-CLIENTE          PIC X(40) VALUE SPACES.
+          03 ARQSAI06-DAT-EMPRE            PIC X(10) VALUE SPACES.
+          03 ARQSAI06-VAL-EMPRESTIMO       PIC S9(13)V99 COMP-3
+                                                          VALUE +0.
+          03 ARQSAI06-QTDE-DIAS-RESTANTES  PIC 9(03) VALUE ZEROS.
