@@ -0,0 +1,37 @@
+//EXER0505 JOB (TREINO01),'BOOK COBOL EXER 5',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//*  JOBNAME..: EXER0505                                         *
+//*  PROGRAMA.: EXER0505 (CBL/DB2)                                *
+//*  OBJETIVO.: LER O CURSOR DE CLIENTES NO DB2 (INFO_PSSOA) E    *
+//*             GERAR O EXTRATO DE E-MAIL PARA CAMPANHA.          *
+//*  AUTORA...: JULIANA SOARES                                   *
+//*--------------------------------------------------------------*
+//* HISTORICO DE ALTERACOES:                                     *
+//* 09/08/2026 JS  JCL INICIAL DO JOB                             *
+//* 09/08/2026 JS  INCLUIDO DD DO LOG DE AUDITORIA (ARQAUD01)     *
+//* 09/08/2026 JS  INCLUIDO DD DE SUPRESSAO DE CAMPANHA (ARQSUP01)*
+//*--------------------------------------------------------------*
+//PASSO010 EXEC PGM=IKJEFT01,DYNAMNBR=20,COND=(4,LT)
+//STEPLIB  DD DISP=SHR,DSN=DSN310.DB2L.SDSNEXIT
+//         DD DISP=SHR,DSN=DSN310.DB2L.SDSNLOAD
+//         DD DISP=SHR,DSN=TREINO.COBOL.LOADLIB
+//SYSTSPRINT DD SYSOUT=*
+//SYSTSIN  DD *
+  DSN SYSTEM(DSN1)
+  RUN PROGRAM(EXER0505) PLAN(EXER0505) LIB('TREINO.COBOL.LOADLIB')
+  END
+/*
+//ARQPARM  DD DISP=SHR,DSN=TREINO.COBOL.EXER0505.ARQPARM
+//ARQSUP01 DD DISP=SHR,DSN=TREINO.COBOL.EXER0505.ARQSUP01
+//ARQSAI01 DD DISP=(NEW,CATLG,DELETE),
+//            DSN=TREINO.COBOL.EXER0505.ARQSAI01(+1),
+//            UNIT=SYSDA,SPACE=(TRK,(10,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=155,BLKSIZE=0)
+//ARQSAI02 DD DISP=(NEW,CATLG,DELETE),
+//            DSN=TREINO.COBOL.EXER0505.ARQSAI02(+1),
+//            UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=115,BLKSIZE=0)
+//ARQAUD01 DD DISP=MOD,DSN=TREINO.COBOL.AUDITORIA.LOG
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
