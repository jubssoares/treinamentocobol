@@ -1,16 +1,20 @@
       *----------------------------------------------------------------*
       *      BOOK DO TREINAMENTO EM COBOL/MAINFRAME - EXERCÍCIO 1      *
       *----------------------------------------------------------------*
-      * TAMANHO DO REGISTRO: 98 BYTES
+      * TAMANHO DO REGISTRO: 111 BYTES
       *----------------------------------------------------------------*
       * AUTOR: JULIANA SILVA SOARES
       * DATA: 11/01/2023
+      * ALTERACOES:
+      *  25/01/2026 - J.SOARES - INCLUSAO DE ARQSAI01-STATUS PARA A
+      *                          FAIXA DE VENCIMENTO PROXIMO
       *----------------------------------------------------------------*
       * NOME DO CAMPO             DESCRICAO
       * ================          =========
       * NOM-FUNCO                 Nome do funcionário
       * NOM-ESCTO                 Nome do escritório
       * DAT-CNTRL                 Data de controle interna
+      * STATUS                    Situação do controle (vencimento)
       *----------------------------------------------------------------*
 
        01 ARQSAI01-REGISTRO.
@@ -24,4 +28,6 @@
                    10 FILLER                              PIC X(01).
                    10 ARQSAI01-DAT-MES                    PIC X(02).
                    10 FILLER                              PIC X(01).
-                   10 ARQSAI01-DAT-ANO                    PIC X(02).
\ No newline at end of file
+                   10 ARQSAI01-DAT-ANO                    PIC X(02).
+             05 ARQSAI01-REG-STATUS.
+                   10 ARQSAI01-STATUS                     PIC X(15).
