@@ -0,0 +1,22 @@
+      *----------------------------------------------------------------*
+      *      BOOK DO TREINAMENTO EM COBOL/MAINFRAME - EXERCÍCIO 2      *
+      *----------------------------------------------------------------*
+      * NOME DO BOOK: ALR02105                                         *
+      * DESCRIÇÃO   : ARQUIVO DE ALERTA DE DEPOSITOS DE VALOR ELEVADO  *
+      * TAMANHO     : 30 BYTES                                         *
+      * AUTORA      : JULIANA SOARES                                   *
+      * DATA        : 27/01/2026                                       *
+      *----------------------------------------------------------------*
+      *                       DADOS DE SAIDA                           *
+      *----------------------------------------------------------------*
+      * COD-CPF     : CPF DO CORRENTISTA                               *
+      * DIG-CPF     : DIGITO VERIFICADOR DO CPF                        *
+      * DAT-DEPOS   : DATA DO DEPOSITO QUE GEROU O ALERTA              *
+      * VAL-DEPOS   : VALOR DO DEPOSITO QUE GEROU O ALERTA             *
+      *----------------------------------------------------------------*
+
+       01 ARQALR01-REGISTRO.
+          03 ARQALR01-COD-CPF           PIC 9(09).
+          03 ARQALR01-DIG-CPF           PIC 9(02).
+          03 ARQALR01-DAT-DEPOS         PIC X(10).
+          03 ARQALR01-VAL-DEPOS         PIC S9(15)V99 COMP-3.
