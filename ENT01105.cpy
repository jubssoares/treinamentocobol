@@ -1,7 +1,7 @@
       *----------------------------------------------------------------*
       *      BOOK DO TREINAMENTO EM COBOL/MAINFRAME - EXERCÍCIO 1      *
       *----------------------------------------------------------------*
-      * TAMANHO DO REGISTRO: 176 BYTES
+      * TAMANHO DO REGISTRO: 168 BYTES
       *----------------------------------------------------------------*
       * AUTOR: JULIANA SILVA SOARES
       * DATA: 06/01/2023
@@ -25,9 +25,3 @@
                    10 ARQENT01-COD-DEPTO                  PIC 9(15).
                    10 ARQENT01-NOM-DEPTO                  PIC X(55).
                    10 ARQENT01-DAT-CNTRL                  PIC X(10).
-             05 ARQENT01-DAT-CONVERT.
-                   10 ARQENT01-DAT-DIA                    PIC X(02).
-                   10 FILLER                              PIC X(01).
-                   10 ARQENT01-DAT-MES                    PIC X(02).
-                   10 FILLER                              PIC X(01).
-                   10 ARQENT01-DAT-ANO                    PIC X(02).
\ No newline at end of file
