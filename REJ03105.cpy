@@ -0,0 +1,34 @@
+      *----------------------------------------------------------------*
+      *      BOOK DO TREINAMENTO EM COBOL/MAINFRAME - EXERCÍCIO 3      *
+      *----------------------------------------------------------------*
+      * NOME DO BOOK: REJ03105                                         *
+      * DESCRIÇÃO   : ARQUIVO DE CADASTROS DUPLICADOS OU FORA DE       *
+      *               SEQUENCIA NO ARQUIVO DE ENTRADA                  *
+      * TAMANHO     : 50 BYTES                                         *
+      * AUTORA      : JULIANA SOARES                                   *
+      * DATA        : 28/01/2026                                       *
+      * ALTERACOES:                                                    *
+      *  09/08/2026 - J.SOARES - INCLUSAO DO NUMERO DO EMPRESTIMO,     *
+      *                          PERMITINDO VARIOS EMPRESTIMOS         *
+      *                          SIMULTANEOS POR CONTA                 *
+      *----------------------------------------------------------------*
+      *                       DADOS DE SAIDA                           *
+      *----------------------------------------------------------------*
+      * COD-AGENCIA    : AGENCIA DO REGISTRO REJEITADO                 *
+      * NUM-CONTA      : CONTA DO REGISTRO REJEITADO                   *
+      * NUM-EMPRESTIMO : EMPRESTIMO DO REGISTRO REJEITADO              *
+      * COD-AGENCIA-ANT: AGENCIA DO ULTIMO CADASTRO VALIDO PROCESSADO  *
+      * NUM-CONTA-ANT  : CONTA DO ULTIMO CADASTRO VALIDO PROCESSADO    *
+      * NUM-EMPRESTIMO-ANT: EMPRESTIMO DO ULTIMO CADASTRO VALIDO       *
+      *                     PROCESSADO                                 *
+      * DESC-MOTIVO    : DESCRICAO DO MOTIVO DA REJEICAO               *
+      *----------------------------------------------------------------*
+
+       01 ARQREJ01-REGISTRO.
+          03 ARQREJ01-COD-AGENCIA          PIC 9(03) VALUE ZEROS.
+          03 ARQREJ01-NUM-CONTA            PIC 9(03) VALUE ZEROS.
+          03 ARQREJ01-NUM-EMPRESTIMO       PIC 9(03) VALUE ZEROS.
+          03 ARQREJ01-COD-AGENCIA-ANT      PIC 9(03) VALUE ZEROS.
+          03 ARQREJ01-NUM-CONTA-ANT        PIC 9(03) VALUE ZEROS.
+          03 ARQREJ01-NUM-EMPRESTIMO-ANT   PIC 9(03) VALUE ZEROS.
+          03 ARQREJ01-DESC-MOTIVO          PIC X(32) VALUE SPACES.
