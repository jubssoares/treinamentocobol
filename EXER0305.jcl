@@ -0,0 +1,49 @@
+//EXER0305 JOB (TREINO01),'BOOK COBOL EXER 3',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//*  JOBNAME..: EXER0305                                         *
+//*  PROGRAMA.: EXER0305 (CBL)                                   *
+//*  OBJETIVO.: CASAR CADASTRO DE EMPRESTIMOS COM MOVIMENTO DE   *
+//*             PAGAMENTOS E GERAR OS RELATORIOS DE SITUACAO.    *
+//*  AUTORA...: JULIANA SOARES                                   *
+//*--------------------------------------------------------------*
+//* HISTORICO DE ALTERACOES:                                     *
+//* 09/08/2026 JS  JCL INICIAL DO JOB                             *
+//* 09/08/2026 JS  INCLUIDO DD DO LOG DE AUDITORIA (ARQAUD01)     *
+//* 09/08/2026 JS  AJUSTADO LRECL P/ NUMERO DO EMPRESTIMO NA CHAVE*
+//* 09/08/2026 JS  AJUSTADO LRECL DE ARQSAI03/ARQSAI04 P/ NOME,   *
+//*                TELEFONE E E-MAIL DE CONTATO DO CLIENTE        *
+//*--------------------------------------------------------------*
+//PASSO010 EXEC PGM=EXER0305
+//STEPLIB  DD DISP=SHR,DSN=TREINO.COBOL.LOADLIB
+//ARQENT01 DD DISP=SHR,DSN=TREINO.COBOL.EXER0305.ARQENT01
+//ARQENT02 DD DISP=SHR,DSN=TREINO.COBOL.EXER0305.ARQENT02
+//ARQPARM  DD DISP=SHR,DSN=TREINO.COBOL.EXER0305.ARQPARM
+//ARQCKP   DD DISP=SHR,DSN=TREINO.COBOL.EXER0305.ARQCKP
+//ARQSAI01 DD DISP=(NEW,CATLG,DELETE),
+//            DSN=TREINO.COBOL.EXER0305.ARQSAI01(+1),
+//            UNIT=SYSDA,SPACE=(TRK,(10,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=35,BLKSIZE=0)
+//ARQSAI02 DD DISP=(NEW,CATLG,DELETE),
+//            DSN=TREINO.COBOL.EXER0305.ARQSAI02(+1),
+//            UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=35,BLKSIZE=0)
+//ARQSAI03 DD DISP=(NEW,CATLG,DELETE),
+//            DSN=TREINO.COBOL.EXER0305.ARQSAI03(+1),
+//            UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=104,BLKSIZE=0)
+//ARQSAI04 DD DISP=(NEW,CATLG,DELETE),
+//            DSN=TREINO.COBOL.EXER0305.ARQSAI04(+1),
+//            UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=104,BLKSIZE=0)
+//ARQSAI05 DD DISP=(NEW,CATLG,DELETE),
+//            DSN=TREINO.COBOL.EXER0305.ARQSAI05(+1),
+//            UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=50,BLKSIZE=0)
+//ARQSAI06 DD DISP=(NEW,CATLG,DELETE),
+//            DSN=TREINO.COBOL.EXER0305.ARQSAI06(+1),
+//            UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=70,BLKSIZE=0)
+//ARQAUD01 DD DISP=MOD,DSN=TREINO.COBOL.AUDITORIA.LOG
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
