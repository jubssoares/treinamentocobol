@@ -0,0 +1,19 @@
+      *----------------------------------------------------------------*
+      *      BOOK DO TREINAMENTO EM COBOL/MAINFRAME - EXERCÍCIO 2      *
+      *----------------------------------------------------------------*
+      * NOME DO BOOK: MOE02105                                         *
+      * DESCRIÇÃO   : SUBTOTAIS DE DEPOSITOS POR MOEDA NO PERIODO      *
+      * TAMANHO     : 16 BYTES                                         *
+      * AUTORA      : JULIANA SOARES                                   *
+      * DATA        : 09/08/2026                                       *
+      *----------------------------------------------------------------*
+      *                       DADOS DE SAIDA                           *
+      *----------------------------------------------------------------*
+      * MASK-MOEDA    : CODIGO DA MOEDA                                *
+      * MASK-VAL-TOTAL: MÁSCARA DO TOTAL DE DEPOSITOS NA MOEDA         *
+      *----------------------------------------------------------------*
+
+       01 ARQMOE01-REGISTRO.
+          03 ARQMOE01-MASK-MOEDA                    PIC X(03).
+          03 FILLER                                 PIC X VALUE ';'.
+          03 ARQMOE01-MASK-VAL-TOTAL                PIC Z.ZZZ.ZZ9,99.
