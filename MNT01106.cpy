@@ -0,0 +1,33 @@
+      *----------------------------------------------------------------*
+      *      BOOK DO TREINAMENTO EM COBOL/MAINFRAME - EXERCICIO 1      *
+      *----------------------------------------------------------------*
+      * NOME DO BOOK: MNT01106                                         *
+      * DESCRICAO   : ARQUIVO DE TRANSACOES DE MANUTENCAO DO CADASTRO  *
+      *               DE FUNCIONARIOS (INCLUSAO/ALTERACAO/EXCLUSAO)    *
+      * TAMANHO     : 169 BYTES                                        *
+      * AUTORA      : JULIANA SOARES                                   *
+      * DATA        : 09/08/2026                                       *
+      *----------------------------------------------------------------*
+      *                       DADOS DE ENTRADA                         *
+      *----------------------------------------------------------------*
+      * TIPO-TRANSACAO            'I' INCLUSAO, 'A' ALTERACAO,         *
+      *                           'E' EXCLUSAO                        *
+      * COD-FUNCO                 Codigo do funcionario                *
+      * NOM-FUNCO                 Nome do funcionario (I/A)            *
+      * NOM-ESCTO                 Nome do escritorio (I/A)             *
+      * COD-DEPTO                 Codigo do departamento (I/A)         *
+      * NOM-DEPTO                 Nome do departamento (I/A)           *
+      * DAT-CNTRL                 Data de controle interna (I/A)       *
+      *----------------------------------------------------------------*
+
+       01 ARQMNT01-REGISTRO.
+           05 ARQMNT01-TIPO-TRANSACAO          PIC X(01).
+              88 ARQMNT01-TRANS-INCLUSAO       VALUE 'I'.
+              88 ARQMNT01-TRANS-ALTERACAO      VALUE 'A'.
+              88 ARQMNT01-TRANS-EXCLUSAO       VALUE 'E'.
+           05 ARQMNT01-COD-FUNCO                PIC 9(08).
+           05 ARQMNT01-NOM-FUNCO                PIC X(50).
+           05 ARQMNT01-NOM-ESCTO                PIC X(30).
+           05 ARQMNT01-COD-DEPTO                PIC 9(15).
+           05 ARQMNT01-NOM-DEPTO                PIC X(55).
+           05 ARQMNT01-DAT-CNTRL                PIC X(10).
