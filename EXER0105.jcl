@@ -0,0 +1,35 @@
+//EXER0105 JOB (TREINO01),'BOOK COBOL EXER 1',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//*  JOBNAME..: EXER0105                                         *
+//*  PROGRAMA.: EXER0105 (CBL)                                   *
+//*  OBJETIVO.: EXTRAIR FUNCIONARIOS COM CONTROLE DE DATA PROXIMO*
+//*             DA EXPIRACAO E GERAR RESUMO POR DEPARTAMENTO.    *
+//*  AUTORA...: JULIANA SOARES                                   *
+//*--------------------------------------------------------------*
+//* HISTORICO DE ALTERACOES:                                     *
+//* 09/08/2026 JS  JCL INICIAL DO JOB                             *
+//* 09/08/2026 JS  INCLUIDO DD DO LOG DE AUDITORIA (ARQAUD01)     *
+//* 09/08/2026 JS  INCLUIDO DD DO RELATORIO PAGINADO DE           *
+//*                FUNCIONARIOS POR DEPARTAMENTO (ARQSAI02)       *
+//*--------------------------------------------------------------*
+//PASSO010 EXEC PGM=EXER0105
+//STEPLIB  DD DISP=SHR,DSN=TREINO.COBOL.LOADLIB
+//ARQENT01 DD DISP=SHR,DSN=TREINO.COBOL.EXER0105.ARQENT01
+//ARQPARM  DD DISP=SHR,DSN=TREINO.COBOL.EXER0105.ARQPARM
+//ARQSAI01 DD DISP=(NEW,CATLG,DELETE),
+//            DSN=TREINO.COBOL.EXER0105.ARQSAI01(+1),
+//            UNIT=SYSDA,SPACE=(TRK,(10,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=111,BLKSIZE=0)
+//ARQSAI02 DD DISP=(NEW,CATLG,DELETE),
+//            DSN=TREINO.COBOL.EXER0105.ARQSAI02(+1),
+//            UNIT=SYSDA,SPACE=(TRK,(10,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//ARQREJ01 DD DISP=(NEW,CATLG,DELETE),
+//            DSN=TREINO.COBOL.EXER0105.ARQREJ01,
+//            UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=100,BLKSIZE=0)
+//SORTWK01 DD UNIT=SYSDA,SPACE=(CYL,(5,5))
+//ARQAUD01 DD DISP=MOD,DSN=TREINO.COBOL.AUDITORIA.LOG
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
