@@ -0,0 +1,36 @@
+      *----------------------------------------------------------------*
+      *      BOOK DO TREINAMENTO EM COBOL/MAINFRAME - EXERCICIOS 1-5   *
+      *----------------------------------------------------------------*
+      * NOME DO BOOK: AUD00105                                         *
+      * DESCRICAO   : REGISTRO DO LOG DE AUDITORIA DE EXECUCAO,        *
+      *               COMUM A TODOS OS PROGRAMAS DO BOOK (GRAVADO NA   *
+      *               FINALIZACAO DE CADA RODADA)                      *
+      * TAMANHO     : 051 BYTES                                        *
+      * AUTORA      : JULIANA SOARES                                   *
+      * DATA        : 09/08/2026                                       *
+      *----------------------------------------------------------------*
+      *                       DADOS DE SAIDA                           *
+      *----------------------------------------------------------------*
+      * PROGRAMA    : NOME DO PROGRAMA QUE GEROU O REGISTRO             *
+      * DATA        : DATA DA EXECUCAO (AAAAMMDD)                      *
+      * HORA        : HORA DA EXECUCAO (HHMMSS)                        *
+      * QTDE-LIDOS  : QTDE DE REGISTROS LIDOS NA RODADA                *
+      * QTDE-GRAVA  : QTDE DE REGISTROS GRAVADOS NA RODADA              *
+      * RETCODE     : RETURN-CODE COM QUE O PROGRAMA FINALIZOU         *
+      * STATUS      : 'NORMAL' OU 'ERRO', CONFORME O RETCODE           *
+      *----------------------------------------------------------------*
+
+       01 ARQAUD01-REGISTRO.
+           03 ARQAUD01-PROGRAMA                PIC X(08).
+           03 FILLER                           PIC X(01) VALUE ';'.
+           03 ARQAUD01-DATA                    PIC X(08).
+           03 FILLER                           PIC X(01) VALUE ';'.
+           03 ARQAUD01-HORA                    PIC X(06).
+           03 FILLER                           PIC X(01) VALUE ';'.
+           03 ARQAUD01-QTDE-LIDOS              PIC 9(007).
+           03 FILLER                           PIC X(01) VALUE ';'.
+           03 ARQAUD01-QTDE-GRAVA              PIC 9(007).
+           03 FILLER                           PIC X(01) VALUE ';'.
+           03 ARQAUD01-RETCODE                 PIC 9(003).
+           03 FILLER                           PIC X(01) VALUE ';'.
+           03 ARQAUD01-STATUS                  PIC X(06) VALUE SPACES.
