@@ -0,0 +1,20 @@
+      *----------------------------------------------------------------*
+      *      BOOK DO TREINAMENTO EM COBOL/MAINFRAME - EXERCÍCIO 4      *
+      *----------------------------------------------------------------*
+      * NOME DO BOOK: REJ04105                                         *
+      * DESCRIÇÃO   : ARQUIVO DE CLIENTES REJEITADOS NA PESQUISA AO    *
+      *               DB2 (INFO_PSSOA)                                 *
+      * TAMANHO     : 44 BYTES                                         *
+      * AUTORA      : JULIANA SOARES                                   *
+      * DATA        : 28/01/2026                                       *
+      *----------------------------------------------------------------*
+      *                       DADOS DE SAIDA                           *
+      *----------------------------------------------------------------*
+      * COD-CLI     : CODIGO DO CLIENTE (CCLUB) REJEITADO              *
+      * DESC-MOTIVO : DESCRICAO DO MOTIVO DA REJEICAO                  *
+      *----------------------------------------------------------------*
+
+       01 ARQREJ01-REGISTRO.
+           03 ARQREJ01-COD-CLI                 PIC 9.999.999.999.
+           03 FILLER                           PIC X(01) VALUE ';'.
+           03 ARQREJ01-DESC-MOTIVO             PIC X(30) VALUE SPACES.
