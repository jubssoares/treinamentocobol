@@ -3,18 +3,24 @@
       *----------------------------------------------------------------*
       * NOME DO BOOK: ENT03205                                         *
       * DESCRIÇÃO   : ARQUIVO DE DEPOSITOS EM CONTA CORRENTE           *
-      * TAMANHO     : 14 BYTES                                         *
+      * TAMANHO     : 16 BYTES                                         *
       * AUTORA      : JULIANA SOARES                                   *
       * DATA        : 19/01/2023                                       *
+      * ALTERACOES:                                                    *
+      *  09/08/2026 - J.SOARES - INCLUSAO DO NUMERO DO EMPRESTIMO,     *
+      *                          PERMITINDO VARIOS EMPRESTIMOS         *
+      *                          SIMULTANEOS POR CONTA                 *
       *----------------------------------------------------------------*
       *                       DADOS DE ENTRADA                         *
       *----------------------------------------------------------------*
       * COD-AGENCIA: CÓDIGO DA AGENCIA                                 *
       * NUM-CONTA  : NUMERO DA CONTA                                   *
+      * NUM-EMPRESTIMO: NUMERO DO EMPRESTIMO QUE ESTA SENDO PAGO       *
       * DAT-PAGTO  : DATA DE PAGAMENTO                                 *
       *----------------------------------------------------------------*
 
-       01 ARQENT02-REGISTRO.                                          
+       01 ARQENT02-REGISTRO.
           03 ARQENT02-COD-AGENCIA          PIC S9(03) COMP-3 VALUE +0.
           03 ARQENT02-NUM-CONTA            PIC S9(03) COMP-3 VALUE +0.
-          03 ARQENT02-DAT-PAGTO            PIC  9(08)        VALUE 0.
\ No newline at end of file
+          03 ARQENT02-NUM-EMPRESTIMO       PIC S9(03) COMP-3 VALUE +0.
+          03 ARQENT02-DAT-PAGTO            PIC  9(08)        VALUE 0.
