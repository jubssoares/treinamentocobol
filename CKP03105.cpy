@@ -0,0 +1,27 @@
+      *----------------------------------------------------------------*
+      *      BOOK DO TREINAMENTO EM COBOL/MAINFRAME - EXERCÍCIO 3      *
+      *----------------------------------------------------------------*
+      * NOME DO BOOK: CKP03105                                         *
+      * DESCRIÇÃO   : ARQUIVO DE PONTOS DE CONTROLE (CHECKPOINT) DO    *
+      *               MATCH-MERGE CADASTRO X MOVIMENTO                *
+      * TAMANHO     : 16 BYTES                                         *
+      * AUTORA      : JULIANA SOARES                                   *
+      * DATA        : 28/01/2026                                       *
+      * ALTERACOES:                                                    *
+      *  09/08/2026 - J.SOARES - INCLUSAO DO NUMERO DO EMPRESTIMO,     *
+      *                          PERMITINDO VARIOS EMPRESTIMOS         *
+      *                          SIMULTANEOS POR CONTA                 *
+      *----------------------------------------------------------------*
+      *                       DADOS DE SAIDA                           *
+      *----------------------------------------------------------------*
+      * COD-AGENCIA: AGENCIA DO ULTIMO CADASTRO PROCESSADO             *
+      * NUM-CONTA  : CONTA DO ULTIMO CADASTRO PROCESSADO               *
+      * NUM-EMPRESTIMO: EMPRESTIMO DO ULTIMO CADASTRO PROCESSADO       *
+      * QTDE-LIDOS : QTDE DE REGISTROS DE CADASTRO LIDOS ATE O PONTO   *
+      *----------------------------------------------------------------*
+
+       01 ARQCKP01-REGISTRO.
+          03 ARQCKP01-COD-AGENCIA          PIC 9(03) VALUE ZEROS.
+          03 ARQCKP01-NUM-CONTA            PIC 9(03) VALUE ZEROS.
+          03 ARQCKP01-NUM-EMPRESTIMO       PIC 9(03) VALUE ZEROS.
+          03 ARQCKP01-QTDE-LIDOS           PIC 9(07) VALUE ZEROS.
