@@ -38,6 +38,18 @@
       *
            SELECT ARQSAI01 ASSIGN       TO UT-S-ARQSAI01
                       FILE STATUS       IS WRK-FS-ARQSAI01.
+
+           SELECT ARQSAI02 ASSIGN       TO UT-S-ARQSAI02
+                      FILE STATUS       IS WRK-FS-ARQSAI02.
+
+           SELECT OPTIONAL ARQPARM ASSIGN TO UT-S-ARQPARM
+                      FILE STATUS       IS WRK-FS-ARQPARM.
+
+           SELECT OPTIONAL ARQSUP01 ASSIGN TO UT-S-ARQSUP01
+                      FILE STATUS       IS WRK-FS-ARQSUP01.
+
+           SELECT ARQAUD01 ASSIGN       TO UT-S-ARQAUD01
+                      FILE STATUS       IS WRK-FS-ARQAUD01.
       *
       *================================================================*
        DATA                            DIVISION.
@@ -62,6 +74,50 @@
            BLOCK CONTAINS 0 RECORDS.
        01 FD-ARQSAI01             PIC X(155).
 
+      *----------------------------------------------------------------*
+      *   OUTPUT:     CLIENTES COM E-MAIL SINTATICAMENTE INVALIDO      *
+      *               ORG. SEQUENCIAL   -   LRECL = 115                *
+      *----------------------------------------------------------------*
+
+       FD  ARQSAI02
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01 FD-ARQSAI02             PIC X(115).
+
+      *----------------------------------------------------------------*
+      *   INPUT:      CARTAO DE PARAMETROS (OPCIONAL)                  *
+      *               ORG. SEQUENCIAL   -   LRECL = 080                *
+      *----------------------------------------------------------------*
+
+       FD  ARQPARM
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01 FD-ARQPARM              PIC X(080).
+
+      *----------------------------------------------------------------*
+      *   INPUT:      CRUZAMENTO DE SUPRESSAO DE CAMPANHA (OPCIONAL)   *
+      *               ORG. SEQUENCIAL   -   LRECL = 020                *
+      *----------------------------------------------------------------*
+
+       FD  ARQSUP01
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01 FD-ARQSUP01              PIC X(020).
+
+      *----------------------------------------------------------------*
+      *   OUTPUT:     LOG DE AUDITORIA DE EXECUCAO (COMUM)             *
+      *               ORG. SEQUENCIAL   -   LRECL = 051                *
+      *----------------------------------------------------------------*
+
+       FD  ARQAUD01
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+       01 FD-ARQAUD01              PIC X(051).
+
       *
       *----------------------------------------------------------------*
        WORKING-STORAGE                 SECTION.
@@ -73,7 +129,7 @@
              'EXER0505 - INICIO DA AREA DE WORKING'.
       *----------------------------------------------------------------*
       *
-       77 WRK-PROGRAMA            PIC X(008) VALUE 'EXER0405'.
+       77 WRK-PROGRAMA            PIC X(008) VALUE 'EXER0505'.
        77 WRK-MASK-QTREG          PIC ZZ.ZZ9.
        77 WRK-TABELA              PIC X(010) VALUE SPACES.
        77 WRK-SQLCODE             PIC -99999.
@@ -82,14 +138,19 @@
            03 ACU-LIDOS              PIC 9(005) VALUE ZEROS.
            03 ACU-DESPREZADOS        PIC 9(005) VALUE ZEROS.
            03 ACU-GRAVA-ARQSAI01     PIC 9(005) VALUE ZEROS.
+           03 ACU-GRAVA-ARQSAI02     PIC 9(005) VALUE ZEROS.
 
        01 WRK-CABEC.
           05 WRK-CABEC-ARQSAI01   PIC  X(041) VALUE
               'CODIGO-CLIENTE;NOME-CLIENTE;EMAIL-CLIENTE'.
+          05 WRK-CABEC-ARQSAI02   PIC  X(034) VALUE
+              'CODIGO-CLIENTE;EMAIL;DESC-MOTIVO'.
 
        77 WRK-ARQUIVO             PIC  X(008) VALUE SPACES.
           88 WRK-NOM-ARQSAI01     VALUE 'ARQSAI01'.
-       
+          88 WRK-NOM-ARQSAI02     VALUE 'ARQSAI02'.
+          88 WRK-NOM-ARQAUD01     VALUE 'ARQAUD01'.
+
        77 WRK-COMANDO             PIC  X(005) VALUE SPACES.
           88 WRK-CM-OPEN          VALUE 'OPEN '.
           88 WRK-CM-CLOSE         VALUE 'CLOSE'.
@@ -98,7 +159,59 @@
        
        77  WRK-FIM-CSR1           PIC  X(001)     VALUE SPACES.
 
-      * 
+       77 WRK-QTDE-MAX-REGS       PIC  9(007) VALUE ZEROS.
+
+       77 WRK-QUALIFICADOR-DB2    PIC  X(008) VALUE 'DB2PRD'.
+
+       77 WRK-FILTRO-UF           PIC  X(002) VALUE 'BA'.
+       77 WRK-FILTRO-SEXO         PIC  X(001) VALUE 'F'.
+
+       77 WRK-QTDE-REGS-COMMIT    PIC  9(005) VALUE 100.
+       77 WRK-CONT-COMMIT         PIC  9(005) VALUE ZEROS.
+
+       77 WRK-USUARIO-EMAIL       PIC  X(040) VALUE SPACES.
+       77 WRK-DOMINIO-EMAIL       PIC  X(040) VALUE SPACES.
+       77 WRK-DOMINIO-HOST        PIC  X(040) VALUE SPACES.
+       77 WRK-DOMINIO-TLD         PIC  X(040) VALUE SPACES.
+
+       77 WRK-SW-EMAIL            PIC  X(001) VALUE 'S'.
+          88 WRK-EMAIL-VALIDO     VALUE 'S'.
+          88 WRK-EMAIL-INVALIDO   VALUE 'N'.
+
+       77 WRK-QTDE-DOMINIOS       PIC  9(003) VALUE ZEROS.
+       77 WRK-IDX-DOMINIO         PIC  9(003) VALUE ZEROS.
+      *
+       01 WRK-TAB-DOMINIO.
+          05 WRK-TAB-DOMINIO-OCR  OCCURS 30 TIMES.
+             10 WRK-TAB-NOM-DOMINIO   PIC X(40) VALUE SPACES.
+             10 WRK-TAB-QTDE-DOMINIO  PIC 9(05) VALUE ZEROS.
+
+       77 WRK-DATA-CORRENTE       PIC  9(008) VALUE ZEROS.
+
+       77 WRK-DIAS-JANELA-SUPRESSAO PIC 9(003) VALUE 090.
+       77 WRK-QTDE-SUPRESSOES     PIC  9(005) VALUE ZEROS.
+       77 WRK-IDX-SUPRESSAO       PIC  9(005) VALUE ZEROS.
+       77 WRK-QTDE-DESPR-SUPRESSAO PIC 9(005) VALUE ZEROS.
+
+       77 WRK-SW-SUPRESSAO        PIC  X(001) VALUE 'N'.
+          88 WRK-CLIENTE-SUPRIMIDO     VALUE 'S'.
+          88 WRK-CLIENTE-NAO-SUPRIMIDO VALUE 'N'.
+
+       01 WRK-TAB-SUPRESSAO.
+          05 WRK-TAB-SUPRESSAO-OCR OCCURS 500 TIMES.
+             10 WRK-TAB-SUP-COD-CLIENTE  PIC 9(10) VALUE ZEROS.
+             10 WRK-TAB-SUP-DAT-CONTATO  PIC X(10) VALUE SPACES.
+
+       01 WRK-PARM-REGISTRO.
+          05 WRK-PARM-QUALIFICADOR-DB2 PIC X(008) VALUE SPACES.
+          05 WRK-PARM-FILTRO-UF        PIC X(002) VALUE SPACES.
+          05 WRK-PARM-FILTRO-SEXO      PIC X(001) VALUE SPACES.
+          05 WRK-PARM-QTDE-REGS-COMMIT PIC 9(005) VALUE ZEROS.
+          05 WRK-PARM-QTDE-MAX-REGS    PIC 9(007) VALUE ZEROS.
+          05 WRK-PARM-DIAS-JANELA-SUP  PIC 9(003) VALUE ZEROS.
+          05 FILLER                   PIC X(054) VALUE SPACES.
+
+      *
       *----------------------------------------------------------------*
        01 FILLER                  PIC  X(050) VALUE
            'AREA PARA TRATAMENTO DE FILE-STATUS'.
@@ -107,6 +220,15 @@
        01 WRK-AREA-FS.
           05 WRK-FS-ARQSAI01      PIC  X(002) VALUE SPACES.
              88 WRK-FS-SAI01-OK   VALUE '00'.
+          05 WRK-FS-ARQSAI02      PIC  X(002) VALUE SPACES.
+             88 WRK-FS-SAI02-OK   VALUE '00'.
+          05 WRK-FS-ARQPARM       PIC  X(002) VALUE SPACES.
+             88 WRK-FS-PARM-OK    VALUE '00'.
+          05 WRK-FS-ARQSUP01      PIC  X(002) VALUE SPACES.
+             88 WRK-FS-SUP01-OK   VALUE '00'.
+             88 WRK-FS-SUP01-FIM  VALUE '10'.
+          05 WRK-FS-ARQAUD01      PIC  X(002) VALUE SPACES.
+             88 WRK-FS-AUD01-OK   VALUE '00'.
           05 WRK-FS-DISPLAY       PIC  X(002) VALUE SPACES.
       
       *----------------------------------------------------------------*
@@ -120,6 +242,24 @@
            03 ARQSAI01-NOM-CLIENTE             PIC X(070) VALUE SPACES.
            03 FILLER                           PIC X(001) VALUE ';'.
            03 AQRSAI01-EML-CLIENTE             PIC X(070) VALUE SPACES.
+      *
+           COPY REJ05105.
+           COPY SUP05105.
+
+      *----------------------------------------------------------------*
+      *   AREA DE INTERFACE COM A ROTINA UTILITARIA CALE2000            *
+      *----------------------------------------------------------------*
+      *
+       77  WRK-CALE2000            PIC  X(008) VALUE 'CALE2000'.
+
+           COPY 'I#CALE01'.
+
+      *----------------------------------------------------------------*
+       01 FILLER                  PIC  X(040) VALUE
+             'AREA DO BOOK DO LOG DE AUDITORIA'.
+      *----------------------------------------------------------------*
+      *
+           COPY AUD00105.
       *
       *----------------------------------------------------------------*
        01  FILLER                      PIC  X(013)     VALUE
@@ -137,12 +277,13 @@
       *
            EXEC SQL DECLARE CSR-B069 CURSOR WITH HOLD FOR
               SELECT CCLUB, IPSSOA_COPLT, EEMAIL_PSSOA
-                  FROM DB2PRD.INFO_PSSOA
-                  WHERE CSGL_UF            = 'BA'
+                  FROM INFO_PSSOA
+                  WHERE CSGL_UF            = :WRK-FILTRO-UF
                   AND   CID_TPO_PSSOA      = 'F'
-                  AND   CSEXO              = 'F'
+                  AND   CSEXO              = :WRK-FILTRO-SEXO
                   AND   CPTCAO_ESPAC_TBELA = 1
                   AND   EEMAIL_PSSOA IS NOT NULL
+                  AND   CIND_NAO_CONTATAR NOT EQUAL 'S'
               ORDER BY CCLUB
            END-EXEC
 
@@ -181,6 +322,31 @@
        1000-INICIALIZAR SECTION.
       *----------------------------------------------------------------*
       *
+           PERFORM 3700-LER-PARAMETRO
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WRK-DATA-CORRENTE
+
+           PERFORM 3750-CARREGAR-SUPRESSAO
+
+           EXEC SQL
+               SET CURRENT SQLID = :WRK-QUALIFICADOR-DB2
+           END-EXEC
+
+           IF SQLCODE NOT EQUAL ZEROS
+              MOVE 'SQLID'         TO WRK-TABELA
+              MOVE SQLCODE         TO WRK-SQLCODE
+              PERFORM 9300-ERRO-DB2
+           END-IF
+
+           SET  WRK-NOM-ARQAUD01       TO TRUE
+           SET  WRK-CM-OPEN            TO TRUE
+
+           OPEN EXTEND ARQAUD01
+
+           IF NOT WRK-FS-AUD01-OK
+              PERFORM 9000-ERROS-ARQUIVOS
+           END-IF
+
            SET  WRK-NOM-ARQSAI01       TO TRUE
            SET  WRK-CM-OPEN            TO TRUE
 
@@ -208,12 +374,26 @@
 
            SET WRK-CM-WRITE            TO TRUE
 
-           WRITE FD-ARQSAI01 FROM WRK-CABEC
+           WRITE FD-ARQSAI01 FROM WRK-CABEC-ARQSAI01
 
            IF NOT WRK-FS-SAI01-OK
               PERFORM 9000-ERROS-ARQUIVOS
            END-IF
 
+           SET  WRK-NOM-ARQSAI02       TO TRUE
+
+           OPEN OUTPUT ARQSAI02
+
+           IF NOT WRK-FS-SAI02-OK
+              PERFORM 9000-ERROS-ARQUIVOS
+           END-IF
+
+           WRITE FD-ARQSAI02 FROM WRK-CABEC-ARQSAI02
+
+           IF NOT WRK-FS-SAI02-OK
+              PERFORM 9000-ERROS-ARQUIVOS
+           END-IF
+
            PERFORM 3800-LER-CURSOR
            .
       *
@@ -221,7 +401,117 @@
        1000-99-FIM.
            EXIT.
       *----------------------------------------------------------------*
-      
+      *----------------------------------------------------------------*
+      *    LEITURA DO CARTAO DE PARAMETROS (OPCIONAL)                  *
+      *----------------------------------------------------------------*
+       3700-LER-PARAMETRO              SECTION.
+      *----------------------------------------------------------------*
+
+           OPEN INPUT ARQPARM.
+
+           IF WRK-FS-PARM-OK
+              READ ARQPARM            INTO WRK-PARM-REGISTRO
+              IF WRK-FS-PARM-OK AND
+                 WRK-PARM-QUALIFICADOR-DB2 NOT EQUAL SPACES
+                 MOVE WRK-PARM-QUALIFICADOR-DB2
+                                       TO WRK-QUALIFICADOR-DB2
+                 DISPLAY '* QUALIFICADOR DB2 VIA PARAMETRO: '
+                         WRK-QUALIFICADOR-DB2
+              END-IF
+              IF WRK-FS-PARM-OK AND
+                 WRK-PARM-FILTRO-UF NOT EQUAL SPACES
+                 MOVE WRK-PARM-FILTRO-UF    TO WRK-FILTRO-UF
+                 DISPLAY '* UF DO FILTRO VIA PARAMETRO: '
+                         WRK-FILTRO-UF
+              END-IF
+              IF WRK-FS-PARM-OK AND
+                 WRK-PARM-FILTRO-SEXO NOT EQUAL SPACES
+                 MOVE WRK-PARM-FILTRO-SEXO  TO WRK-FILTRO-SEXO
+                 DISPLAY '* SEXO DO FILTRO VIA PARAMETRO: '
+                         WRK-FILTRO-SEXO
+              END-IF
+              IF WRK-FS-PARM-OK AND
+                 WRK-PARM-QTDE-REGS-COMMIT NOT EQUAL ZEROS
+                 MOVE WRK-PARM-QTDE-REGS-COMMIT
+                                       TO WRK-QTDE-REGS-COMMIT
+                 DISPLAY '* QTDE REGS P/ COMMIT VIA PARAMETRO: '
+                         WRK-QTDE-REGS-COMMIT
+              END-IF
+              IF WRK-FS-PARM-OK AND
+                 WRK-PARM-QTDE-MAX-REGS NOT EQUAL ZEROS
+                 MOVE WRK-PARM-QTDE-MAX-REGS TO WRK-QTDE-MAX-REGS
+                 DISPLAY '* MODO AMOSTRA - MAX DE REGS LIDOS: '
+                         WRK-QTDE-MAX-REGS
+              END-IF
+              IF WRK-FS-PARM-OK AND
+                 WRK-PARM-DIAS-JANELA-SUP NOT EQUAL ZEROS
+                 MOVE WRK-PARM-DIAS-JANELA-SUP
+                                       TO WRK-DIAS-JANELA-SUPRESSAO
+                 DISPLAY '* JANELA DE SUPRESSAO DE CAMPANHA VIA '
+                         'PARAMETRO: ' WRK-DIAS-JANELA-SUPRESSAO
+              END-IF
+              CLOSE ARQPARM
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       3700-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *    CARREGA EM MEMORIA O CRUZAMENTO DE SUPRESSAO DE CAMPANHA    *
+      *    (ARQUIVO OPCIONAL - QUANDO AUSENTE, NENHUM CLIENTE E        *
+      *    SUPRIMIDO)                                                  *
+      *----------------------------------------------------------------*
+       3750-CARREGAR-SUPRESSAO         SECTION.
+      *----------------------------------------------------------------*
+
+           OPEN INPUT ARQSUP01.
+
+           IF WRK-FS-SUP01-OK
+              PERFORM 3751-LER-SUPRESSAO
+              PERFORM 3752-ACUMULAR-SUPRESSAO UNTIL WRK-FS-SUP01-FIM
+              CLOSE ARQSUP01
+              DISPLAY '* CLIENTES EM SUPRESSAO DE CAMPANHA CARREGADOS: '
+                      WRK-QTDE-SUPRESSOES
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       3750-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       3751-LER-SUPRESSAO              SECTION.
+      *----------------------------------------------------------------*
+
+           READ ARQSUP01 INTO ARQSUP01-REGISTRO
+           .
+      *----------------------------------------------------------------*
+       3751-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       3752-ACUMULAR-SUPRESSAO         SECTION.
+      *----------------------------------------------------------------*
+
+           IF WRK-QTDE-SUPRESSOES LESS 500
+              ADD 1 TO WRK-QTDE-SUPRESSOES
+              MOVE ARQSUP01-COD-CLIENTE
+                        TO WRK-TAB-SUP-COD-CLIENTE(WRK-QTDE-SUPRESSOES)
+              MOVE ARQSUP01-DAT-ULT-CONTATO
+                        TO WRK-TAB-SUP-DAT-CONTATO(WRK-QTDE-SUPRESSOES)
+           ELSE
+              DISPLAY '*                                              *'
+              DISPLAY '* ATENCAO: LIMITE DE 500 SUPRESSOES EXCEDIDO,  *'
+              DISPLAY '* CLIENTES EXCEDENTES NAO SERAO SUPRIMIDOS     *'
+           END-IF
+
+           PERFORM 3751-LER-SUPRESSAO
+           .
+      *----------------------------------------------------------------*
+       3752-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
       *
       *----------------------------------------------------------------*
       *    ROTINA DE LEITURA DO CURSOR                                 *
@@ -258,25 +548,322 @@
        3000-PROCESSAR SECTION.
       *----------------------------------------------------------------*
       *
-           MOVE CCLUB            TO AQRSAI01-COD-CLIENTE
-           MOVE IPSSOA-COPLT     TO ARQSAI01-NOM-CLIENTE
-           MOVE EEMAIL-PSSOA     TO AQRSAI01-EML-CLIENTE
+           PERFORM 3910-VERIFICAR-SUPRESSAO
 
-           WRITE FD-ARQSAI01     FROM ARQSAI01-REGISTRO
+           IF WRK-CLIENTE-SUPRIMIDO
+              PERFORM 3981-GRAVA-REJEICAO-SUPRESSAO
+           ELSE
+              MOVE SPACES           TO WRK-USUARIO-EMAIL
+                                        WRK-DOMINIO-EMAIL
+              UNSTRING EEMAIL-PSSOA DELIMITED BY '@'
+                       INTO WRK-USUARIO-EMAIL, WRK-DOMINIO-EMAIL
+              END-UNSTRING
 
-           IF NOT WRK-FS-SAI01-OK 
-              PERFORM 9000-ERROS-ARQUIVOS
+              PERFORM 3900-VALIDAR-EMAIL
+
+              IF WRK-EMAIL-INVALIDO
+                 PERFORM 3980-GRAVA-REJEICAO-EMAIL
+              ELSE
+                 MOVE CCLUB            TO AQRSAI01-COD-CLIENTE
+                 MOVE IPSSOA-COPLT     TO ARQSAI01-NOM-CLIENTE
+                 MOVE EEMAIL-PSSOA     TO AQRSAI01-EML-CLIENTE
+
+                 SET  WRK-NOM-ARQSAI01 TO TRUE
+
+                 WRITE FD-ARQSAI01     FROM ARQSAI01-REGISTRO
+
+                 IF NOT WRK-FS-SAI01-OK
+                    PERFORM 9000-ERROS-ARQUIVOS
+                 END-IF
+
+                 ADD 1 TO ACU-GRAVA-ARQSAI01
+
+                 PERFORM 3970-ACUMULA-DOMINIO
+              END-IF
+           END-IF
+
+           ADD 1                   TO WRK-CONT-COMMIT
+           IF WRK-CONT-COMMIT NOT LESS WRK-QTDE-REGS-COMMIT
+              PERFORM 3960-COMMIT-DB2
+           END-IF
+
+           IF WRK-QTDE-MAX-REGS NOT EQUAL ZEROS
+              AND ACU-LIDOS NOT LESS WRK-QTDE-MAX-REGS
+              MOVE 'S'             TO WRK-FIM-CSR1
+           ELSE
+              PERFORM 3800-LER-CURSOR
            END-IF
 
-           ADD 1 TO ACU-GRAVA-ARQSAI01
-           PERFORM 3800-LER-CURSOR
-           
            .
       *
       *----------------------------------------------------------------*
        3000-99-FIM.
            EXIT.
       *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      *    VALIDA A SINTAXE DO E-MAIL (USUARIO@DOMINIO.TLD)            *
+      *----------------------------------------------------------------*
+       3900-VALIDAR-EMAIL               SECTION.
+      *----------------------------------------------------------------*
+
+           SET WRK-EMAIL-VALIDO TO TRUE
+
+           IF WRK-USUARIO-EMAIL EQUAL SPACES
+              OR WRK-DOMINIO-EMAIL EQUAL SPACES
+              SET WRK-EMAIL-INVALIDO TO TRUE
+           ELSE
+              MOVE SPACES        TO WRK-DOMINIO-HOST
+                                     WRK-DOMINIO-TLD
+              UNSTRING WRK-DOMINIO-EMAIL DELIMITED BY '.'
+                       INTO WRK-DOMINIO-HOST, WRK-DOMINIO-TLD
+              END-UNSTRING
+              IF WRK-DOMINIO-HOST EQUAL SPACES
+                 OR WRK-DOMINIO-TLD EQUAL SPACES
+                 SET WRK-EMAIL-INVALIDO TO TRUE
+              END-IF
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       3900-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      *    GRAVA O REGISTRO DE E-MAIL SINTATICAMENTE INVALIDO          *
+      *----------------------------------------------------------------*
+       3980-GRAVA-REJEICAO-EMAIL        SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE CCLUB                  TO ARQREJ01-COD-CLI
+           MOVE EEMAIL-PSSOA           TO ARQREJ01-EMAIL
+           MOVE 'EMAIL COM SINTAXE INVALIDA' TO ARQREJ01-DESC-MOTIVO
+
+           SET  WRK-NOM-ARQSAI02       TO TRUE
+
+           WRITE FD-ARQSAI02           FROM ARQREJ01-REGISTRO
+
+           IF NOT WRK-FS-SAI02-OK
+              PERFORM 9000-ERROS-ARQUIVOS
+           END-IF
+
+           ADD 1 TO ACU-GRAVA-ARQSAI02
+
+           INITIALIZE ARQREJ01-REGISTRO
+           .
+      *----------------------------------------------------------------*
+       3980-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      *    VERIFICA SE O CLIENTE ESTA DENTRO DA JANELA DE SUPRESSAO    *
+      *    DE CAMPANHA (CONTATADO HA MENOS DIAS QUE A JANELA PARM.)    *
+      *----------------------------------------------------------------*
+       3910-VERIFICAR-SUPRESSAO        SECTION.
+      *----------------------------------------------------------------*
+
+           SET WRK-CLIENTE-NAO-SUPRIMIDO TO TRUE
+
+           MOVE 1 TO WRK-IDX-SUPRESSAO
+
+           PERFORM 3911-PROCURAR-SUPRESSAO
+              UNTIL WRK-IDX-SUPRESSAO GREATER WRK-QTDE-SUPRESSOES
+                 OR WRK-TAB-SUP-COD-CLIENTE(WRK-IDX-SUPRESSAO)
+                                  EQUAL CCLUB
+
+           IF WRK-IDX-SUPRESSAO NOT GREATER WRK-QTDE-SUPRESSOES
+              PERFORM 3912-CALCULA-DIAS-CONTATO
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       3910-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       3911-PROCURAR-SUPRESSAO         SECTION.
+      *----------------------------------------------------------------*
+
+           ADD 1 TO WRK-IDX-SUPRESSAO
+           .
+      *----------------------------------------------------------------*
+       3911-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      *    CALCULA A QTDE DE DIAS DESDE O ULTIMO CONTATO DE CAMPANHA   *
+      *    E MARCA O CLIENTE COMO SUPRIMIDO QUANDO DENTRO DA JANELA    *
+      *----------------------------------------------------------------*
+       3912-CALCULA-DIAS-CONTATO       SECTION.
+      *----------------------------------------------------------------*
+
+           INITIALIZE CALE01-REGISTRO.
+
+           MOVE 'CALE0001'            TO CALE01-ID-BLOCO
+           MOVE LENGTH                OF CALE01-REGISTRO
+                                      TO CALE01-TAM-BLOCO.
+           MOVE 'F3'                  TO CALE01-FUNCAO.
+           MOVE 'SF3004'              TO CALE01-SUB-FUNCAO.
+
+      * MONTA DATA INICIAL PARA CALCULO DA DIFERENCA ENTRE DATAS
+      * 007: PARAMETRO INDICA FORMATO DD.MM.AAAA
+
+           MOVE  007                  TO CALE01-FORMATO-ARGUMENTO-INI
+           MOVE WRK-TAB-SUP-DAT-CONTATO(WRK-IDX-SUPRESSAO)
+                                       TO CALE01-VLR-ARGUMENTO-INI.
+
+      * MONTA DATA FINAL (DATA CORRENTE) PARA CALCULO DA DIFERENCA
+      * 003: PARAMETRO INDICA FORMATO AAAAMMDD
+
+           MOVE  003                  TO CALE01-FORMATO-ARGUMENTO-FINAL.
+           MOVE WRK-DATA-CORRENTE     TO CALE01-VLR-ARGUMENTO-FINAL.
+
+           MOVE 'I'                   TO CALE01-TP-INCL-ARGUMENTO-INI
+                                         CALE01-TP-INCL-ARGUMENTO-FINAL
+
+           MOVE ZEROS                 TO CALE01-COD-IDIOMA
+           MOVE ZEROS                 TO CALE01-COD-LOCALIDADE
+
+           CALL WRK-CALE2000          USING CALE01-REGISTRO.
+
+           EVALUATE CALE01-COD-RETORNO
+
+           WHEN ZEROS
+      * RETORNO OK DA ROTINA
+               IF CALE01-QTDE-DIAS-PERIODO
+                                  NOT GREATER WRK-DIAS-JANELA-SUPRESSAO
+                  SET WRK-CLIENTE-SUPRIMIDO TO TRUE
+               END-IF
+           WHEN OTHER
+      * RETORNO NAO OK DA ROTINA
+                  DISPLAY '********************************************'
+                  DISPLAY '*        ERRO NA ROTINA CALE2000           *'
+                  DISPLAY '* COD-RETORNO CALE2000: ' CALE01-COD-RETORNO
+                  DISPLAY '* CLIENTE (CCLUB): ' CCLUB
+                  DISPLAY '********************************************'
+                  PERFORM 9000-ERROS-ARQUIVOS
+
+           END-EVALUATE
+           .
+      *----------------------------------------------------------------*
+       3912-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      *    GRAVA O REGISTRO DE CLIENTE SUPRIMIDO POR JANELA DE         *
+      *    CAMPANHA (CONTATADO RECENTEMENTE)                           *
+      *----------------------------------------------------------------*
+       3981-GRAVA-REJEICAO-SUPRESSAO   SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE CCLUB                  TO ARQREJ01-COD-CLI
+           MOVE EEMAIL-PSSOA           TO ARQREJ01-EMAIL
+           MOVE 'SUPRIMIDO - JANELA DE CAMPANHA' TO
+                                          ARQREJ01-DESC-MOTIVO
+
+           SET  WRK-NOM-ARQSAI02       TO TRUE
+
+           WRITE FD-ARQSAI02           FROM ARQREJ01-REGISTRO
+
+           IF NOT WRK-FS-SAI02-OK
+              PERFORM 9000-ERROS-ARQUIVOS
+           END-IF
+
+           ADD 1 TO WRK-QTDE-DESPR-SUPRESSAO
+
+           INITIALIZE ARQREJ01-REGISTRO
+           .
+      *----------------------------------------------------------------*
+       3981-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      *    ACUMULA A QTDE DE CLIENTES POR DOMINIO DE E-MAIL            *
+      *----------------------------------------------------------------*
+       3970-ACUMULA-DOMINIO            SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE 1 TO WRK-IDX-DOMINIO
+
+           PERFORM 3971-PROCURA-DOMINIO
+              UNTIL WRK-IDX-DOMINIO GREATER WRK-QTDE-DOMINIOS
+                 OR WRK-TAB-NOM-DOMINIO(WRK-IDX-DOMINIO)
+                                  EQUAL WRK-DOMINIO-EMAIL
+
+           IF WRK-IDX-DOMINIO GREATER WRK-QTDE-DOMINIOS
+              IF WRK-QTDE-DOMINIOS LESS 30
+                 ADD 1 TO WRK-QTDE-DOMINIOS
+                 MOVE WRK-DOMINIO-EMAIL
+                           TO WRK-TAB-NOM-DOMINIO(WRK-QTDE-DOMINIOS)
+                 MOVE 1    TO WRK-TAB-QTDE-DOMINIO(WRK-QTDE-DOMINIOS)
+              END-IF
+           ELSE
+              ADD 1 TO WRK-TAB-QTDE-DOMINIO(WRK-IDX-DOMINIO)
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       3970-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       3971-PROCURA-DOMINIO            SECTION.
+      *----------------------------------------------------------------*
+
+           ADD 1 TO WRK-IDX-DOMINIO
+           .
+      *----------------------------------------------------------------*
+       3971-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+      *    EFETUA COMMIT PERIODICO NO CURSOR DB2                       *
+      *----------------------------------------------------------------*
+       3960-COMMIT-DB2                 SECTION.
+      *----------------------------------------------------------------*
+
+           EXEC SQL
+               COMMIT
+           END-EXEC
+
+           IF SQLCODE NOT EQUAL ZEROS
+              MOVE 'COMMIT'        TO WRK-TABELA
+              MOVE SQLCODE         TO WRK-SQLCODE
+              PERFORM 9300-ERRO-DB2
+           END-IF
+
+           MOVE ZEROS              TO WRK-CONT-COMMIT
+           .
+      *----------------------------------------------------------------*
+       3960-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    ROTINA DE GRAVACAO DO LOG DE AUDITORIA DE EXECUCAO          *
+      *----------------------------------------------------------------*
+       3990-GRAVAR-AUDITORIA SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE WRK-PROGRAMA           TO ARQAUD01-PROGRAMA
+           MOVE FUNCTION CURRENT-DATE(1:8)
+                                        TO ARQAUD01-DATA
+           MOVE FUNCTION CURRENT-DATE(9:6)
+                                        TO ARQAUD01-HORA
+           MOVE ACU-LIDOS               TO ARQAUD01-QTDE-LIDOS
+           MOVE ACU-GRAVA-ARQSAI01      TO ARQAUD01-QTDE-GRAVA
+           MOVE RETURN-CODE             TO ARQAUD01-RETCODE
+
+           IF RETURN-CODE EQUAL ZEROS
+              MOVE 'NORMAL'             TO ARQAUD01-STATUS
+           ELSE
+              MOVE 'ERRO'               TO ARQAUD01-STATUS
+           END-IF
+
+           IF WRK-FS-AUD01-OK
+              WRITE FD-ARQAUD01         FROM ARQAUD01-REGISTRO
+           END-IF
+           .
+      *----------------------------------------------------------------*
+       3990-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
 
       *----------------------------------------------------------------*
       *    ROTINA DE TRATAMENTO DE ERRO
@@ -294,6 +881,8 @@
                              ' CANCELADO        *'
            DISPLAY '*****************************'
 
+           MOVE 12                TO RETURN-CODE
+
            PERFORM 9900-ENCERRAR
            .
       *
@@ -303,14 +892,23 @@
       *----------------------------------------------------------------*
        4100-FINALIZAR SECTION.
       *----------------------------------------------------------------*
+           PERFORM 3960-COMMIT-DB2
+
            SET WRK-CM-CLOSE TO TRUE.
 
+           SET  WRK-NOM-ARQSAI01 TO TRUE
            CLOSE ARQSAI01.
            IF NOT WRK-FS-SAI01-OK
               PERFORM 9000-ERROS-ARQUIVOS
            END-IF
 
-           EXEC SQL 
+           SET  WRK-NOM-ARQSAI02 TO TRUE
+           CLOSE ARQSAI02.
+           IF NOT WRK-FS-SAI02-OK
+              PERFORM 9000-ERROS-ARQUIVOS
+           END-IF
+
+           EXEC SQL
                 CLOSE CSR-B069
            END-EXEC
 
@@ -318,10 +916,24 @@
               PERFORM 9300-ERRO-DB2
            END-IF
 
+           PERFORM 3990-GRAVAR-AUDITORIA
+
+           SET  WRK-NOM-ARQAUD01 TO TRUE
+           CLOSE ARQAUD01.
+           IF NOT WRK-FS-AUD01-OK
+              PERFORM 9000-ERROS-ARQUIVOS
+           END-IF
+
            DISPLAY '***************************************************'
            MOVE ACU-GRAVA-ARQSAI01     TO WRK-MASK-QTREG
            DISPLAY '* QTDE REGISTROS GRAVADOS: ' WRK-MASK-QTREG
                                                     '                 *'
+           MOVE ACU-GRAVA-ARQSAI02     TO WRK-MASK-QTREG
+           DISPLAY '* QTDE REJEIT. (E-MAIL INVALIDO): ' WRK-MASK-QTREG
+                                                    '            *'
+           MOVE WRK-QTDE-DESPR-SUPRESSAO TO WRK-MASK-QTREG
+           DISPLAY '* QTDE SUPRIMIDOS (JANELA CAMPANHA): ' WRK-MASK-QTREG
+                                                    '         *'
            MOVE ACU-LIDOS              TO WRK-MASK-QTREG
            DISPLAY '* QTDE LIDOS             : ' WRK-MASK-QTREG
                                                     '                 *'
@@ -330,15 +942,46 @@
                              ' FIM NORMAL                             *'
            DISPLAY '***************************************************'
 
+           PERFORM 4050-EXIBIR-RESUMO-DOMINIO
+
            PERFORM 9900-ENCERRAR
            .
       *
       *----------------------------------------------------------------*
+      *    ROTINA DE EXIBICAO DO RESUMO DE CLIENTES POR DOMINIO        *
+      *----------------------------------------------------------------*
+       4050-EXIBIR-RESUMO-DOMINIO      SECTION.
+      *----------------------------------------------------------------*
+
+           DISPLAY '***************************************************'
+           DISPLAY '* RESUMO DE CLIENTES POR DOMINIO DE E-MAIL        *'
+           DISPLAY '***************************************************'
+
+           PERFORM 4051-EXIBIR-DOMINIO
+              VARYING WRK-IDX-DOMINIO FROM 1 BY 1
+              UNTIL WRK-IDX-DOMINIO GREATER WRK-QTDE-DOMINIOS
+           .
+      *----------------------------------------------------------------*
+       4050-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+       4051-EXIBIR-DOMINIO             SECTION.
+      *----------------------------------------------------------------*
+
+           DISPLAY '* ' WRK-TAB-NOM-DOMINIO(WRK-IDX-DOMINIO)(1:30)
+                   ' QTDE: ' WRK-TAB-QTDE-DOMINIO(WRK-IDX-DOMINIO)
+           .
+      *----------------------------------------------------------------*
+       4051-99-FIM.
+           EXIT.
+      *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
       *    ROTINA PARA TRATAMENTO DE ERRO DB2                          *
       *----------------------------------------------------------------*
        9300-ERRO-DB2                   SECTION.
       *----------------------------------------------------------------*
-      
+
            DISPLAY '*****************************'
            DISPLAY '*        ERRO DE DB2        *'
            DISPLAY '* COMANDO : ' WRK-COMANDO
@@ -351,6 +994,8 @@
                              ' CANCELADO        *'
            DISPLAY '*****************************'
 
+           MOVE 16                TO RETURN-CODE
+
            PERFORM 9900-ENCERRAR
            .
       *
