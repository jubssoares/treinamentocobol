@@ -0,0 +1,23 @@
+      *----------------------------------------------------------------*
+      *      BOOK DO TREINAMENTO EM COBOL/MAINFRAME - EXERCÍCIO 1      *
+      *----------------------------------------------------------------*
+      * TAMANHO DO REGISTRO: 100 BYTES
+      *----------------------------------------------------------------*
+      * AUTOR: JULIANA SILVA SOARES
+      * DATA: 25/01/2026
+      *----------------------------------------------------------------*
+      * NOME DO CAMPO             DESCRICAO
+      * ================          =========
+      * COD-FUNCO                 Código do funcionário
+      * NOM-FUNCO                 Nome do funcionário
+      * DAT-CNTRL                 Data de controle interna (original)
+      * COD-MOTIVO                Código do motivo da rejeição
+      * DESC-MOTIVO               Descrição do motivo da rejeição
+      *----------------------------------------------------------------*
+
+       01 ARQREJ01-REGISTRO.
+             05 ARQREJ01-COD-FUNCO                  PIC 9(08).
+             05 ARQREJ01-NOM-FUNCO                  PIC X(50).
+             05 ARQREJ01-DAT-CNTRL                   PIC X(10).
+             05 ARQREJ01-COD-MOTIVO                  PIC 9(02).
+             05 ARQREJ01-DESC-MOTIVO                 PIC X(30).
